@@ -53,7 +53,10 @@
                   88 lnk-nao-AllowMaintenance         value "N".
                05 lnk-id-Delete_Sakujo                  pic x(01).
                   88 lnk-permite-Delete_Sakujo               value "S".
-                  88 lnk-nao-permite-Delete_Sakujo           value "N".                
+                  88 lnk-nao-permite-Delete_Sakujo           value "N".
+               05 lnk-id-campos-restritos               pic x(01).
+                  88 lnk-restringe-campos                value "S".
+                  88 lnk-nao-restringe-campos                value "N".
             03 lnk-sistema-operacional.
                05 lnk-data-so                      pic 9(008).
                05 filler redefines lnk-data-so.
