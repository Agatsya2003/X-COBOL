@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
        copy CSS00200.cpy. 
        copy CSS00300.cpy.
@@ -149,6 +149,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -169,6 +173,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -191,7 +199,7 @@
             end-perform 
              
             
-            perform until f-CityCode <> zeros
+            perform until f-CityCode <> zeros or ws-tecla-Cancela
                  accept f-CityCode at line 19 col 34 with update auto-skip 
             end-perform
             
@@ -210,11 +218,17 @@
                  perform 9000-MoveRecordsFrame
             end-if             
             
-            perform until f-Name_Namae-City_Shichoson <> spaces
+            perform until f-Name_Namae-City_Shichoson <> spaces or ws-tecla-Cancela
                  accept f-Name_Namae-City_Shichoson at line 21 col 34 with update auto-skip 
             end-perform
             
             if   not ws-muncipio-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -270,6 +284,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -290,6 +308,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -310,7 +332,7 @@
             
             end-perform 
             
-            perform until f-CityCode <> zeros
+            perform until f-CityCode <> zeros or ws-tecla-Cancela
                  accept f-CityCode at line 19 col 34 with update auto-skip 
             end-perform
             
@@ -341,6 +363,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -361,6 +387,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -381,7 +411,7 @@
             
             end-perform
 
-            perform until f-CityCode <> zeros
+            perform until f-CityCode <> zeros or ws-tecla-Cancela
                  accept f-CityCode at line 19 col 34 with update auto-skip 
             end-perform
             
@@ -401,6 +431,10 @@
             end-if
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-Name_Namae-City_Shichoson at line 21 col 34 with update auto-skip
                 
@@ -410,6 +444,12 @@
             
             end-perform
             
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -461,6 +501,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -481,6 +525,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -501,7 +549,7 @@
             
             end-perform
 
-            perform until f-CityCode <> zeros
+            perform until f-CityCode <> zeros or ws-tecla-Cancela
                  accept f-CityCode at line 19 col 34 with update auto-skip 
             end-perform
             
@@ -524,6 +572,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
