@@ -4,7 +4,12 @@
                 record key          is f01800-chave = 
                                        f01800-CompanyCode
                                        f01800-BranchCode
-                                       f01800-ProductCode                                      
+                                       f01800-ProductCode
+                alternate key       is f01800-chave-1 =
+                                       f01800-CompanyCode
+                                       f01800-BranchCode
+                                       f01800-ean
+                    with duplicates
                 lock mode           is manual
                 file status         is ws-AccessResult.
 
