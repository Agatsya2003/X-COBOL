@@ -28,7 +28,23 @@
                 perform 9000-Abort_Chushi
 
            end-if
-           
+
+       exit.
+
+      *>================================================================
+       9000-Open_Akeru-o-pd01300 section.
+           string lnk-DataPath delimited   by "  " "\EFD013.DAT" into wid-pd01300
+
+           open output pd01300
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD013.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
        exit.
 
       *>================================================================
