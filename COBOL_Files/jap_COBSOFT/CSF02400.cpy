@@ -0,0 +1,17 @@
+       fd   pd02400.
+
+       01   f02400-Contas_Receber.
+            03 f02400-CompanyCode                   pic 9(03).
+            03 f02400-BranchCode                    pic 9(04).
+            03 f02400-Type-nota                      pic 9(02).
+            03 f02400-Number-documento              pic 9(09).
+            03 f02400-Series-documento                pic x(03).
+            03 f02400-cd-cliente                    pic 9(09).
+            03 f02400-data-emissao                  pic 9(08).
+            03 f02400-data-vencimento                pic 9(08).
+            03 f02400-Value-total                   pic 9(09)v9(02).
+            03 f02400-Value-pago                    pic 9(09)v9(02).
+            03 f02400-StatusID                     pic x(01).
+               88 f02400-aberto                         value "A".
+               88 f02400-quitado                        value "Q".
+            03 f02400-data-baixa                    pic 9(08).
