@@ -0,0 +1,103 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd00801 section.
+           string lnk-DataPath delimited   by "  " "\EFD00801.DAT" into wid-pd00801
+
+           open input pd00801
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD00801.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd00801 section.
+           string lnk-DataPath delimited   by "  " "\EFD00801.DAT" into wid-pd00801
+
+           open output pd00801
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD00801.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd00801 section.
+           string lnk-DataPath delimited   by "  " "\EFD00801.DAT" into wid-pd00801
+
+           open i-o pd00801
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD00801.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd00801-nlss section.
+
+            start pd00801 key is not less f00801-seq
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd00801-nlss-1 section.
+
+            start pd00801 key is not less f00801-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd00801-grt-1 section.
+
+            start pd00801 key is greater f00801-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd00801-ngrt-1 section.
+
+            start pd00801 key is not greater f00801-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd00801-ran section.
+
+            read pd00801
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd00801-nex section.
+
+            read pd00801 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd00801-pre section.
+
+            read pd00801 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd00801 section.
+
+            write f00801-Login_Audit
+
+       exit.
