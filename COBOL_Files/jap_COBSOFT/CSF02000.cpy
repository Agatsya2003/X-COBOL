@@ -0,0 +1,9 @@
+      fd   pd02000.
+
+      01   f02000-material.
+           03 f02000-CompanyCode                   pic 9(03).
+           03 f02000-BranchCode                    pic 9(04).
+           03 f02000-cd-material                   pic 9(09).
+           03 f02000-Desc-material                 pic x(55).
+           03 f02000-Desc-abreviada                 pic x(55).
+           03 f02000-cd-categoria                  pic 9(09).
