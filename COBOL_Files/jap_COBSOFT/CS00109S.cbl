@@ -0,0 +1,106 @@
+      $set sourceformat"free"
+       program-id. CS00109S.
+      *>=================================================================================
+      *>
+      *>                         Fila de Envio de E-mail (Mail Queue)
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+            select arq-mail assign to disk wid-arq-mail
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-AccessResult.
+
+      *>=================================================================================
+       data division.
+
+       fd   arq-mail.
+
+       01   mail-linha                              pic x(700).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                                value "a".
+       78   c-ThisProgram                         value "CS00109S".
+
+       01   ws-mail-WorkFields.
+            03 wid-arq-mail                        pic x(200).
+            03 ws-data-inv                         pic 9(08).
+            03 ws-Hours                            pic 9(08).
+            03 ws-AccessResult                    pic x(02).
+               88 ws-OperationOK                       value "00", "02".
+               88 ws-File_Fairu-inexistente               value "35".
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+       01   lw-Email_Soushin.
+            03 lw-destinatario-Email                  pic x(55).
+            03 lw-assunto-Email                    pic x(100).
+            03 lw-corpo-Email                      pic x(500).
+
+      *>=================================================================================
+       procedure division using lnk-par lw-Email_Soushin.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+            if   lw-destinatario-Email equal spaces
+                 exit section
+            end-if
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            string lnk-log-path delimited by "  " "\MAILQUEUE.LOG" into wid-arq-mail
+
+            open extend arq-mail
+            if   ws-File_Fairu-inexistente
+                 open output arq-mail
+                 close arq-mail
+                 open extend arq-mail
+            end-if
+
+            string ws-data-inv "-" ws-Hours(01:06)
+                   " PARA:" lw-destinatario-Email
+                   " ASSUNTO:" lw-assunto-Email
+                   " CORPO:" lw-corpo-Email
+                   delimited by size into mail-linha
+
+            write mail-linha
+
+            close arq-mail
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+
+       exit.
