@@ -0,0 +1,17 @@
+           select pd01500 assign to disk wid-pd01500
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01500-chave =
+                                       f01500-CompanyCode
+                                       f01500-BranchCode
+                                       f01500-UserID
+                                       f01500-ProgramCode
+                alternate key       is f01500-chave-1 =
+                                       f01500-CompanyCode
+                                       f01500-BranchCode
+                                       f01500-UserID
+                                       f01500-data-ultimo-acesso
+                    with duplicates
+                lock mode           is manual
+                file status         is ws-AccessResult.
+
