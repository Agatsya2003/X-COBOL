@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
        copy CSS00200.cpy. 
        copy CSS00300.cpy.  
@@ -142,6 +142,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -161,7 +165,7 @@
                   
             end-perform 
 
-            perform until f-StateCode <> zeros
+            perform until f-StateCode <> zeros or ws-tecla-Cancela
                  accept f-StateCode at line 15 col 34 with update auto-skip
             end-perform                
                  
@@ -181,15 +185,21 @@
             end-if                
                   
             
-            perform until f-StateName <> spaces
+            perform until f-StateName <> spaces or ws-tecla-Cancela
                  accept f-StateName at line 17 col 34 with update auto-skip 
             end-perform
             
-            perform until f-sigla-State_Ken <> spaces
+            perform until f-sigla-State_Ken <> spaces or ws-tecla-Cancela
                  accept f-sigla-State_Ken at line 19 col 34 with update auto-skip 
             end-perform
 
             if   not ws-State_Ken-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -244,6 +254,10 @@
             perform 8000-ClearScreen        
  
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -263,7 +277,7 @@
                   
             end-perform 
 
-            perform until f-StateCode <> zeros
+            perform until f-StateCode <> zeros or ws-tecla-Cancela
                  accept f-StateCode at line 15 col 34 with update auto-skip
             end-perform                
                  
@@ -294,6 +308,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -313,7 +331,7 @@
                   
             end-perform 
 
-            perform until f-StateCode <> zeros
+            perform until f-StateCode <> zeros or ws-tecla-Cancela
                  accept f-StateCode at line 15 col 34 with update auto-skip
             end-perform                
                  
@@ -333,6 +351,10 @@
             end-if               
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-StateName at line 17 col 34 with update auto-skip
                  
                  if   f-StateName <> spaces
@@ -342,6 +364,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-sigla-State_Ken at line 19 col 34 with update auto-skip
                  
                  if    f-sigla-State_Ken <> spaces
@@ -350,6 +376,12 @@
                      
             end-perform
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -401,6 +433,10 @@
             perform 8000-ClearScreen        
  
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -420,7 +456,7 @@
                   
             end-perform 
 
-            perform until f-StateCode <> zeros
+            perform until f-StateCode <> zeros or ws-tecla-Cancela
                  accept f-StateCode at line 15 col 34 with update auto-skip
             end-perform                
                  
@@ -443,6 +479,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
