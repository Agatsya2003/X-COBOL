@@ -7,14 +7,19 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
+       copy CSS00700.cpy.
        copy CSS01400.cpy.
        copy CSS01800.cpy.
        copy CSS02100.cpy.
+       copy CSS02300.cpy.
+       copy CSS02400.cpy.
+       copy CSS02500.cpy.
        copy CSS05000.cpy.
        copy CSS05100.cpy.
-       copy CSS06000.cpy.  
+       copy CSS06000.cpy.
+       copy CSS06500.cpy.
 
             select arq-nfe assign to disk wid-arq-nfe
                 organization             is indexed
@@ -27,12 +32,17 @@
       *>=================================================================================
        data division.
 
-       copy CSF01400.cpy.      
+       copy CSF00700.cpy.
+       copy CSF01400.cpy.
        copy CSF01800.cpy.
        copy CSF02100.cpy.
+       copy CSF02300.cpy.
+       copy CSF02400.cpy.
+       copy CSF02500.cpy.
        copy CSF05000.cpy.
        copy CSF05100.cpy.    
        copy CSF06000.cpy.
+       copy CSF06500.cpy.
 
        fd   arq-nfe.
 
@@ -43,6 +53,11 @@
             03 nfe-Qty-Merchandise_Shohin           pic 9(06)v9(04).
             03 nfe-Value-unitario                  pic 9(09)v9(02).
             03 nfe-Value-total                     pic 9(09)v9(02).
+            03 nfe-aliq-icms                       pic 9(03)v9(02).
+            03 nfe-aliq-ipi                        pic 9(03)v9(02).
+            03 nfe-base-icms                       pic 9(09)v9(02).
+            03 nfe-Value-icms                      pic 9(09)v9(02).
+            03 nfe-Value-ipi                       pic 9(09)v9(02).
 
       *>=================================================================================      
        working-storage section.
@@ -51,6 +66,7 @@
        78   c-ThisProgram                        value "CS30003C".
        78   c-ProgramDesc                   value "EMISSAO NF-E".
        78   c-impressao-nfe                        value "CS00106S".
+       78   c-xml-nfe                              value "CS00107S".
        
        copy CSC00900.cpy.
        copy CSW00900.cpy.
@@ -77,7 +93,9 @@
             03 ws-id-Product_Seihin-Stock_Zaiko               pic x(01).
                88 ws-Product_Seihin-indisponivel-Stock_Zaiko       value "N".
                88 ws-Product_Seihin-disponivel-Stock_Zaiko         value "S".
+            03 ws-ArmazemCode-Padrao                pic 9(04).
             03 ws-ColumnNum                        pic 9(09).
+            03 ws-data-vencimento-int              pic 9(07).
             03 ws-LineNum                         pic 9(09).
             03 ws-ds-Function_Kinou                        pic x(19).
             03 ws-Line_Gyou-display                    pic x(111).
@@ -90,10 +108,20 @@
                07 ws-qtde-Product_Seihin                  pic 9(06)v9(04).
                07 ws-Value-unitario-Product_Seihin        pic 9(09)v9(02).
                07 ws-Value-total-Product_Seihin           pic 9(09)v9(02).
+               07 ws-cd-unidade-medida                    pic 9(02).
+               07 ws-aliq-icms-Product_Seihin              pic 9(03)v9(02).
+               07 ws-aliq-ipi-Product_Seihin               pic 9(03)v9(02).
+               07 ws-base-icms-Product_Seihin              pic 9(09)v9(02).
+               07 ws-Value-icms-Product_Seihin             pic 9(09)v9(02).
+               07 ws-Value-ipi-Product_Seihin              pic 9(09)v9(02).
                07 ws-qtde-disponivel               pic s9(09)v9(04).
-               07 ws-qtde-reservada                pic s9(09)v9(04).  
+               07 ws-qtde-reservada                pic s9(09)v9(04).
             03 ws-total-Product_Seihin.
                07 ws-Value-total                   pic 9(10)v9(02).
+            03 ws-Value-aberto-cliente              pic 9(10)v9(02).
+            03 ws-qtde-disponivel-anterior          pic s9(09)v9(04).
+            03 ws-qtde-reservada-anterior           pic s9(09)v9(04).
+            03 ws-motivo-movimento                 pic x(40).
        01   ws-Line_Gyou-nfe-itens.
             03 ws-ln-ProductCode                    pic zzzzzzzzz.
             03 filler                              pic x(03) value "  ".
@@ -168,14 +196,21 @@
             03 f-ds-status                         pic x(30).
 
        01   f-Product_Seihin.
-            03 f-ProductCode                        pic zzzzzzzzz. 
+            03 f-ProductCode                        pic zzzzzzzzz.
             03 f-Desc-Product_Seihin                 pic x(55).
             03 f-qtde-Product_Seihin                      pic zzz.zzz,zzzz.
             03 f-vl-unitario-Product_Seihin               pic zzz.zzz.zzz,zz.
-            03 f-vl-total-Product_Seihin                  pic zzz.zzz.zzz,zz.            
+            03 f-vl-total-Product_Seihin                  pic zzz.zzz.zzz,zz.
+            03 f-cd-unidade-medida                  pic 9(02).
+            03 f-ds-unidade-medida                  pic x(30).
+            03 f-aliq-icms-Product_Seihin                 pic zz9,99.
+            03 f-aliq-ipi-Product_Seihin                  pic zz9,99.
 
        01   f-Product_Seihin-total.
             03 f-vl-total                          pic z.zzz.zzz.zzz,zz.
+
+       01   f-nfe-emissao.
+            03 f-Series-documento-nfe               pic 9(03).
     
       *>=================================================================================
        linkage section.
@@ -253,10 +288,20 @@
             03 line 15 col 26   pic zzz.zzz,zzzz from f-qtde-Product_Seihin.       
             03 line 15 col 49   pic x(15) value "単価:".
             03 line 15 col 65   pic zzz.zzz.zzz,zz from f-vl-unitario-Product_Seihin. 
-            03 line 15 col 89   pic x(14) value "Total Product_Seihin:". 
+            03 line 15 col 89   pic x(14) value "Total Product_Seihin:".
             03 line 15 col 104  pic zzz.zzz.zzz,zz from f-vl-total-Product_Seihin.
+            03 line 48 col 14   pic x(11) value "Aliq ICMS:".
+            03 line 48 col 26   pic zz9,99 from f-aliq-icms-Product_Seihin.
+            03 line 48 col 49   pic x(15) value "Aliq IPI:".
+            03 line 48 col 65   pic zz9,99 from f-aliq-ipi-Product_Seihin.
+            03 line 50 col 09   pic x(16) value "Unidade Medida:".
+            03 line 50 col 26   pic 9(02) from f-cd-unidade-medida.
+            03 line 50 col 30   pic x(01) value "-".
+            03 line 50 col 32   pic x(30) from f-ds-unidade-medida.
             03 line 49 col 91   pic x(12) value "Value TOTAL:".
-            03 line 49 col 104  pic z.zzz.zzz.zzz,zz from f-vl-total.  
+            03 line 49 col 104  pic z.zzz.zzz.zzz,zz from f-vl-total.
+            03 line 51 col 91   pic x(12) value "文書シリーズ:".
+            03 line 51 col 104  pic 9(03) from f-Series-documento-nfe.
 
        01   frm-Frame_Furemu_Furemu-Product_Seihin.
             03 line 017 col 004   pic x(116) from ws-cabecalho-Frame_Furemu_Furemu.
@@ -322,13 +367,29 @@
        
             initialize                             wf-FrameOptions
 
+            perform 9000-Open_Akeru-i-pd00700
             perform 9000-Open_Akeru-i-pd01400
             perform 9000-Open_Akeru-i-pd01800
             perform 9000-Open_Akeru-i-pd02100
+            perform 9000-Open_Akeru-i-pd02300
+            perform 9000-Open_Akeru-io-pd02400
+            perform 9000-Open_Akeru-io-pd02500
             perform 9000-Open_Akeru-io-pd05000
             perform 9000-Open_Akeru-io-pd05100
             perform 9000-Open_Akeru-io-pd06000
-       
+            perform 9000-Open_Akeru-io-pd06500
+
+            move zeros                             to ws-ArmazemCode-Padrao
+            initialize                             f00700-Company_Kaisha
+            move lnk-CompanyCode                    to f00700-CompanyCode
+            move lnk-BranchCode                     to f00700-BranchCode
+            perform 9000-Read_Yomu-pd00700-ran
+            if   ws-OperationOK
+                 move f00700-ArmazemCode-Padrao       to ws-ArmazemCode-Padrao
+            end-if
+
+            perform 9000-verifica-Checkpoint-Pendente
+
        exit.
         
       *>=================================================================================
@@ -354,11 +415,16 @@
       *>=================================================================================
        3000-Finalization_Shuryo section.
 
+            close pd00700
             close pd01400
             close pd01800
             close pd02100
-       
-       exit. 
+            close pd02300
+            close pd02400
+            close pd02500
+            close pd06500
+
+       exit.
 
       *>=================================================================================
        2999-FrameControl section.
@@ -417,9 +483,14 @@
             perform 2300-emitir-Invoice_Seikyusho
 
             move lk-Parameters-nfe          to lnk-Line_Gyou-comando
-            
+
+            call c-xml-nfe using lnk-par
+            cancel c-xml-nfe
+
+            move lk-Parameters-nfe          to lnk-Line_Gyou-comando
+
             call c-impressao-nfe using lnk-par
-            cancel c-impressao-nfe 
+            cancel c-impressao-nfe
   
        exit.
 
@@ -429,6 +500,10 @@
             perform 8000-ClearScreen-cliente
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-Type-pessoa at line 17 col 34 with update auto-skip
 
@@ -445,7 +520,7 @@
                  
                  display ws-mascara-cpf at line 19 col 34
 
-                 perform until f-cpf <> zeros            
+                 perform until f-cpf <> zeros             or ws-tecla-Cancela
                       
                          accept f-cpf(01:03) at line 19 col 34 with update auto-skip
                 
@@ -460,7 +535,7 @@
             else
                  display ws-mascara-cnpj at line 19 col 34
 
-                 perform until f-cnpj <> zeros
+                 perform until f-cnpj <> zeros or ws-tecla-Cancela
                  
                       accept f-cnpj(01:02) at line 19 col 34 with update auto-skip
                                              
@@ -505,6 +580,10 @@
             perform until ws-finalizar-pedido
                 
                 perform until exit
+                     if   ws-tecla-Cancela
+                          exit perform
+                     end-if
+
                     
                     initialize                         f-Product_Seihin
                                                        ws-Product_Seihin
@@ -545,6 +624,10 @@
                 if   ws-Product_Seihin-nao-excluido-lista     
 
                      perform until exit
+                          if   ws-tecla-Cancela
+                               exit perform
+                          end-if
+
                      
                          accept f-qtde-Product_Seihin at line 15 col 26 with update auto-skip
                          move f-qtde-Product_Seihin            to ws-qtde-Product_Seihin
@@ -556,9 +639,39 @@
                          end-if
 
                      end-perform
-                     
+
+                     perform until exit
+                          if   ws-tecla-Cancela
+                               exit perform
+                          end-if
+
+                         accept f-cd-unidade-medida at line 50 col 26 with update auto-skip
+                         move f-cd-unidade-medida             to ws-cd-unidade-medida
+
+                         perform 2200-Desc-unidade-medida
+
+                         if   f-cd-unidade-medida equal zeros
+                         or   f-ds-unidade-medida not equal spaces
+                              exit perform
+                         end-if
+                     end-perform
+
+                     perform until exit
+                          if   ws-tecla-Cancela
+                               exit perform
+                          end-if
+
+                         accept f-aliq-icms-Product_Seihin at line 48 col 26 with update auto-skip
+                         move f-aliq-icms-Product_Seihin      to ws-aliq-icms-Product_Seihin
+
+                         accept f-aliq-ipi-Product_Seihin at line 48 col 65 with update auto-skip
+                         move f-aliq-ipi-Product_Seihin       to ws-aliq-ipi-Product_Seihin
+
+                         exit perform
+                     end-perform
+
                      perform 2200-total-Product_Seihin
-                     
+
                      if   ws-Product_Seihin-consta-lista
                           perform 2200-Rewrite_Kakinaosu-temporario-nfe
                      else
@@ -587,6 +700,14 @@
             move lnk-BranchCode        to f01800-BranchCode
             move ws-Code-Product_Seihin    to f01800-ProductCode
             perform 9000-Read_Yomu-pd01800-ran
+            if   ws-RecordNotFound
+                 *> Code_Product_Seihin informado no  o Code do Product_Seihin, tenta localizar via Code EAN/cdigo de barras
+                 initialize                f01800-Product_Seihin
+                 move lnk-CompanyCode       to f01800-CompanyCode
+                 move lnk-BranchCode        to f01800-BranchCode
+                 move ws-Code-Product_Seihin    to f01800-ean
+                 perform 9000-Read_Yomu-pd01800-ran-1
+            end-if
             if   not ws-OperationOK
             and  not ws-RecordNotFound
                  string "読み取りエラー f01800-Product_Seihin - " ws-AccessResult into ws-Message_Messeji
@@ -594,7 +715,7 @@
             else
                  if   ws-RecordNotFound
                       string "Product_Seihin no cadastrado! [" ws-Code-Product_Seihin "]" into ws-Message_Messeji
-                      perform 9000-Message_Messeji                              
+                      perform 9000-Message_Messeji
                  else
                       set ws-Product_Seihin-cadastrado        to true
                       
@@ -605,36 +726,69 @@
                  end-if     
             end-if
        
+       exit.
+      *>=================================================================================
+       2200-Desc-unidade-medida section.
+
+            move spaces                          to f-ds-unidade-medida
+
+            if   ws-cd-unidade-medida equal zeros
+                 exit section
+            end-if
+
+            initialize                f02300-unidade-medida
+            move lnk-CompanyCode       to f02300-CompanyCode
+            move lnk-BranchCode        to f02300-BranchCode
+            move ws-cd-unidade-medida       to f02300-cd-unidade-medida
+            perform 9000-Read_Yomu-pd02300-ran
+            if   not ws-OperationOK
+            and  not ws-RecordNotFound
+                 string "読み取りエラー f02300-unidade-medida - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   ws-RecordNotFound
+                      string "Unidade de Medida no cadastrada! [" ws-cd-unidade-medida "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      move zeros                       to f-cd-unidade-medida
+                                                            ws-cd-unidade-medida
+                 else
+                      move f02300-Desc-unidade-medida    to f-ds-unidade-medida
+                 end-if
+            end-if
+
+            perform 8000-Screen_Gamen-Product_Seihin
+
        exit.
       *>=================================================================================
        2200-preco-Product_Seihin section.
 
-            set ws-Product_Seihin-preco-nao-cadastrado    to true 
-            
+            set ws-Product_Seihin-preco-nao-cadastrado    to true
+
+            *> Localiza o preo com Data de Vigncia mais recente no superior  Current_Genzai
             initialize                       f02100-preco-Product_Seihin
             move lnk-CompanyCode              to f02100-CompanyCode
             move lnk-BranchCode               to f02100-BranchCode
             move f-ProductCode                to f02100-ProductCode
-            perform 9000-Read_Yomu-pd02100-ran
-            if   not ws-OperationOK
-                 if   ws-RecordNotFound
-                      string "Product_Seihin [ " f-ProductCode "] no possu preo cadastrado!" into ws-Message_Messeji
-                      perform 9000-Message_Messeji
-                      
-                      initialize             f-Product_Seihin
-                      perform 8000-Screen_Gamen-Product_Seihin                                             
-                 else
-                      string "読み取りエラー f02100-preco-Product_Seihin - " ws-AccessResult into ws-Message_Messeji
-                      perform 9000-Abort_Chushi
-                      perform 9000-Message_Messeji   
-                 end-if                         
-            else
-                 set ws-Product_Seihin-preco-cadastrado   to true 
-                 
+            accept ws-data-inv                from date yyyymmdd
+            move ws-data-inv                  to f02100-data-vigencia
+            perform 9000-str-pd02100-ngrt
+            perform 9000-Read_Yomu-pd02100-pre
+            if   ws-OperationOK
+            and  f02100-CompanyCode equal lnk-CompanyCode
+            and  f02100-BranchCode  equal lnk-BranchCode
+            and  f02100-ProductCode equal f-ProductCode
+                 set ws-Product_Seihin-preco-cadastrado   to true
+
                  move f02100-vl-unitario     to f-vl-unitario-Product_Seihin
                                              ws-Value-unitario-Product_Seihin
                  perform 8000-Screen_Gamen-Product_Seihin
-            end-if   
+            else
+                 string "Product_Seihin [ " f-ProductCode "] no possu preo cadastrado!" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+
+                 initialize             f-Product_Seihin
+                 perform 8000-Screen_Gamen-Product_Seihin
+            end-if
        
        exit.              
       *>================================================================================= 
@@ -654,6 +808,10 @@
             end-if
             
             if   ws-OperationOK
+                 *> Libera a reserva atual do item antes de excluir ou Accept_Uketsuke nova quantidade
+                 move nfe-Qty-Merchandise_Shohin    to ws-qtde-Product_Seihin
+                 perform 9000-libera-reserva-Stock_Zaiko
+
                  string "O Product_Seihin [" ws-Code-Product_Seihin "] j consta na lista! Deseja excluir? [S/N]" into ws-Message_Messeji
                  perform 9000-Message_Messeji
 
@@ -668,7 +826,14 @@
                      move nfe-Value-unitario           to f-vl-unitario-Product_Seihin
                                                           ws-Value-unitario-Product_Seihin
                      move nfe-Value-total              to f-vl-total-Product_Seihin
-                     
+                     move nfe-cd-unidade-medida         to f-cd-unidade-medida
+                                                          ws-cd-unidade-medida
+                     perform 2200-Desc-unidade-medida
+                     move nfe-aliq-icms                to f-aliq-icms-Product_Seihin
+                                                          ws-aliq-icms-Product_Seihin
+                     move nfe-aliq-ipi                 to f-aliq-ipi-Product_Seihin
+                                                          ws-aliq-ipi-Product_Seihin
+
                      perform 8000-Screen_Gamen-Product_Seihin
                 end-if  
             end-if
@@ -678,12 +843,18 @@
       *>=================================================================================
        2200-total-Product_Seihin section.
 
-            move zeros                             to ws-Value-total-Product_Seihin 
-             
+            move zeros                             to ws-Value-total-Product_Seihin
+
             compute ws-Value-total-Product_Seihin rounded = ws-Value-unitario-Product_Seihin * ws-qtde-Product_Seihin
-            
-            move ws-Value-total-Product_Seihin            to f-vl-total-Product_Seihin        
-       
+
+            move ws-Value-total-Product_Seihin            to f-vl-total-Product_Seihin
+
+            *> Base de ICMS  o Value_Seihin total do item; IPI incide sobre a mesma base
+            move ws-Value-total-Product_Seihin            to ws-base-icms-Product_Seihin
+
+            compute ws-Value-icms-Product_Seihin rounded = ws-base-icms-Product_Seihin * ws-aliq-icms-Product_Seihin / 100
+            compute ws-Value-ipi-Product_Seihin  rounded = ws-base-icms-Product_Seihin * ws-aliq-ipi-Product_Seihin  / 100
+
        exit.
        
       *>=================================================================================
@@ -703,9 +874,53 @@
             end-perform
             
             move ws-Value-total                    to f-vl-total
-                    
+
+            perform 9000-Valida-limite-credito
+
        exit.
-              
+
+      *>=================================================================================
+       9000-Valida-limite-credito section.
+
+            if   f01400-limite-credito equal zeros
+                 exit section
+            end-if
+
+            move zeros                              to ws-Value-aberto-cliente
+
+            initialize                               f02400-Contas_Receber
+            move f01400-CompanyCode                  to f02400-CompanyCode
+            move f01400-BranchCode                   to f02400-BranchCode
+            set  f02400-aberto                       to true
+            move f01400-cd-cliente                   to f02400-cd-cliente
+
+            perform 9000-str-pd02400-nlss-1
+            if   ws-OperationOK
+                 perform 9000-Read_Yomu-pd02400-nex
+                 perform until not ws-OperationOK
+                            or f02400-CompanyCode not equal f01400-CompanyCode
+                            or f02400-BranchCode  not equal f01400-BranchCode
+                            or not f02400-aberto
+                            or f02400-cd-cliente  not equal f01400-cd-cliente
+
+                       add  f02400-Value-total               to ws-Value-aberto-cliente
+                       subtract f02400-Value-pago            from ws-Value-aberto-cliente
+
+                       perform 9000-Read_Yomu-pd02400-nex
+                 end-perform
+            end-if
+
+            add  ws-Value-aberto-cliente             to ws-Value-total
+
+            if   ws-Value-total greater f01400-limite-credito
+                 string "アテンション! Value-total do pedido [" ws-Value-total
+                        "] excede o limite de crdito do cliente [" f01400-limite-credito "]"
+                        into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
       *>=================================================================================
        2200-Write_Kaku-temporario-nfe section.
        
@@ -729,6 +944,12 @@
             move ws-qtde-Product_Seihin                to nfe-Qty-Merchandise_Shohin
             move ws-Value-unitario-Product_Seihin      to nfe-Value-unitario
             move ws-Value-total-Product_Seihin         to nfe-Value-total
+            move ws-cd-unidade-medida                  to nfe-cd-unidade-medida
+            move ws-aliq-icms-Product_Seihin           to nfe-aliq-icms
+            move ws-aliq-ipi-Product_Seihin            to nfe-aliq-ipi
+            move ws-base-icms-Product_Seihin           to nfe-base-icms
+            move ws-Value-icms-Product_Seihin          to nfe-Value-icms
+            move ws-Value-ipi-Product_Seihin           to nfe-Value-ipi
             write nfe
             if   not ws-OperationOK
                  string "Error_Eraa ao Write_Kaku nfe - Status " ws-AccessResult into ws-Message_Messeji
@@ -755,6 +976,12 @@
                  move ws-qtde-Product_Seihin                to nfe-Qty-Merchandise_Shohin
                  move ws-Value-unitario-Product_Seihin      to nfe-Value-unitario
                  move ws-Value-total-Product_Seihin         to nfe-Value-total
+                 move ws-cd-unidade-medida                  to nfe-cd-unidade-medida
+                 move ws-aliq-icms-Product_Seihin           to nfe-aliq-icms
+                 move ws-aliq-ipi-Product_Seihin            to nfe-aliq-ipi
+                 move ws-base-icms-Product_Seihin           to nfe-base-icms
+                 move ws-Value-icms-Product_Seihin          to nfe-Value-icms
+                 move ws-Value-ipi-Product_Seihin           to nfe-Value-ipi
                  rewrite nfe
                  if   not ws-OperationOK
                       string "Error_Eraa ao Rewrite_Kakinaosu nfe - Status " ws-AccessResult into ws-Message_Messeji
@@ -777,9 +1004,18 @@
                  perform 9000-Abort_Chushi
             end-if
 
+            move zeros                              to f-Series-documento-nfe
+            perform until f-Series-documento-nfe greater zeros or ws-tecla-Cancela
+                 accept f-Series-documento-nfe at line 51 col 104 with update auto-skip
+            end-perform
+
+            move f-Series-documento-nfe              to lnk-Series-documento
+
             call c-proximo-documento using lnk-par
             cancel c-proximo-documento
 
+            perform 9000-iniciar-Checkpoint
+
             initialize                             lk-Parameters-nfe
             move lnk-Number-documento              to lk-Number-documento
             move lnk-Series-documento               to lk-Series-documento 
@@ -810,20 +1046,118 @@
             perform 9000-descarregar-itens-nfe
             
             perform 9000-mestre-Invoice_Seikyusho
-                      
+
+            set  f05000-nota-emitida               to true
+
             write f05000-mestre-Invoice_Seikyusho
             if   not ws-OperationOK
-                 string "Error_Eraa ao Write_Kaku f05001-mestre-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
+                 string "Error_Eraa ao Write_Kaku f05000-mestre-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
                  perform 9000-Message_Messeji
                  perform 9000-Abort_Chushi
             end-if
-            
+
+            perform 9000-gravar-Contas_Receber
+            perform 9000-concluir-Checkpoint
+
             string "Nota fiscal [" wf05000-Number-documento "/" wf05000-Series-documento "] emitda com sucesso!" into ws-Message_Messeji
             perform 9000-Message_Messeji
-            
+
             perform 8000-inicia-Frame_Furemu
        exit.
-       
+
+      *>=================================================================================
+       9000-iniciar-Checkpoint section.
+
+            initialize                             f02500-Checkpoint_Emissao
+            move lnk-CompanyCode                    to f02500-CompanyCode
+            move lnk-BranchCode                     to f02500-BranchCode
+            move 01                                to f02500-Type-nota
+            move lnk-Number-documento              to f02500-Number-documento
+            move lnk-Series-documento               to f02500-Series-documento
+            move zeros                             to f02500-ultimo-Seq-Commitado
+            set  f02500-Processando                to true
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            move ws-data-inv                       to f02500-data-inicio
+            move ws-Hours(01:06)                   to f02500-horario-inicio
+            move function numval(lnk-UserID)   to f02500-UserID-operacao
+
+            perform 9000-Write_Kaku-pd02500
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Write_Kaku f02500-Checkpoint_Emissao - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-concluir-Checkpoint section.
+
+            set  f02500-Completo                   to true
+
+            perform 9000-Rewrite_Kakinaosu-pd02500
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Rewrite_Kakinaosu f02500-Checkpoint_Emissao - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-verifica-Checkpoint-Pendente section.
+
+            move lnk-CompanyCode                    to f02500-CompanyCode
+            move lnk-BranchCode                     to f02500-BranchCode
+            set  f02500-Processando                to true
+
+            perform 9000-str-pd02500-nlss-1
+            perform 9000-Read_Yomu-pd02500-nex
+            perform until not ws-OperationOK
+                        or f02500-CompanyCode not equal lnk-CompanyCode
+                        or f02500-BranchCode  not equal lnk-BranchCode
+                        or not f02500-Processando
+
+                 string "Atencao: Emissao da Nota fiscal [" f02500-Number-documento "/" f02500-Series-documento "] foi interrompida - ultimo item Commitado [" f02500-ultimo-Seq-Commitado "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+
+                 perform 9000-Read_Yomu-pd02500-nex
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       9000-gravar-Contas_Receber section.
+
+            initialize                             f02400-Contas_Receber
+            move wf05000-CompanyCode               to f02400-CompanyCode
+            move wf05000-BranchCode                to f02400-BranchCode
+            move wf05000-Type-nota                to f02400-Type-nota
+            move wf05000-Number-documento         to f02400-Number-documento
+            move wf05000-Series-documento          to f02400-Series-documento
+            move wf05000-cd-destinatario           to f02400-cd-cliente
+            move wf05000-data-operacao             to f02400-data-emissao
+
+            compute ws-data-vencimento-int =
+                    function integer-of-date(wf05000-data-operacao)
+                    + c-dias-prazo-recebimento
+
+            move function date-of-integer(ws-data-vencimento-int)
+                                                    to f02400-data-vencimento
+
+            move wf05000-Value-total               to f02400-Value-total
+            move zeros                             to f02400-Value-pago
+            set  f02400-aberto                     to true
+
+            perform 9000-Write_Kaku-pd02400
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Write_Kaku f02400-Contas_Receber - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
       *>=================================================================================
        9000-descarregar-itens-nfe section.
 
@@ -860,27 +1194,37 @@
                 move nfe-Qty-Merchandise_Shohin     to wf05100-Qty-Merchandise_Shohin
                 move nfe-Value-unitario            to wf05100-Value-unitario
                 move nfe-Value-total               to wf05100-Value-total
-                
+                move nfe-aliq-icms                 to wf05100-aliq-icms
+                move nfe-aliq-ipi                  to wf05100-aliq-ipi
+                move nfe-base-icms                 to wf05100-base-icms
+                move nfe-Value-icms                to wf05100-Value-icms
+                move nfe-Value-ipi                 to wf05100-Value-ipi
+
                 *> Acumular Total NF-e
                 add  wf05100-Value-total           to wf05000-Value-total
-                
-                *> Calcular Base de ICMS
-                
-                *> Calcular Value de ICMS 
-                
+                                                       wf05000-Value-total-produtos
+
+                *> Acumular Base/Value de ICMS e IPI do cabecalho a partir dos itens
+                add  wf05100-base-icms             to wf05000-base-icms
+                add  wf05100-Value-icms            to wf05000-Value-icms
+                add  wf05100-Value-ipi             to wf05000-Value-ipi
+
                 perform 9000-item-Invoice_Seikyusho
                 
                 write f05100-item-Invoice_Seikyusho
                 if   not ws-OperationOK
-                     string "Error_Eraa ao Write_Kaku f05002-item-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
+                     string "Error_Eraa ao Write_Kaku f05100-item-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
                      perform 9000-Message_Messeji
                      perform 9000-Abort_Chushi
                 end-if
-            
-                read arq-nfe next 
-            end-perform     
-       
-       exit.                                                       
+
+                move wf05100-Seq                  to f02500-ultimo-Seq-Commitado
+                perform 9000-Rewrite_Kakinaosu-pd02500
+
+                read arq-nfe next
+            end-perform
+
+       exit.
       *>=================================================================================
       *> Rotinas Genrias - Frame
  
@@ -1141,6 +1485,7 @@
             move lnk-CompanyCode                 to f06000-CompanyCode
             move lnk-BranchCode                  to f06000-BranchCode
             move ws-Code-Product_Seihin              to f06000-ProductCode
+            move ws-ArmazemCode-Padrao               to f06000-ArmazemCode
             perform 9000-Read_Yomu-pd06000-ran
             if   not ws-OperationOK
             and  not ws-RecordNotFound
@@ -1149,16 +1494,57 @@
                  perform 9000-Abort_Chushi
             end-if
 
-            compute ws-qtde-disponivel = f06000-qtde-disponivel - ws-qtde-Product_Seihin
+            *> Disponivel para Reservar_Locacao = qtde-disponivel - qtde j reservada por outros pedidos
+            compute ws-qtde-disponivel = f06000-qtde-disponivel - f06000-qtde-reservada - ws-qtde-Product_Seihin
 
             if   ws-qtde-disponivel >= zeros
 
                  set ws-Product_Seihin-disponivel-Stock_Zaiko to true
 
+                 move f06000-qtde-disponivel       to ws-qtde-disponivel-anterior
+                 move f06000-qtde-reservada        to ws-qtde-reservada-anterior
+
+                 *> Reserva automaticamente a quantidade no momento da Add_Tsuika do item
+                 add  ws-qtde-Product_Seihin     to f06000-qtde-reservada
+                 perform 9000-Rewrite_Kakinaosu-pd06000
+                 if   ws-OperationOK
+                      move "Reserva de Pedido - CS30003C"   to ws-motivo-movimento
+                      perform 9000-Gravar_Kaku-Movimento_Zaiko
+                 end-if
+
             else
                 string "Product_Seihin [" ws-Code-Product_Seihin "] com saldo insuficiente!" into ws-Message_Messeji
                 perform 9000-Message_Messeji
-            end-if 
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-libera-reserva-Stock_Zaiko section.
+
+            initialize                          f06000-Stock_Zaiko
+            move lnk-CompanyCode                 to f06000-CompanyCode
+            move lnk-BranchCode                  to f06000-BranchCode
+            move ws-Code-Product_Seihin              to f06000-ProductCode
+            move ws-ArmazemCode-Padrao               to f06000-ArmazemCode
+            perform 9000-Read_Yomu-pd06000-ran
+            if   not ws-OperationOK
+            and  not ws-RecordNotFound
+                 string "読み取りエラー f01800-Product_Seihin - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 9000-Abort_Chushi
+            end-if
+
+            if   ws-OperationOK
+                 move f06000-qtde-disponivel       to ws-qtde-disponivel-anterior
+                 move f06000-qtde-reservada        to ws-qtde-reservada-anterior
+                 subtract ws-qtde-Product_Seihin  from f06000-qtde-reservada
+                 perform 9000-Rewrite_Kakinaosu-pd06000
+                 if   ws-OperationOK
+                      move "Libera Reserva de Pedido - CS30003C" to ws-motivo-movimento
+                      perform 9000-Gravar_Kaku-Movimento_Zaiko
+                 end-if
+            end-if
 
        exit.
 
@@ -1171,6 +1557,7 @@
             move lnk-CompanyCode                 to f06000-CompanyCode
             move lnk-BranchCode                  to f06000-BranchCode
             move ws-Code-Product_Seihin              to f06000-ProductCode
+            move ws-ArmazemCode-Padrao               to f06000-ArmazemCode
             perform 9000-Read_Yomu-pd06000-ran
             if   not ws-OperationOK
             and  not ws-RecordNotFound
@@ -1179,20 +1566,72 @@
                  perform 9000-Abort_Chushi
             end-if
 
-            compute ws-qtde-disponivel = f06000-qtde-disponivel - ws-qtde-Product_Seihin  
+            move f06000-qtde-disponivel           to ws-qtde-disponivel-anterior
+            move f06000-qtde-reservada            to ws-qtde-reservada-anterior
+
+            compute ws-qtde-disponivel = f06000-qtde-disponivel - ws-qtde-Product_Seihin
 
             move ws-qtde-disponivel              to f06000-qtde-disponivel
-            
+
+            *> Libera a reserva feita na Add_Tsuika do item, j que a Exit_Deguchi Stock_Zaiko efetiva agora
+            subtract ws-qtde-Product_Seihin      from f06000-qtde-reservada
+
             perform 9000-Rewrite_Kakinaosu-pd06000
+            if   ws-OperationOK
+                 move "Baixa de Pedido - CS30003C"  to ws-motivo-movimento
+                 perform 9000-Gravar_Kaku-Movimento_Zaiko
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Gravar_Kaku-Movimento_Zaiko section.
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            initialize                                        f06500-Movimento_Zaiko
+            move f06000-CompanyCode                           to f06500-CompanyCode
+            move f06000-BranchCode                            to f06500-BranchCode
+            move f06000-ProductCode                           to f06500-ProductCode
+            move f06000-ArmazemCode                           to f06500-ArmazemCode
+            move ws-data-inv                                  to f06500-data-movimento
+            move ws-Hours                                     to f06500-horario-movimento
+            move function numval(lnk-UserID)                  to f06500-UserID-movimento
+            move ws-qtde-disponivel-anterior                  to f06500-qtde-disponivel-anterior
+            move f06000-qtde-disponivel                       to f06500-qtde-disponivel-nova
+            move ws-qtde-reservada-anterior                   to f06500-qtde-reservada-anterior
+            move f06000-qtde-reservada                        to f06500-qtde-reservada-nova
+            if   f06000-qtde-disponivel greater ws-qtde-disponivel-anterior
+                 set f06500-movimento-Entrada                      to true
+            else
+                 if f06000-qtde-disponivel less ws-qtde-disponivel-anterior
+                    set f06500-movimento-Saida                      to true
+                 else
+                    set f06500-movimento-ajuste                     to true
+                 end-if
+            end-if
+            move ws-motivo-movimento                          to f06500-motivo-movimento
+
+            perform 9000-Write_Kaku-pd06500
+            if   not ws-OperationOK
+                 string "Error_Eraa ao gravar Movimento_Zaiko - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
 
        exit.
 
       *>=================================================================================
       *> 読み取り
 
-       copy CSR01400.cpy. 
+       copy CSR00700.cpy.
+       copy CSR01400.cpy.
        copy CSR01800.cpy.
        copy CSR02100.cpy.
+       copy CSR02300.cpy.
+       copy CSR02400.cpy.
+       copy CSR02500.cpy.
        copy CSR05000.cpy.
        copy CSR05100.cpy.
-       copy CSR06000.cpy.  
\ No newline at end of file
+       copy CSR06000.cpy.
+       copy CSR06500.cpy.
\ No newline at end of file
