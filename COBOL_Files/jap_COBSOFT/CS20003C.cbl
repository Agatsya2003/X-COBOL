@@ -7,17 +7,19 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
+
+       copy CSS01800.cpy.
+       copy CSS06000.cpy.
+       copy CSS06500.cpy.
 
-       copy CSS01800.cpy.             
-       copy CSS06000.cpy. 
-         
 
       *>=================================================================================
        data division.
-       
+
        copy CSF01800.cpy.
-       copy CSF06000.cpy. 
+       copy CSF06000.cpy.
+       copy CSF06500.cpy.
               
       
       *>=================================================================================      
@@ -34,16 +36,45 @@
        01   ws-WorkFields.
             03 ws-status-Country_Kuni                      pic x(01).
                88 ws-Country_Kuni-existente                     value "S".
-            03 ws-ProductCode                       pic 9(09).    
+            03 ws-ProductCode                       pic 9(09).
             03 ws-id-validacao                     pic x(01).
                88 ws-ValidationOK                       value "S".
-               88 ws-validacao-nok                      value "N".   
-            
+               88 ws-validacao-nok                      value "N".
+            03 ws-qtde-disponivel-anterior          pic s9(09)v9(04).
+            03 ws-qtde-reservada-anterior           pic s9(09)v9(04).
+            03 ws-contador-Report_Repoto            pic 9(05).
+            03 ws-linha-Report_Repoto               pic x(90).
+            03 ws-ptr-Report_Repoto                 pic 9(04) value 1.
+            03 ws-motivo-movimento                  pic x(40)
+                                                     value "Maintenance_Hozen manual de Stock_Zaiko - CS20003C".
+            03 ws-ArmazemCode-Origem                pic 9(04).
+            03 ws-ArmazemCode-Destino               pic 9(04).
+            03 ws-qtde-Transferencia                pic s9(09)v9(04).
+            03 ws-qtde-disponivel-total              pic s9(09)v9(04).
+            03 ws-qtde-reservada-total               pic s9(09)v9(04).
+            03 ws-qtde-livre-Posicao                 pic s9(09)v9(04).
+
        01   f-Stock_Zaiko.
             03 f-ProductCode                        pic z(09).
             03 f-Desc-Product_Seihin                 pic x(55).
+            03 f-ArmazemCode                        pic 9(04).
             03 f-qtde-disponivel                   pic ---.---.--9,9999.
-            03 f-qtde-reservada                    pic ---.---.--9,9999. 
+            03 f-qtde-reservada                    pic ---.---.--9,9999.
+            03 f-qtde-minima                       pic ---.---.--9,9999.
+            03 f-qtde-maxima                       pic ---.---.--9,9999.
+
+       01   f-Transferencia.
+            03 f-ProductCode-Transf                 pic 9(09).
+            03 f-Desc-Product_Seihin-Transf          pic x(55).
+            03 f-ArmazemCode-Origem                 pic 9(04).
+            03 f-ArmazemCode-Destino                pic 9(04).
+            03 f-qtde-Transferencia                 pic ---.---.--9,9999.
+
+       01   f-Relatorio-Consolidado.
+            03 f-ProductCode-Consol                 pic 9(09).
+            03 f-Desc-Product_Seihin-Consol          pic x(55).
+            03 f-qtde-disponivel-Consol              pic ---.---.--9,9999.
+            03 f-qtde-reservada-Consol               pic ---.---.--9,9999.
 
       *>=================================================================================
        linkage section.
@@ -56,13 +87,41 @@
        01   frm-Stock_Zaiko.
             03 line 11 col 18   pic x(15) value "Code Product_Seihin:".
             03 line 11 col 34   pic 9(09) from f-ProductCode.
-            03 line 13 col 23   pic x(10) value "Desc:". 
+            03 line 13 col 23   pic x(10) value "Desc:".
             03 line 13 col 34   pic x(55) from f-Desc-Product_Seihin.
+            03 line 14 col 19   pic x(14) value "Armazem:".
+            03 line 14 col 34   pic 9(04) from f-ArmazemCode.
             03 line 15 col 11   pic x(22) value "数量 Disponivel:".
             03 line 15 col 34   pic ---.---.--9,9999 from f-qtde-disponivel.
             03 line 17 col 15   pic x(18) value "数量 Locada:".
-            03 line 17 col 34   pic ---.---.--9,9999 from f-qtde-reservada.                                       
-      
+            03 line 17 col 34   pic ---.---.--9,9999 from f-qtde-reservada.
+            03 line 19 col 16   pic x(17) value "数量 Minima:".
+            03 line 19 col 34   pic ---.---.--9,9999 from f-qtde-minima.
+            03 line 21 col 16   pic x(17) value "数量 Maxima:".
+            03 line 21 col 34   pic ---.---.--9,9999 from f-qtde-maxima.
+
+       01   frm-Transferencia.
+            03 line 11 col 18   pic x(15) value "Code Product_Seihin:".
+            03 line 11 col 34   pic 9(09) from f-ProductCode-Transf.
+            03 line 13 col 23   pic x(10) value "Desc:".
+            03 line 13 col 34   pic x(55) from f-Desc-Product_Seihin-Transf.
+            03 line 15 col 10   pic x(23) value "Armazem Origem:".
+            03 line 15 col 34   pic 9(04) from f-ArmazemCode-Origem.
+            03 line 17 col 09   pic x(24) value "Armazem Destino:".
+            03 line 17 col 34   pic 9(04) from f-ArmazemCode-Destino.
+            03 line 19 col 14   pic x(19) value "Quantidade Transf:".
+            03 line 19 col 34   pic ---.---.--9,9999 from f-qtde-Transferencia.
+
+       01   frm-Relatorio-Consolidado.
+            03 line 11 col 18   pic x(15) value "Code Product_Seihin:".
+            03 line 11 col 34   pic 9(09) from f-ProductCode-Consol.
+            03 line 13 col 23   pic x(10) value "Desc:".
+            03 line 13 col 34   pic x(55) from f-Desc-Product_Seihin-Consol.
+            03 line 15 col 11   pic x(22) value "Total Disponivel:".
+            03 line 15 col 34   pic ---.---.--9,9999 from f-qtde-disponivel-Consol.
+            03 line 17 col 15   pic x(18) value "Total Locada:".
+            03 line 17 col 34   pic ---.---.--9,9999 from f-qtde-reservada-Consol.
+
       *>=================================================================================
        procedure division using lnk-par.
        
@@ -83,6 +142,7 @@
             initialize                             wf-FrameOptions
             
             perform 9000-Open_Akeru-io-pd06000
+            perform 9000-Open_Akeru-io-pd06500
             perform 9000-Open_Akeru-i-pd01800
             
        exit.
@@ -123,8 +183,14 @@
                      perform 2100-Delete_Sakujo
                 when 05
                      perform 2100-Report_Repoto
+                when 06
+                     perform 2100-Transferencia
+                when 07
+                     perform 2100-Relatorio-Consolidado
+                when 08
+                     perform 2100-Report_Posicao-Stock
                 when 99
-                     set wf-Frame_Furemu-Return_Modoru         to true      
+                     set wf-Frame_Furemu-Return_Modoru         to true
                 when other    
                      move "無効なオプション!"   to ws-Message_Messeji
                      perform 9000-Message_Messeji            
@@ -142,6 +208,10 @@
             perform 8000-ClearScreen
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-ProductCode at line 11 col 34 with update auto-skip
 
@@ -175,10 +245,23 @@
 
             end-perform
 
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-ArmazemCode at line 14 col 34 with update auto-skip
+
+                exit perform
+
+            end-perform
+
             initialize                                   f06000-Stock_Zaiko
             move lnk-CompanyCode                          to f06000-CompanyCode
             move lnk-BranchCode                           to f06000-BranchCode
             move f-ProductCode                            to f06000-ProductCode
+            move f-ArmazemCode                            to f06000-ArmazemCode
             perform 9000-Read_Yomu-pd06000-ran
             if   not ws-OperationOK
             and  not ws-RecordNotFound
@@ -187,43 +270,87 @@
                  perform 9000-Abort_Chushi
             else
                  move f06000-qtde-disponivel              to f-qtde-disponivel
-                 move f06000-qtde-reservada               to f-qtde-reservada                     
+                 move f06000-qtde-reservada               to f-qtde-reservada
+                 move f06000-qtde-minima                  to f-qtde-minima
+                 move f06000-qtde-maxima                  to f-qtde-maxima
             end-if
-            
+
+            move f-qtde-disponivel                 to ws-qtde-disponivel-anterior
+            move f-qtde-reservada                  to ws-qtde-reservada-anterior
+
             perform 8000-Screen_Gamen
-            
+
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                 accept f-qtde-disponivel at line 15 col 34 with update auto-skip
 
                 exit perform
-            
+
             end-perform
 
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                 accept f-qtde-reservada at line 17 col 34 with update auto-skip
 
                 exit perform
-            
+
+            end-perform
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-qtde-minima at line 19 col 34 with update auto-skip
+
+                exit perform
+
+            end-perform
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-qtde-maxima at line 21 col 34 with update auto-skip
+
+                exit perform
+
             end-perform
 
             initialize                             f06000-Stock_Zaiko
             move lnk-CompanyCode                    to f06000-CompanyCode
             move lnk-BranchCode                     to f06000-BranchCode
             move f-ProductCode                      to f06000-ProductCode
+            move f-ArmazemCode                      to f06000-ArmazemCode
             move f-qtde-disponivel                 to f06000-qtde-disponivel
             move f-qtde-reservada                  to f06000-qtde-reservada
+            move f-qtde-minima                     to f06000-qtde-minima
+            move f-qtde-maxima                     to f06000-qtde-maxima
             perform 9000-Write_Kaku-pd06000
             if   not ws-OperationOK
                  perform 9000-Rewrite_Kakinaosu-pd06000
                  if  not ws-OperationOK
                      string "Error_Eraa ao movimentar Stock_Zaiko - " ws-AccessResult into ws-Message_Messeji
                      perform 9000-Message_Messeji
-                 end-if   
-            end-if                                   
-       
+                 else
+                     perform 9000-Gravar_Kaku-Movimento_Zaiko
+                 end-if
+            else
+                 perform 9000-Gravar_Kaku-Movimento_Zaiko
+            end-if
+
        exit.
        
        *>=================================================================================
@@ -234,6 +361,10 @@
             end-if       
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-ProductCode at line 11 col 34 with update auto-skip
 
@@ -267,10 +398,23 @@
 
             end-perform
 
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-ArmazemCode at line 14 col 34 with update auto-skip
+
+                exit perform
+
+            end-perform
+
             initialize                                   f06000-Stock_Zaiko
             move lnk-CompanyCode                          to f06000-CompanyCode
             move lnk-BranchCode                           to f06000-BranchCode
             move f-ProductCode                            to f06000-ProductCode
+            move f-ArmazemCode                            to f06000-ArmazemCode
             perform 9000-Read_Yomu-pd06000-ran
             if   not ws-OperationOK
             and  not ws-RecordNotFound
@@ -279,12 +423,14 @@
                  perform 9000-Abort_Chushi
             else
                  move f06000-qtde-disponivel              to f-qtde-disponivel
-                 move f06000-qtde-reservada               to f-qtde-reservada                     
+                 move f06000-qtde-reservada               to f-qtde-reservada
+                 move f06000-qtde-minima                  to f-qtde-minima
+                 move f06000-qtde-maxima                  to f-qtde-maxima
             end-if
-            
+
             perform 8000-Screen_Gamen
 
-       
+
        exit.
 
       *>=================================================================================
@@ -323,16 +469,428 @@
                  exit section
             end-if
 
-            perform 2100-Add_Tsuika
-                  
-       
-       exit.       
-             
+            move zeros                              to ws-contador-Report_Repoto
+            move spaces                             to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            initialize                                   f06000-Stock_Zaiko
+            move lnk-CompanyCode                          to f06000-CompanyCode
+            move lnk-BranchCode                           to f06000-BranchCode
+            perform 9000-str-pd06000-nlss
+            if   not ws-OperationOK
+                 move "Nenhum Product_Seihin cadastrado em Stock_Zaiko!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform 9000-Read_Yomu-pd06000-nex
+
+            perform until not ws-OperationOK
+                       or f06000-CompanyCode not equal lnk-CompanyCode
+                       or f06000-BranchCode  not equal lnk-BranchCode
+
+                 if   f06000-qtde-minima greater zeros
+                 and  f06000-qtde-disponivel less f06000-qtde-minima
+
+                      add 1                          to ws-contador-Report_Repoto
+
+                      string "Product_Seihin [" f06000-ProductCode
+                             "] Armazem [" f06000-ArmazemCode "] Disponivel "
+                             f06000-qtde-disponivel " abaixo do Minimo "
+                             f06000-qtde-minima x"0a"
+                             delimited by size into ws-linha-Report_Repoto
+
+                      string ws-linha-Report_Repoto delimited by size
+                             into ws-Message_Messeji
+                             with pointer ws-ptr-Report_Repoto
+
+                      if   ws-contador-Report_Repoto greater zeros
+                      and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                           perform 9000-Message_Messeji
+                           move spaces               to ws-Message_Messeji
+                           move 1                    to ws-ptr-Report_Repoto
+                      end-if
+
+                 end-if
+
+                 perform 9000-Read_Yomu-pd06000-nex
+
+            end-perform
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Product_Seihin abaixo do estoque Minimo!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   ws-ptr-Report_Repoto greater 1
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Posio completa de Stock_Zaiko - todos os Product_Seihin cadastrados
+      *> em pd06000, independente do Nivel de estoque, ordenados por ProductCode.
+       2100-Report_Posicao-Stock section.
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            move zeros                              to ws-contador-Report_Repoto
+            move spaces                             to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            initialize                                   f06000-Stock_Zaiko
+            move lnk-CompanyCode                          to f06000-CompanyCode
+            move lnk-BranchCode                           to f06000-BranchCode
+            perform 9000-str-pd06000-nlss
+            if   not ws-OperationOK
+                 move "Nenhum Product_Seihin cadastrado em Stock_Zaiko!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform 9000-Read_Yomu-pd06000-nex
+
+            perform until not ws-OperationOK
+                       or f06000-CompanyCode not equal lnk-CompanyCode
+                       or f06000-BranchCode  not equal lnk-BranchCode
+
+                 add 1                          to ws-contador-Report_Repoto
+
+                 compute ws-qtde-livre-Posicao = f06000-qtde-disponivel - f06000-qtde-reservada
+
+                 string "Product_Seihin [" f06000-ProductCode
+                        "] Armazem [" f06000-ArmazemCode "] Disponivel "
+                        f06000-qtde-disponivel " Reservado "
+                        f06000-qtde-reservada " Livre "
+                        ws-qtde-livre-Posicao x"0a"
+                        delimited by size into ws-linha-Report_Repoto
+
+                 string ws-linha-Report_Repoto delimited by size
+                        into ws-Message_Messeji
+                        with pointer ws-ptr-Report_Repoto
+
+                 if   ws-contador-Report_Repoto greater zeros
+                 and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                      perform 9000-Message_Messeji
+                      move spaces               to ws-Message_Messeji
+                      move 1                    to ws-ptr-Report_Repoto
+                 end-if
+
+                 perform 9000-Read_Yomu-pd06000-nex
+
+            end-perform
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Product_Seihin cadastrado em Stock_Zaiko!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   ws-ptr-Report_Repoto greater 1
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-Transferencia section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen-Transferencia
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-ProductCode-Transf at line 11 col 34 with update auto-skip
+
+                if   f-ProductCode-Transf greater zeros
+                     initialize                f01800-Product_Seihin
+                     move lnk-CompanyCode       to f01800-CompanyCode
+                     move lnk-BranchCode        to f01800-BranchCode
+                     move f-ProductCode-Transf  to f01800-ProductCode
+                     perform 9000-Read_Yomu-pd01800-ran
+                     if   ws-RecordNotFound
+                          string "Product_Seihin no cadastrado! [" f-ProductCode-Transf "]" into ws-Message_Messeji
+                          perform 9000-Message_Messeji
+                     else
+                          move f01800-Desc-Product_Seihin  to f-Desc-Product_Seihin-Transf
+
+                          perform 8000-Screen_Gamen-Transferencia
+
+                          exit perform
+                     end-if
+                end-if
+
+            end-perform
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-ArmazemCode-Origem at line 15 col 34 with update auto-skip
+                accept f-ArmazemCode-Destino at line 17 col 34 with update auto-skip
+
+                if   f-ArmazemCode-Origem equal f-ArmazemCode-Destino
+                     move "Armazem Origem e Destino no podem ser iguais!" to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+                else
+                     exit perform
+                end-if
+
+            end-perform
+
+            move f-ArmazemCode-Origem                     to ws-ArmazemCode-Origem
+            move f-ArmazemCode-Destino                     to ws-ArmazemCode-Destino
+
+            initialize                                    f06000-Stock_Zaiko
+            move lnk-CompanyCode                          to f06000-CompanyCode
+            move lnk-BranchCode                           to f06000-BranchCode
+            move f-ProductCode-Transf                     to f06000-ProductCode
+            move ws-ArmazemCode-Origem                    to f06000-ArmazemCode
+            perform 9000-Read_Yomu-pd06000-ran
+            if   not ws-OperationOK
+                 string "Armazem Origem no possui Stock_Zaiko para este Product_Seihin!" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+
+                accept f-qtde-Transferencia at line 19 col 34 with update auto-skip
+
+                move f-qtde-Transferencia                 to ws-qtde-Transferencia
+
+                if   ws-qtde-Transferencia not greater zeros
+                or   ws-qtde-Transferencia greater f06000-qtde-disponivel
+                     move "Quantidade invalida ou superior ao Disponivel na Origem!" to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+                else
+                     exit perform
+                end-if
+
+            end-perform
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin transferncia entre Armazens? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+
+                 move f06000-qtde-disponivel               to ws-qtde-disponivel-anterior
+                 move f06000-qtde-reservada                to ws-qtde-reservada-anterior
+                 subtract ws-qtde-Transferencia             from f06000-qtde-disponivel
+                 perform 9000-Rewrite_Kakinaosu-pd06000
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao debitar Armazem Origem - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
+                 move f-ProductCode-Transf                 to f-ProductCode
+                 move ws-ArmazemCode-Origem                to f-ArmazemCode
+                 move f06000-qtde-disponivel               to f-qtde-disponivel
+                 move f06000-qtde-reservada                to f-qtde-reservada
+                 string "Transferncia p/ Armazem [" ws-ArmazemCode-Destino "]" delimited by size into ws-motivo-movimento
+                 perform 9000-Gravar_Kaku-Movimento_Zaiko
+
+                 initialize                                f06000-Stock_Zaiko
+                 move lnk-CompanyCode                       to f06000-CompanyCode
+                 move lnk-BranchCode                        to f06000-BranchCode
+                 move f-ProductCode-Transf                  to f06000-ProductCode
+                 move ws-ArmazemCode-Destino                to f06000-ArmazemCode
+                 perform 9000-Read_Yomu-pd06000-ran
+                 if   not ws-OperationOK
+                      move zeros                            to f06000-qtde-disponivel
+                                                                 f06000-qtde-reservada
+                                                                 f06000-qtde-minima
+                                                                 f06000-qtde-maxima
+                      move lnk-CompanyCode                  to f06000-CompanyCode
+                      move lnk-BranchCode                   to f06000-BranchCode
+                      move f-ProductCode-Transf              to f06000-ProductCode
+                      move ws-ArmazemCode-Destino            to f06000-ArmazemCode
+                 end-if
+
+                 move f06000-qtde-disponivel                to ws-qtde-disponivel-anterior
+                 move f06000-qtde-reservada                 to ws-qtde-reservada-anterior
+                 add ws-qtde-Transferencia                   to f06000-qtde-disponivel
+
+                 perform 9000-Write_Kaku-pd06000
+                 if   not ws-OperationOK
+                      perform 9000-Rewrite_Kakinaosu-pd06000
+                 end-if
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao creditar Armazem Destino - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+
+                      initialize                                f06000-Stock_Zaiko
+                      move lnk-CompanyCode                       to f06000-CompanyCode
+                      move lnk-BranchCode                        to f06000-BranchCode
+                      move f-ProductCode-Transf                  to f06000-ProductCode
+                      move ws-ArmazemCode-Origem                 to f06000-ArmazemCode
+                      perform 9000-Read_Yomu-pd06000-ran
+                      if   ws-OperationOK
+                           move f06000-qtde-disponivel          to ws-qtde-disponivel-anterior
+                           move f06000-qtde-reservada            to ws-qtde-reservada-anterior
+                           add  ws-qtde-Transferencia            to f06000-qtde-disponivel
+                           perform 9000-Rewrite_Kakinaosu-pd06000
+                           if   ws-OperationOK
+                                move f-ProductCode-Transf         to f-ProductCode
+                                move ws-ArmazemCode-Origem        to f-ArmazemCode
+                                move f06000-qtde-disponivel       to f-qtde-disponivel
+                                move f06000-qtde-reservada        to f-qtde-reservada
+                                string "Estorno de transferncia - falha no credito do Armazem [" ws-ArmazemCode-Destino "]" delimited by size into ws-motivo-movimento
+                                perform 9000-Gravar_Kaku-Movimento_Zaiko
+                           else
+                                string "Error_Eraa ao estornar debito do Armazem Origem - " ws-AccessResult into ws-Message_Messeji
+                                perform 9000-Message_Messeji
+                           end-if
+                      else
+                           string "Error_Eraa ao ler Armazem Origem para estorno - " ws-AccessResult into ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                      end-if
+                 else
+                      move f-ProductCode-Transf              to f-ProductCode
+                      move ws-ArmazemCode-Destino            to f-ArmazemCode
+                      move f06000-qtde-disponivel            to f-qtde-disponivel
+                      move f06000-qtde-reservada             to f-qtde-reservada
+                      string "Transferncia de Armazem [" ws-ArmazemCode-Origem "]" delimited by size into ws-motivo-movimento
+                      perform 9000-Gravar_Kaku-Movimento_Zaiko
+                 end-if
+
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-Relatorio-Consolidado section.
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen-Consolidado
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+                accept f-ProductCode-Consol at line 11 col 34 with update auto-skip
+
+                if   f-ProductCode-Consol greater zeros
+                     initialize                f01800-Product_Seihin
+                     move lnk-CompanyCode       to f01800-CompanyCode
+                     move lnk-BranchCode        to f01800-BranchCode
+                     move f-ProductCode-Consol  to f01800-ProductCode
+                     perform 9000-Read_Yomu-pd01800-ran
+                     if   ws-RecordNotFound
+                          string "Product_Seihin no cadastrado! [" f-ProductCode-Consol "]" into ws-Message_Messeji
+                          perform 9000-Message_Messeji
+                     else
+                          move f01800-Desc-Product_Seihin  to f-Desc-Product_Seihin-Consol
+
+                          perform 8000-Screen_Gamen-Consolidado
+
+                          exit perform
+                     end-if
+                end-if
+
+            end-perform
+
+            move zeros                              to ws-contador-Report_Repoto
+                                                        ws-qtde-disponivel-total
+                                                        ws-qtde-reservada-total
+            move spaces                             to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            initialize                                   f06000-Stock_Zaiko
+            move lnk-CompanyCode                          to f06000-CompanyCode
+            move f-ProductCode-Consol                     to f06000-ProductCode
+            perform 9000-str-pd06000-nlss-1
+            if   not ws-OperationOK
+                 move "Nenhum Stock_Zaiko encontrado para este Product_Seihin!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform 9000-Read_Yomu-pd06000-nex
+
+            perform until not ws-OperationOK
+                       or f06000-CompanyCode not equal lnk-CompanyCode
+                       or f06000-ProductCode not equal f-ProductCode-Consol
+
+                 add 1                                   to ws-contador-Report_Repoto
+                 add f06000-qtde-disponivel               to ws-qtde-disponivel-total
+                 add f06000-qtde-reservada                to ws-qtde-reservada-total
+
+                 string "Filial [" f06000-BranchCode
+                        "] Armazem [" f06000-ArmazemCode "] Disponivel "
+                        f06000-qtde-disponivel " Locada "
+                        f06000-qtde-reservada x"0a"
+                        delimited by size into ws-linha-Report_Repoto
+
+                 string ws-linha-Report_Repoto delimited by size
+                        into ws-Message_Messeji
+                        with pointer ws-ptr-Report_Repoto
+
+                 if   ws-contador-Report_Repoto greater zeros
+                 and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                      perform 9000-Message_Messeji
+                      move spaces               to ws-Message_Messeji
+                      move 1                    to ws-ptr-Report_Repoto
+                 end-if
+
+                 perform 9000-Read_Yomu-pd06000-nex
+
+            end-perform
+
+            if   ws-ptr-Report_Repoto greater 1
+                 perform 9000-Message_Messeji
+            end-if
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Stock_Zaiko encontrado para este Product_Seihin!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 move ws-qtde-disponivel-total            to f-qtde-disponivel-Consol
+                 move ws-qtde-reservada-total             to f-qtde-reservada-Consol
+
+                 perform 8000-Screen_Gamen-Consolidado
+
+                 string "Total Consolidado - Disponivel " ws-qtde-disponivel-total
+                        " Locada " ws-qtde-reservada-total
+                        " em " ws-contador-Report_Repoto " Filial(is)/Armazem(ns)"
+                        into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
       *>=================================================================================
        3000-Finalization_Shuryo section.
        
             close pd06000
-       
+            close pd06500
+
        exit.
                                                           
       *>=================================================================================
@@ -350,16 +908,56 @@
        
        exit. 
 
-      *>================================================================================= 
+      *>=================================================================================
        8000-ClearScreen section.
 
             perform 9000-StandardFrame
 
             initialize                          f-Stock_Zaiko
 
-            display frm-Stock_Zaiko       
+            display frm-Stock_Zaiko
 
-       exit. 
+       exit.
+
+      *>=================================================================================
+       8000-Screen_Gamen-Transferencia section.
+
+            perform 9000-StandardFrame
+
+            display frm-Transferencia
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen-Transferencia section.
+
+            perform 9000-StandardFrame
+
+            initialize                          f-Transferencia
+
+            display frm-Transferencia
+
+       exit.
+
+      *>=================================================================================
+       8000-Screen_Gamen-Consolidado section.
+
+            perform 9000-StandardFrame
+
+            display frm-Relatorio-Consolidado
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen-Consolidado section.
+
+            perform 9000-StandardFrame
+
+            initialize                          f-Relatorio-Consolidado
+
+            display frm-Relatorio-Consolidado
+
+       exit.
                                       
       *>=================================================================================
       *> Rotinas Genrias
@@ -381,14 +979,52 @@
        
       *>=================================================================================
        9000-validacao section.
-       
+
             set ws-ValidationOK                    to true
 
-       exit. 
+       exit.
+
+      *>=================================================================================
+       9000-Gravar_Kaku-Movimento_Zaiko section.
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            initialize                                        f06500-Movimento_Zaiko
+            move lnk-CompanyCode                              to f06500-CompanyCode
+            move lnk-BranchCode                               to f06500-BranchCode
+            move f-ProductCode                                to f06500-ProductCode
+            move f-ArmazemCode                                to f06500-ArmazemCode
+            move ws-data-inv                                  to f06500-data-movimento
+            move ws-Hours                                     to f06500-horario-movimento
+            move function numval(lnk-UserID)                  to f06500-UserID-movimento
+            move ws-qtde-disponivel-anterior                  to f06500-qtde-disponivel-anterior
+            move f-qtde-disponivel                            to f06500-qtde-disponivel-nova
+            move ws-qtde-reservada-anterior                   to f06500-qtde-reservada-anterior
+            move f-qtde-reservada                             to f06500-qtde-reservada-nova
+            if   f-qtde-disponivel greater ws-qtde-disponivel-anterior
+                 set f06500-movimento-Entrada                      to true
+            else
+                 if f-qtde-disponivel less ws-qtde-disponivel-anterior
+                    set f06500-movimento-Saida                      to true
+                 else
+                    set f06500-movimento-ajuste                     to true
+                 end-if
+            end-if
+            move ws-motivo-movimento                          to f06500-motivo-movimento
+
+            perform 9000-Write_Kaku-pd06500
+            if   not ws-OperationOK
+                 string "Error_Eraa ao gravar Movimento_Zaiko - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
                     
       *>=================================================================================
       *> 読み取り
             
        copy CSR01800.cpy.
        copy CSR06000.cpy.
+       copy CSR06500.cpy.
              
\ No newline at end of file
