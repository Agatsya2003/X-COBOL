@@ -0,0 +1,10 @@
+           select pd01401 assign to disk wid-pd01401
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01401-chave =
+                                       f01401-CompanyCode
+                                       f01401-BranchCode
+                                       f01401-cd-cliente
+                                       f01401-tipo-Address_Jusho
+                lock mode           is manual
+                file status         is ws-AccessResult.
