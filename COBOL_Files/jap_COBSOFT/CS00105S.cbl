@@ -58,32 +58,45 @@
       *>=================================================================================
        2000-Processing_Shori section.
 
+            *> Srie do documento  informada pelo chamador (IN); zero assume a srie padro 1,
+            *> preservando o comportamento dos chamadores que ainda no selecionam srie.
+            move lnk-Series-documento                to ws-Series-documento
+            if   ws-Series-documento equal zeros
+                 move 1                              to ws-Series-documento
+            end-if
+
             initialize                             f02200-Parameters-nfe
             move lnk-CompanyCode                    to f02200-CompanyCode
             move lnk-BranchCode                     to f02200-BranchCode
-            perform 9000-Read_Yomu-pd02200-ran
+            move ws-Series-documento                to f02200-Series-documento
+            *> Registro travado at a Write_Kaku/Rewrite_Kakinaosu para serializar concorrncia
+            *> entre chamadores simultneos do mesmo Series-documento
+            perform 9000-Read_Yomu-pd02200-ran-lock
+            if   not ws-OperationOK
+            and  not ws-RecordNotFound
+                 string "読み取りエラー f02200-Parameters-nfe - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 9000-Abort_Chushi
+            end-if
+
             if   ws-OperationOK
             and  f02200-CompanyCode equal lnk-CompanyCode
             and  f02200-BranchCode  equal lnk-BranchCode
+                 if   f02200-serie-inativa
+                      move "Srie de documento inativa! - verifique Parameters NF-E" to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 end-if
                  add 1                             to f02200-Number-documento
                  move f02200-Number-documento      to ws-Number-documento
-                 move f02200-Series-documento       to ws-Series-documento
-                 if   ws-Number-documento equal zeros
-                      move 1                       to ws-Number-documento
-                      
-                      add 1                        to f02200-Series-documento
-                      move f02200-Series-documento  to ws-Series-documento                              
-                 end-if
             else
                  move 1                            to ws-Number-documento
-                 move 1                            to ws-Series-documento                                            
-            end-if 
+                 set f02200-serie-Active_Akutibu    to true
+            end-if
 
-            initialize                             f02200-Parameters-nfe
             move lnk-CompanyCode                    to f02200-CompanyCode
             move lnk-BranchCode                     to f02200-BranchCode
-            move ws-Number-documento               to f02200-Number-documento
             move ws-Series-documento                to f02200-Series-documento
+            move ws-Number-documento               to f02200-Number-documento
             perform 9000-Write_Kaku-pd02200
             if   not ws-OperationOK
                  perform 9000-Rewrite_Kakinaosu-pd02200
@@ -93,9 +106,11 @@
                  end-if
             end-if
 
+            perform 9000-Unlock_Kaijo-pd02200
+
             move ws-Number-documento               to lnk-Number-documento
             move ws-Series-documento                to lnk-Series-documento
-       
+
        exit.
 
       *>=================================================================================
