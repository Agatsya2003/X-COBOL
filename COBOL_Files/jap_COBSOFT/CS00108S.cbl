@@ -0,0 +1,1247 @@
+      $set sourceformat"free"
+       program-id. CS00108S.
+      *>=================================================================================
+      *>
+      *>                    Backup/Rebuild dos Arquivos Mestres
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00100.cpy. *> Modules_Mojuru
+       copy CSS00200.cpy. *> Pas
+       copy CSS00300.cpy. *> Estados
+       copy CSS00400.cpy. *> Cidades
+       copy CSS00500.cpy. *> Bairros
+       copy CSS00600.cpy. *> Logradouros
+       copy CSS00700.cpy. *> Empresas
+       copy CSS00800.cpy. *> Usurios
+       copy CSS00801.cpy. *> Login_Audit
+       copy CSS01000.cpy. *> Profile_Purofiru
+       copy CSS01100.cpy. *> Profile_Purofiru x Mdulo
+       copy CSS01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSS01400.cpy. *> Clientes
+       copy CSS01500.cpy. *> Favoritos_Mojuru
+       copy CSS01800.cpy. *> Produtos
+       copy CSS01900.cpy. *> Fornecedores
+       copy CSS02000.cpy. *> Materiais
+       copy CSS02050.cpy. *> Estrutura
+       copy CSS02100.cpy. *> Preo de Produtos
+       copy CSS02200.cpy. *> Parmetros NFe
+       copy CSS05000.cpy. *> Mestre de Notas_Seikyusho
+       copy CSS05100.cpy. *> Itens de Notas_Seikyusho
+       copy CSS06000.cpy. *> Estoque
+       copy CSS06500.cpy. *> Movimento de Estoque
+       copy CSS01401.cpy. *> Endereos de Clientes
+       copy CSS02300.cpy. *> Unidades de Medida
+       copy CSS02400.cpy. *> Contas a Receber
+       copy CSS02450.cpy. *> Pagamentos de Contas a Receber
+       copy CSS02500.cpy. *> Checkpoint de Emisso NF-e
+
+            select arq-bkp assign to disk wid-arq-bkp
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-AccessResult.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00100.cpy. *> Modules_Mojuru
+       copy CSF00200.cpy. *> Pas
+       copy CSF00300.cpy. *> Estados
+       copy CSF00400.cpy. *> Cidades
+       copy CSF00500.cpy. *> Bairros
+       copy CSF00600.cpy. *> Logradouros
+       copy CSF00700.cpy. *> Empresas
+       copy CSF00800.cpy. *> Usurios
+       copy CSF00801.cpy. *> Login_Audit
+       copy CSF01000.cpy. *> Profile_Purofiru
+       copy CSF01100.cpy. *> Profile_Purofiru x Mdulo
+       copy CSF01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSF01400.cpy. *> Clientes
+       copy CSF01500.cpy. *> Favoritos_Mojuru
+       copy CSF01800.cpy. *> Produtos
+       copy CSF01900.cpy. *> Fornecedores
+       copy CSF02000.cpy. *> Materiais
+       copy CSF02050.cpy. *> Estrutura
+       copy CSF02100.cpy. *> Preo de Produtos
+       copy CSF02200.cpy. *> Parmetros NFe
+       copy CSF05000.cpy. *> Mestre de Notas_Seikyusho
+       copy CSF05100.cpy. *> Itens de Notas_Seikyusho
+       copy CSF06000.cpy. *> Estoque
+       copy CSF06500.cpy. *> Movimento de Estoque
+       copy CSF01401.cpy. *> Endereos de Clientes
+       copy CSF02300.cpy. *> Unidades de Medida
+       copy CSF02400.cpy. *> Contas a Receber
+       copy CSF02450.cpy. *> Pagamentos de Contas a Receber
+       copy CSF02500.cpy. *> Checkpoint de Emisso NF-e
+
+       fd   arq-bkp.
+       01   rs-arq-bkp                             pic x(500).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS00108S".
+       78   c-ProgramDesc                   value "BACKUP/REBUILD ARQUIVOS MESTRES".
+
+       copy CSW00900.cpy.
+
+       01   ws-WorkFields.
+            03 wid-arq-bkp                          pic x(200).
+            03 ws-contador-Registros                   pic 9(07).
+            03 ws-contador-Registros-x                 pic zzz.zzz.zz9.
+            03 ws-total-Arquivos                   pic 9(03).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+            move zeros                         to ws-total-Arquivos
+
+            display "Backup/Rebuild de Arquivos Mestres - Inicio"
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+            perform 2100-Backup_Rebuild-pd00100
+            perform 2100-Backup_Rebuild-pd00200
+            perform 2100-Backup_Rebuild-pd00300
+            perform 2100-Backup_Rebuild-pd00400
+            perform 2100-Backup_Rebuild-pd00500
+            perform 2100-Backup_Rebuild-pd00600
+            perform 2100-Backup_Rebuild-pd00700
+            perform 2100-Backup_Rebuild-pd00800
+            perform 2100-Backup_Rebuild-pd00801
+            perform 2100-Backup_Rebuild-pd01000
+            perform 2100-Backup_Rebuild-pd01100
+            perform 2100-Backup_Rebuild-pd01300
+            perform 2100-Backup_Rebuild-pd01400
+            perform 2100-Backup_Rebuild-pd01500
+            perform 2100-Backup_Rebuild-pd01800
+            perform 2100-Backup_Rebuild-pd01900
+            perform 2100-Backup_Rebuild-pd02000
+            perform 2100-Backup_Rebuild-pd02050
+            perform 2100-Backup_Rebuild-pd02100
+            perform 2100-Backup_Rebuild-pd02200
+            perform 2100-Backup_Rebuild-pd05000
+            perform 2100-Backup_Rebuild-pd05100
+            perform 2100-Backup_Rebuild-pd06000
+            perform 2100-Backup_Rebuild-pd06500
+            perform 2100-Backup_Rebuild-pd01401
+            perform 2100-Backup_Rebuild-pd02300
+            perform 2100-Backup_Rebuild-pd02400
+            perform 2100-Backup_Rebuild-pd02450
+            perform 2100-Backup_Rebuild-pd02500
+
+      *>   CSF00900.cpy e CSF01200.cpy no existem nesta verso da base
+      *>   (vide requisito de importao de configurao) - permanecem
+      *>   fora do escopo deste job at serem restaurados
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00100 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD001_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00100
+            perform 9000-Read_Yomu-pd00100-nex
+            perform until not ws-OperationOK
+                 move f00100-Modules_Mojuru         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00100-nex
+            end-perform
+            close pd00100
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00100
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00100-Modules_Mojuru
+                 perform 9000-Write_Kaku-pd00100
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00100
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD001.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00200 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD002_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00200
+            perform 9000-Read_Yomu-pd00200-nex
+            perform until not ws-OperationOK
+                 move f00200-Country_Kuni           to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00200-nex
+            end-perform
+            close pd00200
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00200
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00200-Country_Kuni
+                 perform 9000-Write_Kaku-pd00200
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00200
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD002.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00300 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD003_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00300
+            perform 9000-Read_Yomu-pd00300-nex
+            perform until not ws-OperationOK
+                 move f00300-State_Ken              to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00300-nex
+            end-perform
+            close pd00300
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00300
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00300-State_Ken
+                 perform 9000-Write_Kaku-pd00300
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00300
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD003.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00400 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD004_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00400
+            perform 9000-Read_Yomu-pd00400-nex
+            perform until not ws-OperationOK
+                 move f00400-City_Shichoson         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00400-nex
+            end-perform
+            close pd00400
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00400
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00400-City_Shichoson
+                 perform 9000-Write_Kaku-pd00400
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00400
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD004.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00500 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD005_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00500
+            perform 9000-Read_Yomu-pd00500-nex
+            perform until not ws-OperationOK
+                 move f00500-District_Chiku         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00500-nex
+            end-perform
+            close pd00500
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00500
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00500-District_Chiku
+                 perform 9000-Write_Kaku-pd00500
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00500
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD005.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00600 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD006_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00600
+            perform 9000-Read_Yomu-pd00600-nex
+            perform until not ws-OperationOK
+                 move f00600-Street_Jusho           to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00600-nex
+            end-perform
+            close pd00600
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00600
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00600-Street_Jusho
+                 perform 9000-Write_Kaku-pd00600
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00600
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD006.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00700 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD007_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00700
+            perform 9000-Read_Yomu-pd00700-nex
+            perform until not ws-OperationOK
+                 move f00700-Company_Kaisha         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00700-nex
+            end-perform
+            close pd00700
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00700
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00700-Company_Kaisha
+                 perform 9000-Write_Kaku-pd00700
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00700
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD007.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00800 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD008_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00800
+            perform 9000-Read_Yomu-pd00800-nex
+            perform until not ws-OperationOK
+                 move f00800-User_Yuuzaa            to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00800-nex
+            end-perform
+            close pd00800
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00800
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00800-User_Yuuzaa
+                 perform 9000-Write_Kaku-pd00800
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00800
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD008.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd00801 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD00801_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd00801
+            perform 9000-Read_Yomu-pd00801-nex
+            perform until not ws-OperationOK
+                 move f00801-Login_Audit            to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd00801-nex
+            end-perform
+            close pd00801
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd00801
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f00801-Login_Audit
+                 perform 9000-Write_Kaku-pd00801
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd00801
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD00801.DAT ..: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01000 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD010_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01000
+            perform 9000-Read_Yomu-pd01000-nex
+            perform until not ws-OperationOK
+                 move f01000-Profile_Purofiru       to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01000-nex
+            end-perform
+            close pd01000
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01000
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01000-Profile_Purofiru
+                 perform 9000-Write_Kaku-pd01000
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01000
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD010.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01100 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD011_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01100
+            perform 9000-Read_Yomu-pd01100-nex
+            perform until not ws-OperationOK
+                 move f01100-Profile_Purofiru-modulo    to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01100-nex
+            end-perform
+            close pd01100
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01100
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01100-Profile_Purofiru-modulo
+                 perform 9000-Write_Kaku-pd01100
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01100
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD011.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01300 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD013_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01300
+            perform 9000-Read_Yomu-pd01300-nex
+            perform until not ws-OperationOK
+                 move f01300-User_Yuuzaa-modulo     to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01300-nex
+            end-perform
+            close pd01300
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01300
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01300-User_Yuuzaa-modulo
+                 perform 9000-Write_Kaku-pd01300
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01300
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD013.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01400 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD014_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01400
+            perform 9000-Read_Yomu-pd01400-nex
+            perform until not ws-OperationOK
+                 move f01400-cliente                to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01400-nex
+            end-perform
+            close pd01400
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01400
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01400-cliente
+                 perform 9000-Write_Kaku-pd01400
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01400
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD014.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01500 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD015_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01500
+            perform 9000-Read_Yomu-pd01500-nex
+            perform until not ws-OperationOK
+                 move f01500-Favoritos_Mojuru       to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01500-nex
+            end-perform
+            close pd01500
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01500
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01500-Favoritos_Mojuru
+                 perform 9000-Write_Kaku-pd01500
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01500
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD015.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01800 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD018_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01800
+            perform 9000-Read_Yomu-pd01800-nex
+            perform until not ws-OperationOK
+                 move f01800-Product_Seihin         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01800-nex
+            end-perform
+            close pd01800
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01800
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01800-Product_Seihin
+                 perform 9000-Write_Kaku-pd01800
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01800
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD018.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01900 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD019_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01900
+            perform 9000-Read_Yomu-pd01900-nex
+            perform until not ws-OperationOK
+                 move f01900-fornecedor             to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01900-nex
+            end-perform
+            close pd01900
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01900
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01900-fornecedor
+                 perform 9000-Write_Kaku-pd01900
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01900
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD019.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02000 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD020_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02000
+            perform 9000-Read_Yomu-pd02000-nex
+            perform until not ws-OperationOK
+                 move f02000-material                to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02000-nex
+            end-perform
+            close pd02000
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02000
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02000-material
+                 perform 9000-Write_Kaku-pd02000
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02000
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD020.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02050 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD02050_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02050
+            perform 9000-Read_Yomu-pd02050-nex
+            perform until not ws-OperationOK
+                 move f02050-estrutura              to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02050-nex
+            end-perform
+            close pd02050
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02050
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02050-estrutura
+                 perform 9000-Write_Kaku-pd02050
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02050
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD02050.DAT ..: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02100 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD021_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02100
+            perform 9000-Read_Yomu-pd02100-nex
+            perform until not ws-OperationOK
+                 move f02100-preco-Product_Seihin   to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02100-nex
+            end-perform
+            close pd02100
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02100
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02100-preco-Product_Seihin
+                 perform 9000-Write_Kaku-pd02100
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02100
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD021.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02200 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD022_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02200
+            perform 9000-Read_Yomu-pd02200-nex
+            perform until not ws-OperationOK
+                 move f02200-Parameters-nfe          to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02200-nex
+            end-perform
+            close pd02200
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02200
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02200-Parameters-nfe
+                 perform 9000-Write_Kaku-pd02200
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02200
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD022.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd05000 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD050_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd05000
+            perform 9000-Read_Yomu-pd05000-nex
+            perform until not ws-OperationOK
+                 move f05000-mestre-Invoice_Seikyusho   to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd05000-nex
+            end-perform
+            close pd05000
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd05000
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f05000-mestre-Invoice_Seikyusho
+                 perform 9000-Write_Kaku-pd05000
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd05000
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD050.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd05100 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD051_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd05100
+            perform 9000-Read_Yomu-pd05100-nex
+            perform until not ws-OperationOK
+                 move f05100-item-Invoice_Seikyusho     to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd05100-nex
+            end-perform
+            close pd05100
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd05100
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f05100-item-Invoice_Seikyusho
+                 perform 9000-Write_Kaku-pd05100
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd05100
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD051.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd06000 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD060_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd06000
+            perform 9000-Read_Yomu-pd06000-nex
+            perform until not ws-OperationOK
+                 move f06000-Stock_Zaiko             to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd06000-nex
+            end-perform
+            close pd06000
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd06000
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f06000-Stock_Zaiko
+                 perform 9000-Write_Kaku-pd06000
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd06000
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD060.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd06500 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD065_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd06500
+            perform 9000-Read_Yomu-pd06500-nex
+            perform until not ws-OperationOK
+                 move f06500-Movimento_Zaiko         to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd06500-nex
+            end-perform
+            close pd06500
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd06500
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f06500-Movimento_Zaiko
+                 perform 9000-Write_Kaku-pd06500
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd06500
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD065.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd01401 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD01401_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd01401
+            perform 9000-Read_Yomu-pd01401-nex
+            perform until not ws-OperationOK
+                 move f01401-Address_Jusho-cliente   to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd01401-nex
+            end-perform
+            close pd01401
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd01401
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f01401-Address_Jusho-cliente
+                 perform 9000-Write_Kaku-pd01401
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd01401
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD01401.DAT ..: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02300 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD023_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02300
+            perform 9000-Read_Yomu-pd02300-nex
+            perform until not ws-OperationOK
+                 move f02300-unidade-medida          to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02300-nex
+            end-perform
+            close pd02300
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02300
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02300-unidade-medida
+                 perform 9000-Write_Kaku-pd02300
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02300
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD023.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02400 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD024_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02400
+            perform 9000-Read_Yomu-pd02400-nex
+            perform until not ws-OperationOK
+                 move f02400-Contas_Receber          to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02400-nex
+            end-perform
+            close pd02400
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02400
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02400-Contas_Receber
+                 perform 9000-Write_Kaku-pd02400
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02400
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD024.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02450 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD02450_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02450
+            perform 9000-Read_Yomu-pd02450-nex
+            perform until not ws-OperationOK
+                 move f02450-Pagamento_Receber       to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02450-nex
+            end-perform
+            close pd02450
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02450
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02450-Pagamento_Receber
+                 perform 9000-Write_Kaku-pd02450
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02450
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD02450.DAT ..: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       2100-Backup_Rebuild-pd02500 section.
+
+            move zeros                         to ws-contador-Registros
+            string lnk-tmp-path "\" c-ThisProgram "_EFD025_" ws-data-inv "_" ws-Hours ".BKP" delimited by "  " into wid-arq-bkp
+            open output arq-bkp
+
+            perform 9000-Open_Akeru-io-pd02500
+            perform 9000-Read_Yomu-pd02500-nex
+            perform until not ws-OperationOK
+                 move f02500-Checkpoint_Emissao      to rs-arq-bkp
+                 write rs-arq-bkp
+                 add  1                         to ws-contador-Registros
+                 perform 9000-Read_Yomu-pd02500-nex
+            end-perform
+            close pd02500
+            close arq-bkp
+
+            perform 9000-Open_Akeru-o-pd02500
+
+            open input arq-bkp
+            read arq-bkp next
+            perform until not ws-OperationOK
+                 move rs-arq-bkp                to f02500-Checkpoint_Emissao
+                 perform 9000-Write_Kaku-pd02500
+                 read arq-bkp next
+            end-perform
+            close arq-bkp
+            close pd02500
+
+            move ws-contador-Registros          to ws-contador-Registros-x
+            display "EFD025.DAT ....: " ws-contador-Registros-x " registro(s)"
+            add  1                              to ws-total-Arquivos
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+            display "Backup/Rebuild de Arquivos Mestres - Concluido [" ws-total-Arquivos " arquivo(s)]"
+
+       exit.
+
+      *>=================================================================================
+       copy CSR00100.cpy.
+       copy CSR00200.cpy.
+       copy CSR00300.cpy.
+       copy CSR00400.cpy.
+       copy CSR00500.cpy.
+       copy CSR00600.cpy.
+       copy CSR00700.cpy.
+       copy CSR00800.cpy.
+       copy CSR00801.cpy.
+       copy CSR01000.cpy.
+       copy CSR01100.cpy.
+       copy CSR01300.cpy.
+       copy CSR01400.cpy.
+       copy CSR01500.cpy.
+       copy CSR01800.cpy.
+       copy CSR01900.cpy.
+       copy CSR02000.cpy.
+       copy CSR02050.cpy.
+       copy CSR02100.cpy.
+       copy CSR02200.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
+       copy CSR06000.cpy.
+       copy CSR06500.cpy.
+       copy CSR01401.cpy.
+       copy CSR02300.cpy.
+       copy CSR02400.cpy.
+       copy CSR02450.cpy.
+       copy CSR02500.cpy.
+
+       copy CSP00900.cpy.
