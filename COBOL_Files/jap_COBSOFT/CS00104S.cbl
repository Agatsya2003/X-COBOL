@@ -8,23 +8,81 @@
        environment division.
        configuration section.
             special-names. decimal-point is comma.
-            
-       copy CSS00700.cpy.           
+
+       copy CSS00700.cpy.
+
+            select arq-relat-ambiente assign to disk wid-arq-relat-ambiente
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-AccessResult-relat.
 
       *>=================================================================================
        data division.
-       
-       copy CSF00700.cpy.      
-      
-      *>=================================================================================      
+
+       copy CSF00700.cpy.
+
+       fd   arq-relat-ambiente.
+
+       01   relat-linha                             pic x(200).
+
+      *>=================================================================================
        working-storage section.
-       
+
        78   c-Version                               value "a".
        78   c-ThisProgram                        value "CS00104S".
-       
+
        copy CSW00900.cpy.
-       
-       78   c-impotar-configuracao                 value "CS00005S".     
+
+       78   c-impotar-configuracao                 value "CS00005S".
+
+       78   c-total-Arquivos-Ambiente              value 30.
+
+       01   ws-tabela-Arquivos-Ambiente.
+            03 filler                              pic x(13) value "EFD001.DAT".
+            03 filler                              pic x(13) value "EFD002.DAT".
+            03 filler                              pic x(13) value "EFD003.DAT".
+            03 filler                              pic x(13) value "EFD004.DAT".
+            03 filler                              pic x(13) value "EFD005.DAT".
+            03 filler                              pic x(13) value "EFD006.DAT".
+            03 filler                              pic x(13) value "EFD007.DAT".
+            03 filler                              pic x(13) value "EFD008.DAT".
+            03 filler                              pic x(13) value "EFD00801.DAT".
+            03 filler                              pic x(13) value "EFD009.DAT".
+            03 filler                              pic x(13) value "EFD010.DAT".
+            03 filler                              pic x(13) value "EFD011.DAT".
+            03 filler                              pic x(13) value "EFD013.DAT".
+            03 filler                              pic x(13) value "EFD014.DAT".
+            03 filler                              pic x(13) value "EFD01401.DAT".
+            03 filler                              pic x(13) value "EFD015.DAT".
+            03 filler                              pic x(13) value "EFD018.DAT".
+            03 filler                              pic x(13) value "EFD019.DAT".
+            03 filler                              pic x(13) value "EFD020.DAT".
+            03 filler                              pic x(13) value "EFD02050.DAT".
+            03 filler                              pic x(13) value "EFD021.DAT".
+            03 filler                              pic x(13) value "EFD022.DAT".
+            03 filler                              pic x(13) value "EFD050.DAT".
+            03 filler                              pic x(13) value "EFD051.DAT".
+            03 filler                              pic x(13) value "EFD060.DAT".
+            03 filler                              pic x(13) value "EFD065.DAT".
+            03 filler                              pic x(13) value "EFD023.DAT".
+            03 filler                              pic x(13) value "EFD024.DAT".
+            03 filler                              pic x(13) value "EFD02450.DAT".
+            03 filler                              pic x(13) value "EFD025.DAT".
+
+       01   ws-tabela-Arquivos-Ambiente-r redefines ws-tabela-Arquivos-Ambiente.
+            03 ws-Arquivo-Ambiente                 occurs 30 times
+                                                    pic x(13).
+
+       01   ws-ambiente-WorkFields.
+            03 wid-arq-relat-ambiente              pic x(200).
+            03 ws-AccessResult-relat               pic x(02).
+               88 ws-OperationOK-relat                  value "00", "02".
+            03 ws-i-Arquivo                        pic 9(03).
+            03 ws-path-Arquivo                     pic x(200).
+            03 ws-detalhes-Arquivo                 pic x(44).
+            03 ws-retorno-verificacao              pic s9(09) comp-5.
+            03 ws-qtde-Arquivos-ok                 pic 9(03).
+            03 ws-qtde-Arquivos-ausentes           pic 9(03).
 
       *>=================================================================================
        linkage section.
@@ -61,15 +119,76 @@
             open input pd00700
             if   not ws-OperationOK
                  call c-impotar-configuracao using lnk-par
-                 cancel c-impotar-configuracao                 
+                 cancel c-impotar-configuracao
             else
                 set lnk-sem-erros                  to true
             end-if
 
+            perform 9000-Gerar-Relatorio-Ambiente
+
        exit.
 
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
-       
-       exit.                                                   
+
+
+       exit.
+
+      *>=================================================================================
+      *> Relatorio de Compatibilidade do Ambiente
+
+       9000-Gerar-Relatorio-Ambiente section.
+
+            string lnk-log-path delimited by "  " "\AMBIENTE.LOG" into wid-arq-relat-ambiente
+
+            open output arq-relat-ambiente
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            move spaces                            to relat-linha
+            string "Relatorio de Compatibilidade do Ambiente - " c-ThisProgram " v" c-Version delimited by size into relat-linha
+            write relat-linha
+
+            move spaces                            to relat-linha
+            string "Gerado em: " ws-data-inv "-" ws-Hours(01:06) delimited by size into relat-linha
+            write relat-linha
+
+            move spaces                            to relat-linha
+            write relat-linha
+
+            move zeros                             to ws-qtde-Arquivos-ok
+            move zeros                             to ws-qtde-Arquivos-ausentes
+
+            perform varying ws-i-Arquivo from 1 by 1
+                      until ws-i-Arquivo > c-total-Arquivos-Ambiente
+
+                 move spaces                       to ws-path-Arquivo
+                 string lnk-DataPath delimited by "  " "\" ws-Arquivo-Ambiente(ws-i-Arquivo) delimited by spaces into ws-path-Arquivo
+
+                 call "CBL_CHECK_FILE_EXIST" using ws-path-Arquivo ws-detalhes-Arquivo
+                      returning ws-retorno-verificacao
+
+                 move spaces                       to relat-linha
+                 if   ws-retorno-verificacao equal zeros
+                      add 01                       to ws-qtde-Arquivos-ok
+                      string ws-Arquivo-Ambiente(ws-i-Arquivo) " ...... OK" delimited by size into relat-linha
+                 else
+                      add 01                       to ws-qtde-Arquivos-ausentes
+                      string ws-Arquivo-Ambiente(ws-i-Arquivo) " ...... NAO ENCONTRADO" delimited by size into relat-linha
+                 end-if
+
+                 write relat-linha
+
+            end-perform
+
+            move spaces                            to relat-linha
+            write relat-linha
+
+            move spaces                            to relat-linha
+            string "Total Verificado: " c-total-Arquivos-Ambiente " - OK: " ws-qtde-Arquivos-ok " - Ausente(s): " ws-qtde-Arquivos-ausentes delimited by size into relat-linha
+            write relat-linha
+
+            close arq-relat-ambiente
+
+       exit.
