@@ -127,7 +127,11 @@
             if   lk-id-Street_Jusho greater zeros
                  perform 2200-buscar-Street_Jusho-id
             else
-                 perform 2200-buscar-Street_Jusho-ZipCode_Yubin
+                 if   lk-ZipCode_Yubin greater zeros
+                      perform 2200-buscar-Street_Jusho-ZipCode_Yubin
+                 else
+                      perform 2200-buscar-Street_Jusho-texto
+                 end-if
             end-if
             
        exit.
@@ -332,13 +336,131 @@
                  end-if        
             end-if
    
-            close arq-Street_Jusho  
+            close arq-Street_Jusho
 
        exit.
 
-      *>=================================================================================       
-       9000-monta-screen-ZipCode_Yubin section.      
-       
+      *>=================================================================================
+      *> Pesquisa reversa - quando o operador s tem a City_Shichoson,
+      *> District_Chiku e o Name_Namae do Street_Jusho escritos no
+      *> documento (sem o CEP), localiza lk-id-Street_Jusho pelo texto ao
+      *> invs de exigir o cadastro de um novo Street_Jusho.
+       2200-buscar-Street_Jusho-texto section.
+
+            accept ws-Hours                        from time
+            accept ws-data-inv                     from date yyyymmdd
+
+            string lnk-tmp-path "\" c-ThisProgram "_" lnk-UserID "_" ws-data-inv "_" ws-Hours ".WRK" delimited by "  " into wid-arq-Street_Jusho
+            open output arq-Street_Jusho
+            close arq-Street_Jusho
+            open i-o arq-Street_Jusho
+
+            initialize                             f00600-Street_Jusho
+            move lnk-CompanyCode                    to f00600-CompanyCode
+            move lnk-BranchCode                     to f00600-BranchCode
+            perform 9000-str-pd00600-grt
+            perform 9000-Read_Yomu-pd00600-nex
+            perform until not ws-OperationOK
+                 or f00600-CompanyCode <> lnk-CompanyCode
+                 or f00600-BranchCode  <> lnk-BranchCode
+
+                 initialize                        f00500-District_Chiku
+                 move lnk-CompanyCode               to f00500-CompanyCode
+                 move lnk-BranchCode                to f00500-BranchCode
+                 move f00600-id-District_Chiku             to f00500-id-District_Chiku
+                 perform 9000-Read_Yomu-pd00500-ran
+
+                 if   ws-OperationOK
+                      initialize                   f00400-City_Shichoson
+                      move lnk-CompanyCode          to f00400-CompanyCode
+                      move lnk-BranchCode           to f00400-BranchCode
+                      move f00500-CityID       to f00400-CityID
+                      perform 9000-Read_Yomu-pd00400-ran
+                 end-if
+
+                 if   ws-OperationOK
+                 and  (lk-Address_Jusho equal spaces
+                       or f00600-Name_Namae-Street_Jusho equal lk-Address_Jusho)
+                 and  (lk-District_Chiku equal spaces
+                       or f00500-Name_Namae-District_Chiku equal lk-District_Chiku)
+                 and  (lk-City_Shichoson equal spaces
+                       or f00400-Name_Namae-City_Shichoson equal lk-City_Shichoson)
+
+                      initialize                        f00300-State_Ken
+                      move lnk-CompanyCode               to f00300-CompanyCode
+                      move lnk-BranchCode                to f00300-BranchCode
+                      move f00400-StateID             to f00300-StateID
+                      perform 9000-Read_Yomu-pd00300-ran
+
+                      initialize                        f00200-Country_Kuni
+                      move lnk-CompanyCode               to f00200-CompanyCode
+                      move lnk-BranchCode                to f00200-BranchCode
+                      move f00300-CountryID               to f00200-CountryID
+                      perform 9000-Read_Yomu-pd00200-ran
+
+                      initialize                        rs-Street_Jusho
+                      move 999999                       to rs-seq-item
+                      start arq-Street_Jusho key is not greater rs-seq-item
+                      read arq-Street_Jusho previous
+                      if   ws-OperationOK
+                           add 1                        to rs-seq-item
+                           move rs-seq-item             to ws-seq-item
+                      else
+                           move 1                       to ws-seq-item
+                      end-if
+
+                      initialize                        rs-Street_Jusho
+                      move ws-seq-item                  to rs-seq-item
+                      move f00600-id-Street_Jusho         to rs-id-Street_Jusho
+                      move f00600-ZipCode_Yubin                   to rs-ZipCode_Yubin
+                      move f00600-Name_Namae-Street_Jusho       to rs-Address_Jusho
+                      move f00500-Name_Namae-District_Chiku           to rs-District_Chiku
+                      move f00400-Name_Namae-City_Shichoson        to rs-City_Shichoson
+                      move f00300-sigla-State_Ken          to rs-uf
+                      move f00200-CountryName             to rs-Country_Kuni
+                      write rs-Street_Jusho
+                      if   not ws-OperationOK
+                           rewrite rs-Street_Jusho
+                      end-if
+
+                 end-if
+
+                 perform 9000-Read_Yomu-pd00600-nex
+            end-perform
+
+            initialize                             rs-Street_Jusho
+            move 999999                            to rs-seq-item
+            start arq-Street_Jusho key is not greater rs-seq-item
+            read arq-Street_Jusho previous
+
+            if   rs-seq-item equal c-ZipCode_Yubin-nao-cadastrado
+                 move "Nenhum Street_Jusho encontrado para os dados informados!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   rs-seq-item equal c-ZipCode_Yubin-unico
+                      initialize                   lk-Street_Jusho
+
+                      set lk-encontrou-ZipCode_Yubin         to true
+
+                      move rs-id-Street_Jusho        to lk-id-Street_Jusho
+                      move rs-ZipCode_Yubin                  to lk-ZipCode_Yubin
+                      move rs-Address_Jusho             to lk-Address_Jusho
+                      move rs-District_Chiku               to lk-District_Chiku
+                      move rs-City_Shichoson            to lk-City_Shichoson
+                      move rs-uf                   to lk-uf
+                      move rs-Country_Kuni                 to lk-Country_Kuni
+                 else
+                      perform 9000-monta-screen-ZipCode_Yubin
+                 end-if
+            end-if
+
+            close arq-Street_Jusho
+
+       exit.
+
+      *>=================================================================================
+       9000-monta-screen-ZipCode_Yubin section.
+
             perform 8000-ClearScreen    
             
             perform 8000-Screen_Gamen
