@@ -0,0 +1,8 @@
+       fd   pd02300.
+
+       01   f02300-unidade-medida.
+            03 f02300-CompanyCode                   pic 9(03).
+            03 f02300-BranchCode                    pic 9(04).
+            03 f02300-cd-unidade-medida              pic 9(02).
+            03 f02300-Desc-unidade-medida            pic x(30).
+            03 f02300-fator-conversao                pic 9(07)v9(04).
