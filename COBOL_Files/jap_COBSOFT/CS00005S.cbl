@@ -22,9 +22,14 @@
        copy CSS01000.cpy. *> Profile_Purofiru
        copy CSS01100.cpy. *> Profile_Purofiru x Mdulo
        copy CSS01200.cpy. *> Profile_Purofiru x User_Yuuzaa
-       copy CSS01300.cpy. *> User_Yuuzaa x Modules_Mojuru 
-                                              
-                                                                      
+       copy CSS01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSS01400.cpy. *> Clientes
+       copy CSS01800.cpy. *> Product_Seihin
+       copy CSS02100.cpy. *> Preco_Product_Seihin
+       copy CSS06000.cpy. *> Stock_Zaiko
+       copy CSS02200.cpy. *> Parameters-nfe
+
+
             select cobsoft-cfg assign to disk wid-cobsoftcfg
                  organization         is line sequential
                  access mode          is sequential
@@ -47,7 +52,12 @@
        copy CSF01100.cpy. *> Profile_Purofiru x Mdulo
        copy CSF01200.cpy. *> Profile_Purofiru x User_Yuuzaa
        copy CSF01300.cpy. *> User_Yuuzaa x Modules_Mojuru
-                                           
+       copy CSF01400.cpy. *> Clientes
+       copy CSF01800.cpy. *> Product_Seihin
+       copy CSF02100.cpy. *> Preco_Product_Seihin
+       copy CSF06000.cpy. *> Stock_Zaiko
+       copy CSF02200.cpy. *> Parameters-nfe
+
        fd   cobsoft-cfg.
        01   rs-cobsoft-cfg                         pic x(1000).        
       
@@ -69,6 +79,7 @@
             03 ws-CityID                     pic 9(09).
             03 ws-id-District_Chiku                        pic 9(09).
             03 ws-id-Street_Jusho                    pic 9(09).     
+            03 ws-cd-cliente                         pic 9(09).
 
        01   r01.
             03 r01-ProgramCode-x                   pic x(08).
@@ -160,7 +171,49 @@
        01   r13.
             03 r13-ProfileCode-x                     pic x(03).
             03 r13-UserID-x                    pic x(11).
-                         
+
+       01   r14.
+            03 r14-razao-social-x                  pic x(55).
+            03 r14-Name_Namae-fantasia-x                 pic x(55).
+            03 r14-Type-pessoa-x                   pic x(01).
+            03 r14-cgc-x                           pic x(14).
+            03 r14-ie-x                            pic x(11).
+            03 r14-nr-Address_Jusho-x                   pic x(10).
+            03 r14-PhoneNum-1-x                 pic x(14).
+            03 r14-Email-x                         pic x(55).
+            03 r14-StatusID-x                     pic x(01).
+
+       01   r15.
+            03 r15-ProductCode-x                    pic x(09).
+            03 r15-Desc-Product_Seihin-x             pic x(55).
+            03 r15-Desc-abreviada-x              pic x(55).
+            03 r15-cd-categoria-x                   pic x(09).
+            03 r15-ean-x                            pic x(13).
+            03 r15-ncm-x                            pic x(08).
+            03 r15-unidade-medida-x                 pic x(10).
+            03 r15-fator-conversao-x                pic x(09).
+            03 r15-peso-bruto-x                     pic x(13).
+            03 r15-peso-liquido-x                   pic x(13).
+            03 r15-cd-fornecedor-preferencial-x      pic x(09).
+
+       01   r16.
+            03 r16-ProductCode-x                    pic x(09).
+            03 r16-data-vigencia-x                  pic x(08).
+            03 r16-vl-unitario-x                    pic x(11).
+
+       01   r17.
+            03 r17-ProductCode-x                    pic x(09).
+            03 r17-ArmazemCode-x                    pic x(04).
+            03 r17-qtde-disponivel-x                pic x(14).
+            03 r17-qtde-reservada-x                 pic x(14).
+            03 r17-qtde-minima-x                    pic x(14).
+            03 r17-qtde-maxima-x                    pic x(14).
+
+       01   r18.
+            03 r18-Series-documento-x               pic x(03).
+            03 r18-Number-documento-x               pic x(09).
+            03 r18-StatusID-x                     pic x(01).
+
       *>=================================================================================
        linkage section.
                  
@@ -279,8 +332,43 @@
             if   not ws-OperationOK
             and  ws-AccessResult <> "05"
                  perform 9000-Abort_Chushi
-            end-if 
-                                                                   
+            end-if
+
+            string lnk-DataPath delimited   by "  " "\EFD014.DAT" into wid-pd01400
+            open i-o pd01400
+            if   not ws-OperationOK
+            and  ws-AccessResult <> "05"
+                 perform 9000-Abort_Chushi
+            end-if
+
+            string lnk-DataPath delimited   by "  " "\EFD018.DAT" into wid-pd01800
+            open i-o pd01800
+            if   not ws-OperationOK
+            and  ws-AccessResult <> "05"
+                 perform 9000-Abort_Chushi
+            end-if
+
+            string lnk-DataPath delimited   by "  " "\EFD021.DAT" into wid-pd02100
+            open i-o pd02100
+            if   not ws-OperationOK
+            and  ws-AccessResult <> "05"
+                 perform 9000-Abort_Chushi
+            end-if
+
+            string lnk-DataPath delimited   by "  " "\EFD060.DAT" into wid-pd06000
+            open i-o pd06000
+            if   not ws-OperationOK
+            and  ws-AccessResult <> "05"
+                 perform 9000-Abort_Chushi
+            end-if
+
+            string lnk-DataPath delimited   by "  " "\EFD022.DAT" into wid-pd02200
+            open i-o pd02200
+            if   not ws-OperationOK
+            and  ws-AccessResult <> "05"
+                 perform 9000-Abort_Chushi
+            end-if
+
        exit.
         
       *>=================================================================================
@@ -352,8 +440,18 @@
                       when 12
                            perform 9000-Record_Kiroku-Profile_Purofiru-modulo
                       when 13
-                           perform 9000-Record_Kiroku-Profile_Purofiru-User_Yuuzaa                                                                  
-                 end-evaluate                                                     
+                           perform 9000-Record_Kiroku-Profile_Purofiru-User_Yuuzaa
+                      when 14
+                           perform 9000-Record_Kiroku-clientes
+                      when 15
+                           perform 9000-Record_Kiroku-produtos
+                      when 16
+                           perform 9000-Record_Kiroku-precos
+                      when 17
+                           perform 9000-Record_Kiroku-estoque
+                      when 18
+                           perform 9000-Record_Kiroku-serie-nfe
+                 end-evaluate
             
                  read cobsoft-cfg next
             end-perform
@@ -377,7 +475,13 @@
             close pd01000
             close pd01100
             close pd01200
-       
+            close pd01300
+            close pd01400
+            close pd01800
+            close pd02100
+            close pd06000
+            close pd02200
+
        exit.
        
       *>=================================================================================
@@ -1109,9 +1213,223 @@
                  end-if
                   
                  perform 9000-Read_Yomu-pd01100-nex
-            end-perform                                                                           
-       
-       exit.                                                                                          
+            end-perform
+
+       exit.
+      *>=================================================================================
+       9000-Record_Kiroku-clientes section.
+
+            if   lnk-CompanyCode equal zeros
+            or   lnk-BranchCode equal zeros
+                 exit section
+            end-if
+
+            initialize                                       r14
+
+            unstring ws-conte-Record_Kiroku delimited by ";" into r14-razao-social-x
+                                                             r14-Name_Namae-fantasia-x
+                                                             r14-Type-pessoa-x
+                                                             r14-cgc-x
+                                                             r14-ie-x
+                                                             r14-nr-Address_Jusho-x
+                                                             r14-PhoneNum-1-x
+                                                             r14-Email-x
+                                                             r14-StatusID-x
+
+            initialize                                       f01400-cliente
+            move lnk-CompanyCode                              to f01400-CompanyCode
+            move lnk-BranchCode                               to f01400-BranchCode
+            move 999999999                                   to f01400-cd-cliente
+            perform 9000-str-pd01400-ngrt
+            perform 9000-Read_Yomu-pd01400-pre
+            if   ws-OperationOK
+            and  f01400-CompanyCode equal lnk-CompanyCode
+            and  f01400-BranchCode  equal lnk-BranchCode
+                 add 1                                       to f01400-cd-cliente
+                 move f01400-cd-cliente                        to ws-cd-cliente
+            else
+                 move 1                                      to ws-cd-cliente
+            end-if
+
+            initialize                                       f01400-cliente
+            move lnk-CompanyCode                              to f01400-CompanyCode
+            move lnk-BranchCode                               to f01400-BranchCode
+            move ws-cd-cliente                                to f01400-cd-cliente
+            move r14-razao-social-x                          to f01400-razao-social
+            move r14-Name_Namae-fantasia-x                         to f01400-Name_Namae-fantasia
+            move r14-Type-pessoa-x                           to f01400-Type-pessoa
+            move function numval(r14-cgc-x)              to f01400-cgc
+            move r14-ie-x                                    to f01400-ie
+            move zeros                                       to f01400-id-Street_Jusho
+            move r14-nr-Address_Jusho-x                           to f01400-nr-Address_Jusho
+            move function numval(r14-PhoneNum-1-x)        to f01400-PhoneNum-1
+            move r14-Email-x                                 to f01400-Email
+            move r14-StatusID-x                             to f01400-StatusID
+            perform 9000-Write_Kaku-pd01400
+            if   not ws-OperationOK
+                 perform 9000-Rewrite_Kakinaosu-pd01400
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku Record_Kiroku f01400-cliente - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      perform 9000-Abort_Chushi
+                 end-if
+            end-if
+
+       exit.
+      *>=================================================================================
+       9000-Record_Kiroku-produtos section.
+
+            if   lnk-CompanyCode equal zeros
+            or   lnk-BranchCode equal zeros
+                 exit section
+            end-if
+
+            initialize                                       r15
+
+            unstring ws-conte-Record_Kiroku delimited by ";" into r15-ProductCode-x
+                                                             r15-Desc-Product_Seihin-x
+                                                             r15-Desc-abreviada-x
+                                                             r15-cd-categoria-x
+                                                             r15-ean-x
+                                                             r15-ncm-x
+                                                             r15-unidade-medida-x
+                                                             r15-fator-conversao-x
+                                                             r15-peso-bruto-x
+                                                             r15-peso-liquido-x
+                                                             r15-cd-fornecedor-preferencial-x
+
+            initialize                                       f01800-Product_Seihin
+            move lnk-CompanyCode                              to f01800-CompanyCode
+            move lnk-BranchCode                               to f01800-BranchCode
+            move function numval(r15-ProductCode-x)            to f01800-ProductCode
+            move r15-Desc-Product_Seihin-x                    to f01800-Desc-Product_Seihin
+            move r15-Desc-abreviada-x                        to f01800-Desc-abreviada
+            move function numval(r15-cd-categoria-x)            to f01800-cd-categoria
+            move function numval(r15-ean-x)                    to f01800-ean
+            move function numval(r15-ncm-x)                    to f01800-ncm
+            move r15-unidade-medida-x                        to f01800-unidade-medida
+            move function numval(r15-fator-conversao-x)            to f01800-fator-conversao
+            move function numval(r15-peso-bruto-x)            to f01800-peso-bruto
+            move function numval(r15-peso-liquido-x)            to f01800-peso-liquido
+            move function numval(r15-cd-fornecedor-preferencial-x) to f01800-cd-fornecedor-preferencial
+            accept ws-data-inv                               from date yyyymmdd
+            move ws-data-inv                                 to f01800-data-inclusao
+            move zeros                                       to f01800-data-Delete_Sakujo
+            perform 9000-Write_Kaku-pd01800
+            if   not ws-OperationOK
+                 perform 9000-Rewrite_Kakinaosu-pd01800
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku Record_Kiroku f01800-Product_Seihin - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      perform 9000-Abort_Chushi
+                 end-if
+            end-if
+
+       exit.
+      *>=================================================================================
+       9000-Record_Kiroku-precos section.
+
+            if   lnk-CompanyCode equal zeros
+            or   lnk-BranchCode equal zeros
+                 exit section
+            end-if
+
+            initialize                                       r16
+
+            unstring ws-conte-Record_Kiroku delimited by ";" into r16-ProductCode-x
+                                                             r16-data-vigencia-x
+                                                             r16-vl-unitario-x
+
+            initialize                                       f02100-preco-Product_Seihin
+            move lnk-CompanyCode                              to f02100-CompanyCode
+            move lnk-BranchCode                               to f02100-BranchCode
+            move function numval(r16-ProductCode-x)            to f02100-ProductCode
+            move function numval(r16-data-vigencia-x)            to f02100-data-vigencia
+            move function numval(r16-vl-unitario-x)            to f02100-vl-unitario
+            move function numval(lnk-UserID)             to f02100-UserID
+            accept ws-data-inv                               from date yyyymmdd
+            move ws-data-inv                                 to f02100-data-alteracao
+            accept ws-Hours                                  from time
+            move ws-Hours                                    to f02100-Time-alteracao
+            perform 9000-Write_Kaku-pd02100
+            if   not ws-OperationOK
+                 perform 9000-Rewrite_Kakinaosu-pd02100
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku Record_Kiroku f02100-preco-Product_Seihin - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      perform 9000-Abort_Chushi
+                 end-if
+            end-if
+
+       exit.
+      *>=================================================================================
+       9000-Record_Kiroku-estoque section.
+
+            if   lnk-CompanyCode equal zeros
+            or   lnk-BranchCode equal zeros
+                 exit section
+            end-if
+
+            initialize                                       r17
+
+            unstring ws-conte-Record_Kiroku delimited by ";" into r17-ProductCode-x
+                                                             r17-ArmazemCode-x
+                                                             r17-qtde-disponivel-x
+                                                             r17-qtde-reservada-x
+                                                             r17-qtde-minima-x
+                                                             r17-qtde-maxima-x
+
+            initialize                                       f06000-Stock_Zaiko
+            move lnk-CompanyCode                              to f06000-CompanyCode
+            move lnk-BranchCode                               to f06000-BranchCode
+            move function numval(r17-ProductCode-x)            to f06000-ProductCode
+            move function numval(r17-ArmazemCode-x)            to f06000-ArmazemCode
+            move function numval(r17-qtde-disponivel-x)            to f06000-qtde-disponivel
+            move function numval(r17-qtde-reservada-x)            to f06000-qtde-reservada
+            move function numval(r17-qtde-minima-x)            to f06000-qtde-minima
+            move function numval(r17-qtde-maxima-x)            to f06000-qtde-maxima
+            perform 9000-Write_Kaku-pd06000
+            if   not ws-OperationOK
+                 perform 9000-Rewrite_Kakinaosu-pd06000
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku Record_Kiroku f06000-Stock_Zaiko - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      perform 9000-Abort_Chushi
+                 end-if
+            end-if
+
+       exit.
+      *>=================================================================================
+       9000-Record_Kiroku-serie-nfe section.
+
+            if   lnk-CompanyCode equal zeros
+            or   lnk-BranchCode equal zeros
+                 exit section
+            end-if
+
+            initialize                                       r18
+
+            unstring ws-conte-Record_Kiroku delimited by ";" into r18-Series-documento-x
+                                                             r18-Number-documento-x
+                                                             r18-StatusID-x
+
+            initialize                                       f02200-Parameters-nfe
+            move lnk-CompanyCode                              to f02200-CompanyCode
+            move lnk-BranchCode                               to f02200-BranchCode
+            move function numval(r18-Series-documento-x)            to f02200-Series-documento
+            move function numval(r18-Number-documento-x)            to f02200-Number-documento
+            move r18-StatusID-x                             to f02200-StatusID
+            perform 9000-Write_Kaku-pd02200
+            if   not ws-OperationOK
+                 perform 9000-Rewrite_Kakinaosu-pd02200
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku Record_Kiroku f02200-Parameters-nfe - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      perform 9000-Abort_Chushi
+                 end-if
+            end-if
+
+       exit.
       *>=================================================================================
       *> 読み取り
 
@@ -1128,4 +1446,9 @@
        copy CSR01000.cpy. *> Profile_Purofiru
        copy CSR01100.cpy. *> Profile_Purofiru x Mdulo
        copy CSR01200.cpy. *> Profile_Purofiru x User_Yuuzaa
-       copy CSR01300.cpy. *> User_Yuuzaa x Modules_Mojuru                                                                            
\ No newline at end of file
+       copy CSR01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSR01400.cpy. *> Clientes
+       copy CSR01800.cpy. *> Product_Seihin
+       copy CSR02100.cpy. *> Preco_Product_Seihin
+       copy CSR06000.cpy. *> Stock_Zaiko
+       copy CSR02200.cpy. *> Parameters-nfe                                                                            
\ No newline at end of file
