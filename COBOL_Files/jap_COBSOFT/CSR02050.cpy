@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd02050 section.
+           string lnk-DataPath delimited   by "  " "\EFD02050.DAT" into wid-pd02050
+
+           open input pd02050
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02050.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02050 section.
+           string lnk-DataPath delimited   by "  " "\EFD02050.DAT" into wid-pd02050
+
+           open output pd02050
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02050.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02050 section.
+           string lnk-DataPath delimited   by "  " "\EFD02050.DAT" into wid-pd02050
+
+           open i-o pd02050
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02050.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02050-grt section.
+
+            start pd02050 key is greater f02050-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02050-ngrt section.
+
+            start pd02050 key is not greater f02050-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02050-ran section.
+
+            read pd02050
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02050-nex section.
+
+            read pd02050 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02050-pre section.
+
+            read pd02050 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02050 section.
+
+            write f02050-estrutura
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd02050 section.
+
+            rewrite f02050-estrutura
+
+       exit.
