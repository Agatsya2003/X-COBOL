@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
         
        copy CSS01800.cpy.
        copy CSS02100.cpy.  
@@ -31,12 +31,13 @@
        
        01   ws-WorkFields.
             03 ws-ProductCode                       pic 9(09).
-            03 ws-vl-unitario                      pic 9(09)v9(02).   
+            03 ws-vl-unitario                      pic 9(09)v9(02).
 
        01   f-Product_Seihin.
             03 f-ProductCode                        pic zzzzzzzzz.
             03 f-Desc-Product_Seihin                 pic x(55).
             03 f-vl-unitario                       pic zzz.zzz.zzz,zz.
+            03 f-data-vigencia                     pic 9(08).
       *>=================================================================================
        linkage section.
                  
@@ -52,6 +53,8 @@
             03 line 13 col 34   pic x(55) from f-Desc-Product_Seihin.
             03 line 15 col 19   pic x(15) value "単価:".
             03 line 15 col 34   pic zzz.zzz.zzz,zz from f-vl-unitario.
+            03 line 17 col 12   pic x(21) value "Data de Vigncia:".
+            03 line 17 col 34   pic 9(08) from f-data-vigencia.
 
       *>=================================================================================
        procedure division using lnk-par.
@@ -131,6 +134,10 @@
             perform 8000-ClearScreen 
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-ProductCode at line 11 col 34 with update auto-skip
 
@@ -164,6 +171,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                 
                 move zeros                         to ws-vl-unitario
                 
@@ -173,10 +184,30 @@
 
                 if   ws-vl-unitario greater zeros
                      exit perform
-                end-if                
+                end-if
 
             end-perform
 
+            accept ws-data-inv                     from date yyyymmdd
+            move ws-data-inv                       to f-data-vigencia
+
+            perform 8000-Screen_Gamen
+
+            move "Data de Vigncia  a Current_Genzai? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 perform until f-data-vigencia greater zeros or ws-tecla-Cancela
+                      accept f-data-vigencia at line 17 col 34 with update auto-skip
+                 end-perform
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]" to ws-Message_Messeji
             perform 9000-Message_Messeji
 
@@ -186,6 +217,7 @@
                  move lnk-CompanyCode                    to f02100-CompanyCode
                  move lnk-BranchCode                     to f02100-BranchCode
                  move f-ProductCode                      to f02100-ProductCode
+                 move f-data-vigencia                    to f02100-data-vigencia
                  move ws-vl-unitario                    to f02100-vl-unitario
                  move function numval(lnk-UserID)   to f02100-UserID
                  
