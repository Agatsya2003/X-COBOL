@@ -0,0 +1,11 @@
+           select pd00801 assign to disk wid-pd00801
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f00801-seq
+                alternate key       is f00801-chave-1 =
+                                       f00801-UserID-texto
+                                       f00801-data-Login
+                                       f00801-horario-Login
+                                       f00801-seq
+                lock mode           is manual
+                file status         is ws-AccessResult.
