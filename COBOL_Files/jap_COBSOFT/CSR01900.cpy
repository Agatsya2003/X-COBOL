@@ -0,0 +1,103 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd01900 section.
+           string lnk-DataPath delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open input pd01900
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD019.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd01900 section.
+           string lnk-DataPath delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open output pd01900
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD019.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd01900 section.
+           string lnk-DataPath delimited   by "  " "\EFD019.DAT" into wid-pd01900
+
+           open i-o pd01900
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD019.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01900-grt section.
+
+            start pd01900 key is greater f01900-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01900-ngrt section.
+
+            start pd01900 key is not greater f01900-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01900-ran section.
+
+            read pd01900
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01900-ran-1 section.
+
+            read pd01900 key is f01900-chave-1
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd01900-nex section.
+
+            read pd01900 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01900-pre section.
+
+            read pd01900 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd01900 section.
+
+            write f01900-fornecedor
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd01900 section.
+
+            rewrite f01900-fornecedor
+
+       exit.
