@@ -17,6 +17,14 @@
                88 f00700-Company_Kaisha-ativa                 value "A".
                88 f00700-Company_Kaisha-inativa               value "I".
                88 f00700-Company_Kaisha-bloqueada             value "B".
-      
+            03 f00700-im                           pic x(11).
+            03 f00700-cnae                         pic 9(07).
+            03 f00700-regime-tributario             pic 9(01).
+               88 f00700-Simples_Nacional                     value 1.
+               88 f00700-Simples_Nacional-excesso             value 2.
+               88 f00700-regime-normal                        value 3.
+            03 f00700-max-Attempts_Kokoromi-Login          pic 9(02).
+            03 f00700-ArmazemCode-Padrao            pic 9(04).
+
 
 
