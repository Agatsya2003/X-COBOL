@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
        copy CSS00700.cpy.
        copy CSS00800.cpy. 
@@ -235,7 +235,7 @@
 
             perform 8000-ClearScreen 
  
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -288,7 +288,7 @@
 
             perform 8000-ClearScreen 
 
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -343,11 +343,11 @@
                            move zeros                        to f-CompanyCode
                            move zeros                        to f-BranchCode
                            
-                           perform until f-CompanyCode <> zeros
+                           perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                                 accept f-CompanyCode at line 15 col 34 with update auto-skip 
                            end-perform
                            
-                           perform until f-BranchCode <> zeros
+                           perform until f-BranchCode <> zeros or ws-tecla-Cancela
                                 accept f-BranchCode at line 17 col 34 with update auto-skip
                            end-perform
                            
@@ -538,7 +538,7 @@
       *>=================================================================================       
        9000-Add_Tsuika-Maintenance_Hozen section.
 
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -578,11 +578,11 @@
                  move zeros                        to f-CompanyCode
                  move zeros                        to f-BranchCode
                  
-                 perform until f-CompanyCode <> zeros
+                 perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                       accept f-CompanyCode at line 15 col 34 with update auto-skip 
                  end-perform
                  
-                 perform until f-BranchCode <> zeros
+                 perform until f-BranchCode <> zeros or ws-tecla-Cancela
                       accept f-BranchCode at line 17 col 34 with update auto-skip
                  end-perform
                  
@@ -609,6 +609,12 @@
                            delete pd00900
                       end-if   
                  else
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin incluso de Record_Kiroku? [S/N]" to ws-Message_Messeji
                       perform 9000-Message_Messeji
                          
