@@ -1,60 +1,128 @@
       $set sourceformat"free"
        program-id. CS30002C.
       *>=================================================================================
-      *>    
+      *>
       *>                          Gerenciador de Relatrios
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
+
 
+      *>=================================================================================
+       data division.
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-Version                                value "a".
+       78   c-ThisProgram                        value "CS30002C".
+       78   c-ProgramDesc                   value "GERENCIADOR NF-E".
        78   c-emissao-nfe                           value "CS30003C".
+       78   c-cancelamento-nfe                       value "CS30004C".
+       78   c-devolucao-nfe                         value "CS30005C".
+       78   c-Contas_Receber                        value "CS30006C".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-                                                                          
+
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-Control_Seigyo section.
             perform 1000-Initialization_Shokika
             perform 2000-Processing_Shori
             perform 3000-Finalization_Shuryo.
-       0000-Exit_Deguchi.    
+       0000-Exit_Deguchi.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-Initialization_Shokika section.
 
-            call c-emissao-nfe using lnk-par
-            cancel c-emissao-nfe
-       
-       
+            initialize                             wf-FrameOptions
+
        exit.
-        
+
       *>=================================================================================
        2000-Processing_Shori section.
-       
-       
+
+             perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+
+       exit.
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     call c-emissao-nfe using lnk-par
+                     cancel c-emissao-nfe
+                when 02
+                     call c-cancelamento-nfe using lnk-par
+                     cancel c-cancelamento-nfe
+                when 03
+                     call c-devolucao-nfe using lnk-par
+                     cancel c-devolucao-nfe
+                when 04
+                     call c-Contas_Receber using lnk-par
+                     cancel c-Contas_Receber
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
        exit.
 
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
-       
-       exit.                                                   
+
+
+       exit.
+      *>=================================================================================
+      *> Rotinas Genrias - Frame
+
+       copy CSC00903.cpy. *> Frame_Furemu
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+
+            display "01 - Emissao NF-e"             at line 11 col 16
+            display "02 - Cancelamento NF-e"         at line 13 col 16
+            display "03 - Devolucao NF-e"            at line 15 col 16
+            display "04 - Contas a Receber"          at line 17 col 16
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+
+       copy CSP00900.cpy. *> Padro
