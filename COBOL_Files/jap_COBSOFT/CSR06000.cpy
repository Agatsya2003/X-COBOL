@@ -55,11 +55,25 @@
 
       *>=================================================================================
        9000-str-pd06000-ngrt section.
-       
+
             start pd06000 key is not greater f06000-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd06000-nlss section.
+
+            start pd06000 key is not less f06000-chave
+
+       exit.
        
-       exit.      
-       
+      *>=================================================================================
+       9000-str-pd06000-nlss-1 section.
+
+            start pd06000 key is not less f06000-chave-1
+
+       exit.
+
       *>=================================================================================
        9000-Read_Yomu-pd06000-ran section.
        
