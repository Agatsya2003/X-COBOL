@@ -0,0 +1,11 @@
+       fd pd01401.
+
+       01   f01401-Address_Jusho-cliente.
+            03 f01401-CompanyCode                   pic 9(03).
+            03 f01401-BranchCode                    pic 9(04).
+            03 f01401-cd-cliente                   pic 9(09).
+            03 f01401-tipo-Address_Jusho              pic x(01).
+               88 f01401-Address_Jusho-Cobranca           value "C".
+               88 f01401-Address_Jusho-Entrega            value "E".
+            03 f01401-id-Street_Jusho                pic 9(09).
+            03 f01401-nr-Address_Jusho                  pic x(10).
