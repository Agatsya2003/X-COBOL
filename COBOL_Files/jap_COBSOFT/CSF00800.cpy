@@ -3,6 +3,7 @@
        01   f00800-User_Yuuzaa.
             03 f00800-UserID                   pic 9(11).
             03 f00800-UserPassword                   pic x(15).
+            03 f00800-data-troca-senha             pic 9(08).
             03 f00800-UserName                 pic x(55).
             03 f00800-data-nascimento              pic 9(08).
             03 f00800-sexo                         pic x(01).
@@ -24,10 +25,11 @@
             03 f00800-Time-criacao                 pic 9(08).
             03 f00800-data-ultimo-Login            pic 9(08).
             03 f00800-Time-ultimo-Login            pic 9(08).
-            03 f00800-maquina-Login                pic x(55).   
-            
-            
-            
-      
+            03 f00800-maquina-Login                pic x(55).
+            03 f00800-ultimo-CompanyCode                pic 9(03).
+            03 f00800-ultimo-BranchCode                 pic 9(04).
+
+
+
 
 
