@@ -10,11 +10,13 @@
             special-names. decimal-point is comma.      
 
        copy CSS00800.cpy. *> Usurios
+       copy CSS00801.cpy. *> Login_Audit
 
       *>=================================================================================
-       data division.      
-       
+       data division.
+
        copy CSF00800.cpy. *> Usurios
+       copy CSF00801.cpy. *> Login_Audit
       
       *>=================================================================================      
        working-storage section.
@@ -28,7 +30,14 @@
        78   c-User_Yuuzaa-implantacao                  value "IMPLANTACAO". 
 
        01   ws-WorkFields.
-            03 ws-computer-name                    pic x(55).       
+            03 ws-computer-name                    pic x(55).
+            03 ws-proximo-seq-Login-Audit           pic 9(09).
+            03 ws-UserID-numeric-audit              pic 9(11).
+
+       01   lw-Email_Soushin.
+            03 lw-destinatario-Email                  pic x(55).
+            03 lw-assunto-Email                    pic x(100).
+            03 lw-corpo-Email                      pic x(500).
       *>=================================================================================
        linkage section. 
  
@@ -38,7 +47,9 @@
             03 lw-AttemptsNum                    pic 9(02).
             03 lw-UserReturnID               pic x(01).
                88 lw-InvalidLogin                     value "I".
-               88 lw-ValidLogin                       value "V".                        
+               88 lw-ValidLogin                       value "V".
+            03 lw-id-novo-dispositivo            pic x(01).
+               88 lw-Login-novo-dispositivo              value "S".
                                                                           
       *>=================================================================================
        procedure division using lnk-par lw-Login.
@@ -56,9 +67,10 @@
        
       *>=================================================================================
        1000-Initialization_Shokika section.
-       
-            perform 9000-Open_Akeru-io-pd00800                
-       
+
+            perform 9000-Open_Akeru-io-pd00800
+            perform 9000-Open_Akeru-io-pd00801
+
        exit.
         
       *>=================================================================================
@@ -95,37 +107,131 @@
                            set lnk-MasterLogin    to true 
                       end-if
                       move f00800-UserID       to lnk-UserID
-                      move f00800-UserName     to lnk-UserName 
+                      move f00800-UserName     to lnk-UserName
+                      perform 2150-verifica-validade-senha
                       perform 2100-Update_Koushin-Login
                       set lw-ValidLogin          to true
-                 end-if   
-            
-            end-if 
-       
+                 end-if
+
+            end-if
+
+            perform 9000-Gravar_Kaku-Login-Audit
+
        exit.
 
       *>=================================================================================
        2100-Update_Koushin-Login section.
-       
+
             accept ws-data-inv                     from date yyyymmdd
             accept ws-Hours                        from time
-            
+
             move ws-data-inv                       to f00800-data-ultimo-Login
             move ws-Hours                          to f00800-Time-ultimo-Login
 
             display "COMPUTERNAME"                 upon environment-name
             accept ws-computer-name                from environment-value
-            
-            move ws-computer-name                  to f00800-maquina-Login                         
-       
+
+            if   f00800-maquina-Login not equal spaces
+            and  f00800-maquina-Login not equal ws-computer-name
+                 set lw-Login-novo-dispositivo      to true
+                 perform 9000-notificar-Email-novo-dispositivo
+            end-if
+
+            move ws-computer-name                  to f00800-maquina-Login
+
        exit.
-       
+
+      *>=================================================================================
+       9000-notificar-Email-novo-dispositivo section.
+
+            if   f00800-Email equal spaces
+                 exit section
+            end-if
+
+            initialize                             lw-Email_Soushin
+            move f00800-Email                      to lw-destinatario-Email
+            move "COBSOFT - Novo Dispositivo Detectado" to lw-assunto-Email
+            string "Ol " function trim(f00800-UserName) ", detectamos um Login a partir de um novo dispositivo/maquina (" function trim(ws-computer-name) "). Caso no tenha sido voce, contate o administrador." delimited by size into lw-corpo-Email
+
+            call c-enviar-Email_Soushin using lnk-par lw-Email_Soushin
+            cancel c-enviar-Email_Soushin
+
+       exit.
+
+      *>=================================================================================
+       2150-verifica-validade-senha section.
+
+            if   f00800-data-troca-senha equal zeros
+                 move f00800-data-criacao           to f00800-data-troca-senha
+            end-if
+
+            compute ws-dias-decorridos-senha =
+                    function integer-of-date(ws-data-inv)
+                    - function integer-of-date(f00800-data-troca-senha)
+
+            if   ws-dias-decorridos-senha > c-dias-validade-senha
+            and  not f00800-trocar-senha
+                 set  f00800-trocar-senha           to true
+                 perform 9000-Rewrite_Kakinaosu-pd00800
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Gravar_Kaku-Login-Audit section.
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            display "COMPUTERNAME"                 upon environment-name
+            accept ws-computer-name                from environment-value
+
+            move 999999999                         to f00801-seq
+            start pd00801 key is not greater f00801-seq
+            read pd00801 previous
+            if   ws-OperationOK
+                 move f00801-seq                    to ws-proximo-seq-Login-Audit
+                 add 1                              to ws-proximo-seq-Login-Audit
+            else
+                 move 1                             to ws-proximo-seq-Login-Audit
+            end-if
+
+            initialize                              f00801-Login_Audit
+            move ws-proximo-seq-Login-Audit          to f00801-seq
+
+            if   function test-numval(lnk-UserID) equal zeros
+                 compute ws-UserID-numeric-audit = function numval(lnk-UserID)
+                 move ws-UserID-numeric-audit        to f00801-UserID-texto
+            else
+                 move function upper-case(lnk-UserID) to f00801-UserID-texto
+            end-if
+            move lnk-UserName                       to f00801-UserName
+            move ws-data-inv                        to f00801-data-Login
+            move ws-Hours                           to f00801-horario-Login
+            move ws-computer-name                   to f00801-maquina-Login
+
+            if   lw-ValidLogin
+                 set  f00801-Login-com-sucesso       to true
+            else
+                 set  f00801-Login-com-falha         to true
+            end-if
+
+            perform 9000-Write_Kaku-pd00801
+
+            if   not ws-OperationOK
+                 string "Error_Eraa ao gravar Login_Audit - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
+
             close pd00800
-       
-       exit. 
+            close pd00801
+
+       exit.
                                                          
       *>=================================================================================
       *> Rotinas Genrias
@@ -135,4 +241,5 @@
       *>=================================================================================
       *> 読み取り
 
-       copy CSR00800.cpy. *> Tabelas          
+       copy CSR00800.cpy. *> Tabelas
+       copy CSR00801.cpy. *> Login_Audit
