@@ -0,0 +1,11 @@
+      *>=================================================================================
+      *>
+      *>                          Frame_Furemu Padro - Sistema
+      *>
+      *>=================================================================================
+
+       01   wf-FrameOptions.
+            03 wf-Frame_Furemu                     pic 9(002).
+               88 wf-Frame_Furemu-Return_Modoru          value 09.
+            03 wf-Option_Opushon                   pic 9(002).
+               88 wf-Option_Opushon-Return_Modoru         value 99.
