@@ -62,10 +62,24 @@
        
       *>=================================================================================
        9000-Read_Yomu-pd02200-ran section.
-       
+
             read pd02200
-       
-       exit. 
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02200-ran-lock section.
+
+            read pd02200 with lock
+
+       exit.
+
+      *>=================================================================================
+       9000-Unlock_Kaijo-pd02200 section.
+
+            unlock pd02200
+
+       exit.
         
        *>=================================================================================
        9000-Read_Yomu-pd02200-nex section.
