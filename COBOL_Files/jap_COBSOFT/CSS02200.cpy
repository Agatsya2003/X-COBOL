@@ -0,0 +1,9 @@
+      select pd02200 assign to disk wid-pd02200
+           organization        is indexed
+           access mode         is dynamic
+           record key          is f02200-chave =
+                                  f02200-CompanyCode
+                                  f02200-BranchCode
+                                  f02200-Series-documento
+           lock mode           is manual
+           file status         is ws-AccessResult.
