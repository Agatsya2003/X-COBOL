@@ -0,0 +1,123 @@
+       9000-Open_Akeru-i-pd02400 section.
+           string lnk-DataPath delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open input pd02400
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD024.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02400 section.
+           string lnk-DataPath delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open output pd02400
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD024.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02400 section.
+           string lnk-DataPath delimited   by "  " "\EFD024.DAT" into wid-pd02400
+
+           open i-o pd02400
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD024.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-grt section.
+
+            start pd02400 key is greater f02400-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-ngrt section.
+
+            start pd02400 key is not greater f02400-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-grt-1 section.
+
+            start pd02400 key is greater f02400-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-ngrt-1 section.
+
+            start pd02400 key is not greater f02400-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02400-nlss-1 section.
+
+            start pd02400 key is not less f02400-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02400-ran section.
+
+            read pd02400
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd02400-nex section.
+
+            read pd02400 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02400-pre section.
+
+            read pd02400 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02400 section.
+
+            write f02400-Contas_Receber
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd02400 section.
+
+            rewrite f02400-Contas_Receber
+
+       exit.
+
+      *>=================================================================================
+       9000-Delete_Sakujo-pd02400 section.
+
+            delete pd02400
+
+       exit.
