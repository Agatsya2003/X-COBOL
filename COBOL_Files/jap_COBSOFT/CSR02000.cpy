@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd02000 section.
+           string lnk-DataPath delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open input pd02000
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD020.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02000 section.
+           string lnk-DataPath delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open output pd02000
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD020.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02000 section.
+           string lnk-DataPath delimited   by "  " "\EFD020.DAT" into wid-pd02000
+
+           open i-o pd02000
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD020.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02000-grt section.
+
+            start pd02000 key is greater f02000-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02000-ngrt section.
+
+            start pd02000 key is not greater f02000-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02000-ran section.
+
+            read pd02000
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02000-nex section.
+
+            read pd02000 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02000-pre section.
+
+            read pd02000 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02000 section.
+
+            write f02000-material
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd02000 section.
+
+            rewrite f02000-material
+
+       exit.
