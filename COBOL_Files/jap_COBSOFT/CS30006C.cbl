@@ -0,0 +1,465 @@
+      $set sourceformat"free"
+       program-id. CS30006C.
+      *>=================================================================================
+      *>
+      *>                          Contas a Receber
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma crt status is ws-crt-status.
+
+       copy CSS01400.cpy.
+       copy CSS02400.cpy.
+       copy CSS02450.cpy.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF01400.cpy.
+       copy CSF02400.cpy.
+       copy CSF02450.cpy.
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS30006C".
+       78   c-ProgramDesc                   value "CONTAS A RECEBER".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-WorkFields.
+            03 ws-contador-Report_Repoto            pic 9(05).
+            03 ws-linha-Report_Repoto               pic x(90).
+            03 ws-ptr-Report_Repoto                 pic 9(04) value 1.
+            03 ws-Seq-pagamento                    pic 9(04).
+            03 ws-Value-saldo                      pic 9(09)v9(02).
+            03 ws-dias-atraso                      pic s9(09).
+            03 ws-data-sistema-int                 pic 9(07).
+            03 ws-data-vencimento-int              pic 9(07).
+            03 ws-Value-pagamento                  pic 9(09)v9(02).
+
+       01   f-Contas_Receber.
+            03 f-Type-nota                          pic 9(02).
+            03 f-Number-documento                  pic 9(09).
+            03 f-Series-documento                   pic x(03).
+            03 f-cd-cliente                        pic 9(09).
+            03 f-razao-social                      pic x(55).
+            03 f-data-emissao                      pic 9(08).
+            03 f-data-vencimento                   pic 9(08).
+            03 f-Value-total                       pic zzz.zzz.zz9,99.
+            03 f-Value-pago                        pic zzz.zzz.zz9,99.
+            03 f-Value-saldo                       pic zzz.zzz.zz9,99.
+            03 f-StatusID                         pic x(01).
+            03 f-Value-pagamento                   pic zzz.zzz.zz9,99.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       screen section.
+
+       01   frm-Contas_Receber.
+            03 line 11 col 17   pic x(16) value "Number_documento:".
+            03 line 11 col 34   pic 9(09) from f-Number-documento.
+            03 line 11 col 50   pic x(08) value "Serie:".
+            03 line 11 col 65   pic x(03) from f-Series-documento.
+            03 line 13 col 23   pic x(10) value "Cliente:".
+            03 line 13 col 34   pic 9(09) from f-cd-cliente.
+            03 line 13 col 50   pic x(55) from f-razao-social.
+            03 line 15 col 15   pic x(18) value "Emissao:".
+            03 line 15 col 34   pic 9(08) from f-data-emissao.
+            03 line 15 col 50   pic x(18) value "Vencimento:".
+            03 line 15 col 65   pic 9(08) from f-data-vencimento.
+            03 line 17 col 19   pic x(14) value "Value Total:".
+            03 line 17 col 34   pic zzz.zzz.zz9,99 from f-Value-total.
+            03 line 19 col 19   pic x(14) value "Value Pago:".
+            03 line 19 col 34   pic zzz.zzz.zz9,99 from f-Value-pago.
+            03 line 21 col 18   pic x(15) value "Saldo em Aberto:".
+            03 line 21 col 34   pic zzz.zzz.zz9,99 from f-Value-saldo.
+            03 line 23 col 22   pic x(11) value "StatusID:".
+            03 line 23 col 34   pic x(01) from f-StatusID.
+            03 line 25 col 10   pic x(23) value "Value do Pagamento:".
+            03 line 25 col 34   pic zzz.zzz.zz9,99 from f-Value-pagamento.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+            initialize                             wf-FrameOptions
+
+            perform 9000-Open_Akeru-i-pd01400
+            perform 9000-Open_Akeru-io-pd02400
+            perform 9000-Open_Akeru-io-pd02450
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+             perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+
+       exit.
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     perform 2100-Registrar-Pagamento
+                when 02
+                     perform 2100-Query_Shokai
+                when 05
+                     perform 2100-Report_Repoto
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-Registrar-Pagamento section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-Number-documento greater zeros or ws-tecla-Cancela
+                 accept f-Number-documento at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            perform until f-Series-documento <> spaces or ws-tecla-Cancela
+                 accept f-Series-documento at line 11 col 65 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            perform 9000-Localiza-Contas_Receber
+            if   not ws-OperationOK
+                 exit section
+            end-if
+
+            if   f02400-quitado
+                 move "Documento j totalmente pago!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform 8000-Screen_Gamen
+
+            move zeros                              to f-Value-pagamento ws-Value-pagamento
+            perform until ws-Value-pagamento greater zeros or ws-tecla-Cancela
+                 accept f-Value-pagamento at line 25 col 34 with update auto-skip
+                 move f-Value-pagamento              to ws-Value-pagamento
+            end-perform
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            if   ws-Value-pagamento greater ws-Value-saldo
+                 move "Value do Pagamento maior que o saldo em aberto!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin registro do Pagamento? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 exit section
+            end-if
+
+            move f02400-CompanyCode                 to f02450-CompanyCode
+            move f02400-BranchCode                  to f02450-BranchCode
+            move f02400-Type-nota                  to f02450-Type-nota
+            move f02400-Number-documento           to f02450-Number-documento
+            move f02400-Series-documento            to f02450-Series-documento
+            move 9999                              to f02450-Seq
+            perform 9000-str-pd02450-ngrt
+            perform 9000-Read_Yomu-pd02450-pre
+            if   ws-OperationOK
+            and  f02450-CompanyCode      equal f02400-CompanyCode
+            and  f02450-BranchCode       equal f02400-BranchCode
+            and  f02450-Type-nota       equal f02400-Type-nota
+            and  f02450-Number-documento equal f02400-Number-documento
+            and  f02450-Series-documento  equal f02400-Series-documento
+                 add 1                             to f02450-Seq
+            else
+                 move 1                            to f02450-Seq
+            end-if
+
+            accept ws-data-inv                     from date yyyymmdd
+
+            move f02400-CompanyCode                 to f02450-CompanyCode
+            move f02400-BranchCode                  to f02450-BranchCode
+            move f02400-Type-nota                  to f02450-Type-nota
+            move f02400-Number-documento           to f02450-Number-documento
+            move f02400-Series-documento            to f02450-Series-documento
+            move ws-data-inv                       to f02450-data-pagamento
+            move ws-Value-pagamento                  to f02450-Value-pago
+            move function numval(lnk-UserID)   to f02450-UserID-operacao
+
+            perform 9000-Write_Kaku-pd02450
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Write_Kaku f02450-Pagamento_Receber - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            add  ws-Value-pagamento                  to f02400-Value-pago
+            if   f02400-Value-pago not less f02400-Value-total
+                 set  f02400-quitado                to true
+                 move ws-data-inv                   to f02400-data-baixa
+            end-if
+
+            perform 9000-Rewrite_Kakinaosu-pd02400
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Rewrite_Kakinaosu f02400-Contas_Receber - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Pagamento registrado com sucesso!" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+       exit.
+
+      *>=================================================================================
+       2100-Query_Shokai section.
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-Number-documento greater zeros or ws-tecla-Cancela
+                 accept f-Number-documento at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            perform until f-Series-documento <> spaces or ws-tecla-Cancela
+                 accept f-Series-documento at line 11 col 65 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            perform 9000-Localiza-Contas_Receber
+            if   not ws-OperationOK
+                 exit section
+            end-if
+
+            perform 8000-Screen_Gamen
+
+       exit.
+
+      *>=================================================================================
+       9000-Localiza-Contas_Receber section.
+
+            move 01                                 to f02400-Type-nota
+            move f-Number-documento                 to f02400-Number-documento
+            move f-Series-documento                  to f02400-Series-documento
+            move lnk-CompanyCode                    to f02400-CompanyCode
+            move lnk-BranchCode                     to f02400-BranchCode
+            perform 9000-Read_Yomu-pd02400-ran
+            if   not ws-OperationOK
+                 string "Documento [" f-Number-documento "/" f-Series-documento "] no encontrado em Contas_Receber!" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move f02400-Number-documento            to f-Number-documento
+            move f02400-Series-documento             to f-Series-documento
+            move f02400-cd-cliente                  to f-cd-cliente
+            move f02400-data-emissao                to f-data-emissao
+            move f02400-data-vencimento             to f-data-vencimento
+            move f02400-Value-total                 to f-Value-total
+            move f02400-Value-pago                  to f-Value-pago
+            move f02400-StatusID                   to f-StatusID
+            compute ws-Value-saldo = f02400-Value-total - f02400-Value-pago
+            move ws-Value-saldo                     to f-Value-saldo
+
+            initialize                             f01400-cliente
+            move lnk-CompanyCode                    to f01400-CompanyCode
+            move lnk-BranchCode                     to f01400-BranchCode
+            move f02400-cd-cliente                  to f01400-cd-cliente
+            perform 9000-Read_Yomu-pd01400-ran
+            if   ws-OperationOK
+                 move f01400-razao-social            to f-razao-social
+            else
+                 move spaces                        to f-razao-social
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       2100-Report_Repoto section.
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            move zeros                              to ws-contador-Report_Repoto
+            move spaces                             to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            accept ws-data-inv                     from date yyyymmdd
+            move function integer-of-date(ws-data-inv) to ws-data-sistema-int
+
+            initialize                                   f02400-Contas_Receber
+            move lnk-CompanyCode                          to f02400-CompanyCode
+            move lnk-BranchCode                           to f02400-BranchCode
+            set  f02400-aberto                            to true
+            perform 9000-str-pd02400-nlss-1
+            if   not ws-OperationOK
+                 move "Nenhum Documento em aberto em Contas_Receber!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform until not ws-OperationOK
+                       or f02400-CompanyCode not equal lnk-CompanyCode
+                       or f02400-BranchCode  not equal lnk-BranchCode
+                       or not f02400-aberto
+
+                 compute ws-Value-saldo = f02400-Value-total - f02400-Value-pago
+
+                 if   ws-Value-saldo greater zeros
+
+                      move function integer-of-date(f02400-data-vencimento) to ws-data-vencimento-int
+                      compute ws-dias-atraso = ws-data-sistema-int - ws-data-vencimento-int
+
+                      add 1                          to ws-contador-Report_Repoto
+
+                      if   ws-dias-atraso greater zeros
+                           string "Cliente [" f02400-cd-cliente
+                                  "] Documento [" f02400-Number-documento "/" f02400-Series-documento
+                                  "] Saldo " ws-Value-saldo " VENCIDO h " ws-dias-atraso " dias" x"0a"
+                                  delimited by size into ws-linha-Report_Repoto
+                      else
+                           string "Cliente [" f02400-cd-cliente
+                                  "] Documento [" f02400-Number-documento "/" f02400-Series-documento
+                                  "] Saldo " ws-Value-saldo " a vencer em " f02400-data-vencimento x"0a"
+                                  delimited by size into ws-linha-Report_Repoto
+                      end-if
+
+                      string ws-linha-Report_Repoto delimited by size
+                             into ws-Message_Messeji
+                             with pointer ws-ptr-Report_Repoto
+
+                      if   ws-contador-Report_Repoto greater zeros
+                      and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                           perform 9000-Message_Messeji
+                           move spaces               to ws-Message_Messeji
+                           move 1                    to ws-ptr-Report_Repoto
+                      end-if
+
+                 end-if
+
+                 perform 9000-Read_Yomu-pd02400-nex
+
+            end-perform
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Saldo em Aberto em Contas_Receber!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   ws-ptr-Report_Repoto greater 1
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+            close pd01400
+            close pd02400
+            close pd02450
+
+       exit.
+      *>=================================================================================
+      *> Rotinas Genrias - Frame
+
+       copy CSC00903.cpy. *> Frame_Furemu
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+            display frm-Contas_Receber
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen section.
+
+            initialize                             f-Contas_Receber
+
+            perform 9000-StandardFrame
+            display frm-Contas_Receber
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+       copy CSP00900.cpy. *> Padro
+
+      *>=================================================================================
+      *> 読み取り
+
+       copy CSR01400.cpy.
+       copy CSR02400.cpy.
+       copy CSR02450.cpy.
