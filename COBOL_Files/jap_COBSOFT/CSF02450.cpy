@@ -0,0 +1,12 @@
+       fd   pd02450.
+
+       01   f02450-Pagamento_Receber.
+            03 f02450-CompanyCode                   pic 9(03).
+            03 f02450-BranchCode                    pic 9(04).
+            03 f02450-Type-nota                      pic 9(02).
+            03 f02450-Number-documento              pic 9(09).
+            03 f02450-Series-documento                pic x(03).
+            03 f02450-Seq                           pic 9(04).
+            03 f02450-data-pagamento                pic 9(08).
+            03 f02450-Value-pago                    pic 9(09)v9(02).
+            03 f02450-UserID-operacao               pic 9(09).
