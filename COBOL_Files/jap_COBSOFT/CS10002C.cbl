@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
             
        copy CSS00200.cpy. 
        copy CSS00300.cpy.          
@@ -133,7 +133,7 @@
             
             perform 8000-ClearScreen
             
-            perform until f-CountryCode <> zeros
+            perform until f-CountryCode <> zeros or ws-tecla-Cancela
                  accept f-CountryCode at line 11 col 34 with update auto-skip 
             end-perform
             
@@ -151,11 +151,17 @@
                  perform 9000-MoveRecordsFrame
             end-if
                         
-            perform until f-CountryName <> spaces
+            perform until f-CountryName <> spaces or ws-tecla-Cancela
                  accept f-CountryName at line 13 col 34 with update auto-skip 
             end-perform              
 
             if   not ws-Country_Kuni-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -207,7 +213,7 @@
 
             perform 8000-ClearScreen     
             
-            perform until f-CountryCode <> zeros
+            perform until f-CountryCode <> zeros or ws-tecla-Cancela
                  accept f-CountryCode at line 11 col 34 with update auto-skip 
             end-perform
             
@@ -236,7 +242,7 @@
             
             perform 8000-ClearScreen
             
-            perform until f-CountryCode <> zeros
+            perform until f-CountryCode <> zeros or ws-tecla-Cancela
                  accept f-CountryCode at line 11 col 34 with update auto-skip 
             end-perform
                         
@@ -255,6 +261,10 @@
             end-if
             
             perform until exit 
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-CountryName at line 13 col 34 with update auto-skip
                  
                  if   f-CountryName <> spaces
@@ -263,6 +273,12 @@
             
             end-perform             
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
 
@@ -311,7 +327,7 @@
 
             perform 8000-ClearScreen
 
-            perform until f-CountryCode <> zeros
+            perform until f-CountryCode <> zeros or ws-tecla-Cancela
                  accept f-CountryCode at line 11 col 34 with update auto-skip 
             end-perform
                         
@@ -333,6 +349,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
