@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
             
        copy CSS00700.cpy.           
 
@@ -32,7 +32,17 @@
                88 ws-Company_Kaisha-existente                  value "S".
             03 ws-id-cnpj                          pic x(01).
                88 ws-cnpj-existente                     value "S".
-            03 ws-ZipCode_Yubin-anterior                     pic 9(08).    
+            03 ws-ZipCode_Yubin-anterior                     pic 9(08).
+            03 ws-id-cnpj-valido                    pic x(01).
+               88 ws-cnpj-valido                         value "S".
+               88 ws-cnpj-invalido                       value "N".
+
+       01   ws-cnpj-Validation.
+            03 ws-cnpj-digito                      pic 9 occurs 14.
+            03 ws-cnpj-soma                        pic 9(04).
+            03 ws-cnpj-resto                       pic 9(02).
+            03 ws-cnpj-dv                          pic 9(02) occurs 2.
+            03 ws-cnpj-idx                         pic 9(02).
                
        01   lk-Street_Jusho.
             03 lk-id-ZipCode_Yubin                           pic x(01).
@@ -69,7 +79,15 @@
                88 f-Company_Kaisha-ativa                       value "A".
                88 f-Company_Kaisha-inativa                     value "I".
                88 f-Company_Kaisha-bloqueada                   value "B".
-            03 f-ds-status                         pic x(30).   
+            03 f-ds-status                         pic x(30).
+            03 f-im                                pic x(11).
+            03 f-cnae                              pic 9(07).
+            03 f-regime-tributario                  pic 9(01).
+               88 f-Simples_Nacional                     value 1.
+               88 f-Simples_Nacional-excesso             value 2.
+               88 f-regime-normal                        value 3.
+            03 f-max-Attempts_Kokoromi-Login            pic 9(02).
+            03 f-ArmazemCode-Padrao                pic 9(04).
 
       *>=================================================================================
        linkage section.
@@ -136,8 +154,18 @@
             03 line 37 col 18   pic x(15) value "会社ステータス:".
             03 line 37 col 34   pic x(01) from f-StatusID.
             03 line 37 col 36   pic x(01) value "-".
-            03 line 37 col 38   pic x(30) from f-ds-status.                                                            
-      
+            03 line 37 col 38   pic x(30) from f-ds-status.
+            03 line 39 col 25   pic x(09) value "IM:".
+            03 line 39 col 34   pic x(11) from f-im.
+            03 line 39 col 50   pic x(05) value "CNAE:".
+            03 line 39 col 63   pic 9(07) from f-cnae.
+            03 line 41 col 10   pic x(24) value "Regime Tributario (1/2/3):".
+            03 line 41 col 34   pic 9(01) from f-regime-tributario.
+            03 line 43 col 10   pic x(28) value "Max. Tentativas de Login:".
+            03 line 43 col 40   pic 9(02) from f-max-Attempts_Kokoromi-Login.
+            03 line 45 col 10   pic x(28) value "Armazem Padrao_Kiroku:".
+            03 line 45 col 40   pic 9(04) from f-ArmazemCode-Padrao.
+
       *>=================================================================================
        procedure division using lnk-par.
        
@@ -214,11 +242,11 @@
        
             perform 8000-ClearScreen
             
-            perform until f-CompanyCode <> zeros
+            perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                  accept f-CompanyCode at line 11 col 34 with update auto-skip 
             end-perform
             
-            perform until f-BranchCode <> zeros
+            perform until f-BranchCode <> zeros or ws-tecla-Cancela
                  accept f-BranchCode at line 11 col 63 with update auto-skip 
             end-perform
             
@@ -235,39 +263,53 @@
                  perform 9000-MoveRecordsFrame             
             end-if
 
-            perform until f-razao-social <> spaces
+            perform until f-razao-social <> spaces or ws-tecla-Cancela
                  accept f-razao-social at line 13 col 34 with update auto-skip 
             end-perform
             
-            perform until f-Name_Namae-fantasia <> spaces
+            perform until f-Name_Namae-fantasia <> spaces or ws-tecla-Cancela
                  accept f-Name_Namae-fantasia at line 15 col 34 with auto-skip
             end-perform
             
             perform until exit
-                 
-                 if   f-cnpj greater zeros
+                 if   ws-tecla-Cancela
                       exit perform
                  end-if
-            
+
+
                  accept f-cnpj(01:02) at line 17 col 34 with auto-skip
-                 
+
                  accept f-cnpj(03:03) at line 17 col 37 with auto-skip
-                 
+
                  accept f-cnpj(06:03) at line 17 col 41 with auto-skip
-                 
+
                  accept f-cnpj(09:04) at line 17 col 45 with auto-skip
-                 
-                 accept f-cnpj(13:02) at line 17 col 50 with auto-skip    
-            
+
+                 accept f-cnpj(13:02) at line 17 col 50 with auto-skip
+
+                 perform 9000-valida-cnpj
+
+                 if   f-cnpj greater zeros
+                 and  not ws-cnpj-valido
+                      move "CNPJ Invalid_Mukou! Verifique os digitos informados." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      move zeros                   to f-cnpj
+                 end-if
+
+                 if   f-cnpj greater zeros
+                 and  ws-cnpj-valido
+                      exit perform
+                 end-if
+
             end-perform
-            
-            perform until f-ie <> spaces
+
+            perform until f-ie <> spaces or ws-tecla-Cancela
                  accept f-ie at line 17 col 63 with auto-skip 
             end-perform
 
             set lk-nao-encontrou-ZipCode_Yubin               to true
             
-            perform until lk-encontrou-ZipCode_Yubin     
+            perform until lk-encontrou-ZipCode_Yubin      or ws-tecla-Cancela
   
                  if   f-ZipCode_Yubin greater zeros
                  and  not lk-encontrou-ZipCode_Yubin    
@@ -301,11 +343,15 @@
                  
             end-perform
             
-            perform until f-nr-Address_Jusho <> spaces
+            perform until f-nr-Address_Jusho <> spaces or ws-tecla-Cancela
                  accept f-nr-Address_Jusho at line 23 col 34 with auto-skip
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-1 greater zeros
                       exit perform
@@ -322,6 +368,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-2 greater zeros
                       exit perform
@@ -338,6 +388,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-3 greater zeros
                       exit perform
@@ -353,11 +407,15 @@
             
             end-perform 
             
-            perform until f-Email <> spaces
+            perform until f-Email <> spaces or ws-tecla-Cancela
                  accept f-Email at line 35 col 34 with auto-skip 
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-Company_Kaisha-ativa
                  or   f-Company_Kaisha-inativa
@@ -366,14 +424,38 @@
                  end-if 
                  
                  accept f-StatusID at line 37 col 34 with auto-skip
-                 
+
                  move function upper-case(f-StatusID)  to f-StatusID
-                 
+
                  perform 9000-monta-Desc-status
-                  
+
             end-perform
-            
+
+            perform until f-im <> spaces or ws-tecla-Cancela
+                 accept f-im at line 39 col 34 with auto-skip
+            end-perform
+
+            accept f-cnae at line 39 col 63 with update auto-skip
+
+            perform until f-Simples_Nacional
+                      or   f-Simples_Nacional-excesso
+                      or   f-regime-normal or ws-tecla-Cancela
+                 accept f-regime-tributario at line 41 col 34 with update auto-skip
+            end-perform
+
+            perform until f-max-Attempts_Kokoromi-Login > zeros or ws-tecla-Cancela
+                 accept f-max-Attempts_Kokoromi-Login at line 43 col 40 with update auto-skip
+            end-perform
+
+            accept f-ArmazemCode-Padrao at line 45 col 40 with update auto-skip
+
             if   not ws-Company_Kaisha-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -403,11 +485,11 @@
                         
             perform 8000-ClearScreen
             
-            perform until f-CompanyCode <> zeros
+            perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                  accept f-CompanyCode at line 11 col 34 with update auto-skip 
             end-perform
             
-            perform until f-BranchCode <> zeros
+            perform until f-BranchCode <> zeros or ws-tecla-Cancela
                  accept f-BranchCode at line 11 col 63 with update auto-skip 
             end-perform
             
@@ -435,11 +517,11 @@
             
             perform 8000-ClearScreen
             
-            perform until f-CompanyCode <> zeros
+            perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                  accept f-CompanyCode at line 11 col 34 with update auto-skip 
             end-perform
             
-            perform until f-BranchCode <> zeros
+            perform until f-BranchCode <> zeros or ws-tecla-Cancela
                  accept f-BranchCode at line 11 col 63 with update auto-skip 
             end-perform
             
@@ -457,6 +539,10 @@
             end-if
             
             perform until exit 
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-razao-social at line 13 col 34 with update auto-skip
                  
                  if   f-razao-social <> spaces
@@ -466,6 +552,10 @@
             end-perform       
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-Name_Namae-fantasia at line 15 col 34 with auto-skip
                  
                  if   f-Name_Namae-fantasia <> spaces
@@ -475,6 +565,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-cnpj(01:02) at line 17 col 34 with auto-skip
 
@@ -485,33 +579,50 @@
                  accept f-cnpj(09:04) at line 17 col 45 with auto-skip
 
                  accept f-cnpj(13:02) at line 17 col 50 with auto-skip
-                 
-                 initialize                        f00700-Company_Kaisha
-                 move f-cnpj                       to f00700-cnpj
-                 perform 9000-Read_Yomu-pd00700-ran-1
-                 if   ws-OperationOK
-                      if   f00700-CompanyCode <> f-CompanyCode
-                      and  f00700-BranchCode  <> f-BranchCode   
-
-                           string "CNPJ j utilizado! 会社 - [" f00700-CompanyCode "." f00700-BranchCode "]" into ws-Message_Messeji
-                           perform 9000-Message_Messeji
-                                            
-                           set ws-cnpj-existente        to true
-                      
-                           move zeros                   to f-cnpj
-                      
-                      end-if     
 
-                 end-if                 
+                 perform 9000-valida-cnpj
+
+                 if   f-cnpj greater zeros
+                 and  not ws-cnpj-valido
+                      move "CNPJ Invalid_Mukou! Verifique os digitos informados." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      move zeros                   to f-cnpj
+                 end-if
+
+                 if   f-cnpj greater zeros
+                 and  ws-cnpj-valido
+                      initialize                        f00700-Company_Kaisha
+                      move f-cnpj                       to f00700-cnpj
+                      perform 9000-Read_Yomu-pd00700-ran-1
+                      if   ws-OperationOK
+                           if   f00700-CompanyCode <> f-CompanyCode
+                           and  f00700-BranchCode  <> f-BranchCode
+
+                                string "CNPJ j utilizado! 会社 - [" f00700-CompanyCode "." f00700-BranchCode "]" into ws-Message_Messeji
+                                perform 9000-Message_Messeji
+
+                                set ws-cnpj-existente        to true
+
+                                move zeros                   to f-cnpj
+
+                           end-if
+
+                      end-if
+
+                 end-if
 
                  if   f-cnpj greater zeros
                  and  not ws-cnpj-existente
                       exit perform
-                 end-if                 
+                 end-if
 
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-ie at line 17 col 63 with auto-skip
 
                  if    f-ie <> spaces
@@ -522,7 +633,7 @@
 
             set lk-nao-encontrou-ZipCode_Yubin               to true
             
-            perform until lk-encontrou-ZipCode_Yubin     
+            perform until lk-encontrou-ZipCode_Yubin      or ws-tecla-Cancela
 
                  accept f-ZipCode_Yubin(01:05) at line 19 col 34 with auto-skip
 
@@ -555,6 +666,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-nr-Address_Jusho at line 23 col 34 with auto-skip
 
                  if   f-nr-Address_Jusho <> spaces
@@ -564,6 +679,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-PhoneNum-1(01:02) at line 29 col 35 with auto-skip
 
@@ -580,6 +699,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-PhoneNum-2(01:02) at line 31 col 35 with auto-skip
 
@@ -596,6 +719,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-PhoneNum-3(01:02) at line 33 col 35 with auto-skip
 
@@ -612,6 +739,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  accept f-Email at line 35 col 34 with auto-skip
 
                  if   f-Email <> spaces
@@ -621,6 +752,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-StatusID at line 37 col 34 with auto-skip
 
@@ -633,9 +768,62 @@
                  end-if
 
             end-perform
-            
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+                 accept f-im at line 39 col 34 with update auto-skip
+
+                 if   f-im <> spaces
+                      exit perform
+                 end-if
+            end-perform
+
+            accept f-cnae at line 39 col 63 with update auto-skip
+
+            if   lnk-restringe-campos
+                 move "Regime Tributrio restrito para este Usurio_Yuuzaa!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 perform until exit
+                      if   ws-tecla-Cancela
+                           exit perform
+                      end-if
+
+                      accept f-regime-tributario at line 41 col 34 with update auto-skip
+
+                      if   f-Simples_Nacional
+                      or   f-Simples_Nacional-excesso
+                      or   f-regime-normal
+                           exit perform
+                      end-if
+                 end-perform
+            end-if
+
+            perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
+                 accept f-max-Attempts_Kokoromi-Login at line 43 col 40 with update auto-skip
+
+                 if   f-max-Attempts_Kokoromi-Login > zeros
+                      exit perform
+                 end-if
+            end-perform
+
+            accept f-ArmazemCode-Padrao at line 45 col 40 with update auto-skip
+
             perform 8000-FrameControl
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
 
@@ -661,11 +849,11 @@
             
             perform 8000-ClearScreen
             
-            perform until f-CompanyCode <> zeros
+            perform until f-CompanyCode <> zeros or ws-tecla-Cancela
                  accept f-CompanyCode at line 11 col 34 with update auto-skip 
             end-perform
             
-            perform until f-BranchCode <> zeros
+            perform until f-BranchCode <> zeros or ws-tecla-Cancela
                  accept f-BranchCode at line 11 col 63 with update auto-skip 
             end-perform
             
@@ -683,6 +871,12 @@
                  
                  perform 9000-sleep-3s
                  
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                  perform 9000-Message_Messeji 
                  
@@ -770,7 +964,12 @@
             move f00700-PhoneNum-3              to f-PhoneNum-3
             move f00700-Email                      to f-Email
             move f00700-StatusID                  to f-StatusID
-            
+            move f00700-im                         to f-im
+            move f00700-cnae                       to f-cnae
+            move f00700-regime-tributario           to f-regime-tributario
+            move f00700-max-Attempts_Kokoromi-Login to f-max-Attempts_Kokoromi-Login
+            move f00700-ArmazemCode-Padrao          to f-ArmazemCode-Padrao
+
             perform 9000-monta-Desc-status
             
             perform 9000-StandardFrame
@@ -795,7 +994,12 @@
             move f-PhoneNum-3                   to f00700-PhoneNum-3
             move f-Email                           to f00700-Email
             move f-StatusID                       to f00700-StatusID
-       
+            move f-im                               to f00700-im
+            move f-cnae                             to f00700-cnae
+            move f-regime-tributario                to f00700-regime-tributario
+            move f-max-Attempts_Kokoromi-Login      to f00700-max-Attempts_Kokoromi-Login
+            move f-ArmazemCode-Padrao               to f00700-ArmazemCode-Padrao
+
        exit.
                            
       *>=================================================================================
@@ -824,7 +1028,60 @@
        
        exit. 
        
+      *>=================================================================================
+       9000-valida-cnpj section.
+
+            set ws-cnpj-invalido                   to true
+
+            if   f-cnpj equal zeros
+                 exit section
+            end-if
+
+            perform varying ws-cnpj-idx from 1 by 1 until ws-cnpj-idx > 14
+                 move f-cnpj(ws-cnpj-idx:1)        to ws-cnpj-digito(ws-cnpj-idx)
+            end-perform
+
+            compute ws-cnpj-soma =
+                  ws-cnpj-digito(01) * 5 + ws-cnpj-digito(02) * 4
+                + ws-cnpj-digito(03) * 3 + ws-cnpj-digito(04) * 2
+                + ws-cnpj-digito(05) * 9 + ws-cnpj-digito(06) * 8
+                + ws-cnpj-digito(07) * 7 + ws-cnpj-digito(08) * 6
+                + ws-cnpj-digito(09) * 5 + ws-cnpj-digito(10) * 4
+                + ws-cnpj-digito(11) * 3 + ws-cnpj-digito(12) * 2
+
+            compute ws-cnpj-resto = function mod(ws-cnpj-soma, 11)
+
+            if   ws-cnpj-resto less 2
+                 move 0                            to ws-cnpj-dv(1)
+            else
+                 compute ws-cnpj-dv(1) = 11 - ws-cnpj-resto
+            end-if
+
+            compute ws-cnpj-soma =
+                  ws-cnpj-digito(01) * 6 + ws-cnpj-digito(02) * 5
+                + ws-cnpj-digito(03) * 4 + ws-cnpj-digito(04) * 3
+                + ws-cnpj-digito(05) * 2 + ws-cnpj-digito(06) * 9
+                + ws-cnpj-digito(07) * 8 + ws-cnpj-digito(08) * 7
+                + ws-cnpj-digito(09) * 6 + ws-cnpj-digito(10) * 5
+                + ws-cnpj-digito(11) * 4 + ws-cnpj-digito(12) * 3
+                + ws-cnpj-dv(1)         * 2
+
+            compute ws-cnpj-resto = function mod(ws-cnpj-soma, 11)
+
+            if   ws-cnpj-resto less 2
+                 move 0                            to ws-cnpj-dv(2)
+            else
+                 compute ws-cnpj-dv(2) = 11 - ws-cnpj-resto
+            end-if
+
+            if   ws-cnpj-digito(13) equal ws-cnpj-dv(1)
+            and  ws-cnpj-digito(14) equal ws-cnpj-dv(2)
+                 set ws-cnpj-valido                to true
+            end-if
+
+       exit.
+
       *>=================================================================================
       *> 読み取り
-      
+
        copy CSR00700.cpy.        
\ No newline at end of file
