@@ -0,0 +1,103 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd02300 section.
+           string lnk-DataPath delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open input pd02300
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD023.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02300 section.
+           string lnk-DataPath delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open output pd02300
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD023.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02300 section.
+           string lnk-DataPath delimited   by "  " "\EFD023.DAT" into wid-pd02300
+
+           open i-o pd02300
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD023.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02300-grt section.
+
+            start pd02300 key is greater f02300-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02300-ngrt section.
+
+            start pd02300 key is not greater f02300-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02300-ran section.
+
+            read pd02300
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd02300-nex section.
+
+            read pd02300 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02300-pre section.
+
+            read pd02300 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02300 section.
+
+            write f02300-unidade-medida
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd02300 section.
+
+            rewrite f02300-unidade-medida
+
+       exit.
+
+      *>=================================================================================
+       9000-Delete_Sakujo-pd02300 section.
+
+            delete pd02300
+
+       exit.
