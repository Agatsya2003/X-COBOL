@@ -10,24 +10,30 @@
             special-names. decimal-point is comma.
             
        copy CSS00100.cpy. *> Modules_Mojuru
-       copy CSS01300.cpy. *> User_Yuuzaa x Modules_Mojuru           
+       copy CSS01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSS01500.cpy. *> Favoritos_Mojuru x User_Yuuzaa
 
       *>=================================================================================
        data division.
-       
+
        copy CSF00100.cpy. *> Modules_Mojuru
-       copy CSF01300.cpy. *> User_Yuuzaa x Modules_Mojuru       
+       copy CSF01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSF01500.cpy. *> Favoritos_Mojuru x User_Yuuzaa
       
       *>=================================================================================      
        working-storage section.
        
        78   c-Version                                value "a".
-       78   c-ThisProgram                         value "CS00002M". 
-       78   c-ProgramDesc                    value "Control_Seigyo DE 在庫".        
-       
+       78   c-ThisProgram                         value "CS00002M".
+       78   c-ProgramDesc                    value "Control_Seigyo DE 在庫".
+       78   c-linha-inicial                         value 11.
+       78   c-linha-maxima                          value 45.
+       78   c-limite-Favorito                       value 3.
+       78   c-maximo-Recentes                       value 5.
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
+
        01   ws-WorkFields.
             03 ws-LineNum                         pic 9(02).
             03 ws-ColumnNum                        pic 9(02).
@@ -36,6 +42,7 @@
                88 ws-User_Yuuzaa-acesso                     value "S".
                88 ws-User_Yuuzaa-sem-acesso                 value "N".
             03 ws-Line_Gyou-modulo                     pic x(58).
+            03 ws-contador-Recentes                pic 9(02).
        
       *>=================================================================================
        linkage section.
@@ -130,12 +137,14 @@
                       move f00130-id-inclusao      to lnk-id-inclusao
                       move f01300-id-Maintenance_Hozen    to lnk-id-Maintenance_Hozen
                       move f00130-id-Delete_Sakujo      to lnk-id-Delete_Sakujo
+                      move f01300-id-campos-restritos  to lnk-id-campos-restritos
                  else
                       set lnk-AllowQuery     to true
                       set lnk-AllowAdd     to true
                       set lnk-AllowMaintenance   to true
                       set lnk-permite-Delete_Sakujo     to true
-                 end-if                         
+                      set lnk-nao-restringe-campos    to true
+                 end-if
                  
                  close pd00100
                  close pd01300
@@ -143,13 +152,16 @@
                  if   (lnk-AllowQuery or lnk-AllowAdd or lnk-AllowMaintenance or lnk-permite-Delete_Sakujo)    
                  and  ws-ProgramCode not equal spaces   
                       call ws-ProgramCode using lnk-par
-                      cancel ws-ProgramCode 
+                      cancel ws-ProgramCode
+
+                      perform 9000-Registra-Acesso-Modulo
                  end-if
                       
                  set lnk-nao-AllowQuery      to true
                  set lnk-nao-AllowAdd      to true
                  set lnk-nao-AllowMaintenance    to true
                  set lnk-nao-permite-Delete_Sakujo      to true
+                 set lnk-nao-restringe-campos       to true
                  
                  perform 8000-inicia-Frame_Furemu   
                  
@@ -175,9 +187,11 @@
             perform 9000-Open_Akeru-io-pd00100
             perform 9000-Open_Akeru-io-pd01300
 
-            move 11                                to ws-LineNum
+            move c-linha-inicial                   to ws-LineNum
             move 04                                to ws-ColumnNum
-            
+
+            perform 9000-lista-Recentes-Favoritos
+
             initialize                             f00100-Modules_Mojuru
             move lnk-CompanyCode                    to f00100-CompanyCode
             move lnk-BranchCode                     to f00100-BranchCode
@@ -187,27 +201,36 @@
             perform until not ws-OperationOK
                  or f00100-CompanyCode   <>  lnk-CompanyCode
                  or f00100-BranchCode    <>  lnk-BranchCode
-                 
+
                  if   f00100-MainProgram equal c-ThisProgram
-                 
+
                        if   not lnk-MasterLogin
                             move f00100-ProgramCode     to ws-ProgramCode
                             perform 9000-verifica-acesso
                        end-if
-                       
+
                        if   ws-User_Yuuzaa-acesso
-                       or   lnk-MasterLogin                      
-                 
+                       or   lnk-MasterLogin
+
+                            if   ws-LineNum greater c-linha-maxima
+                                 move "Mais Modulos_Mojuru... [ENTER] para continuar" to ws-Message_Messeji
+                                 perform 9000-Message_Messeji
+
+                                 perform 9000-StandardFrame
+
+                                 move c-linha-inicial            to ws-LineNum
+                            end-if
+
                             string f00100-ProgramOperation " - " f00100-ProgramDesc into ws-Line_Gyou-modulo
-                 
+
                             display ws-Line_Gyou-modulo at line ws-LineNum col ws-ColumnNum
-                 
+
                             add 02                       to ws-LineNum
-                            
-                       end-if     
-                 
+
+                       end-if
+
                  end-if
-                   
+
                  perform 9000-Read_Yomu-pd00100-nex
             end-perform
        
@@ -229,6 +252,115 @@
 
        copy CSP00900.cpy. *> Padro
        
+      *>=================================================================================
+       9000-lista-Recentes-Favoritos section.
+
+            move zeros                             to ws-contador-Recentes
+
+            perform 9000-Open_Akeru-io-pd01500
+
+            initialize                             f01500-Favoritos_Mojuru
+            move lnk-CompanyCode                    to f01500-CompanyCode
+            move lnk-BranchCode                     to f01500-BranchCode
+            move lnk-UserID                    to f01500-UserID
+            move 99999999                          to f01500-data-ultimo-acesso
+            perform 9000-str-pd01500-ngrt-1
+            perform 9000-Read_Yomu-pd01500-pre
+
+            perform until not ws-OperationOK
+                      or f01500-CompanyCode   <>  lnk-CompanyCode
+                      or f01500-BranchCode    <>  lnk-BranchCode
+                      or f01500-UserID        <>  lnk-UserID
+                      or ws-contador-Recentes equal c-maximo-Recentes
+
+                 move f01500-ProgramCode            to ws-ProgramCode
+
+                 if   not lnk-MasterLogin
+                      perform 9000-verifica-acesso
+                 end-if
+
+                 if   ws-User_Yuuzaa-acesso
+                 or   lnk-MasterLogin
+
+                      initialize                   f00100-Modules_Mojuru
+                      move lnk-CompanyCode          to f00100-CompanyCode
+                      move lnk-BranchCode           to f00100-BranchCode
+                      move c-ThisProgram         to f00100-MainProgram
+                      move ws-ProgramCode          to f00100-ProgramCode
+                      perform 9000-Read_Yomu-pd00100-ran
+
+                      if   ws-OperationOK
+
+                           if   ws-contador-Recentes equal zeros
+                                display "Favoritos / Recentes:" at line ws-LineNum col ws-ColumnNum
+                                add 02                  to ws-LineNum
+                           end-if
+
+                           add 1                        to ws-contador-Recentes
+
+                           if   f01500-Favorito-Sim
+                                string "* " f00100-ProgramOperation " - " f00100-ProgramDesc into ws-Line_Gyou-modulo
+                           else
+                                string "  " f00100-ProgramOperation " - " f00100-ProgramDesc into ws-Line_Gyou-modulo
+                           end-if
+
+                           display ws-Line_Gyou-modulo at line ws-LineNum col ws-ColumnNum
+
+                           add 02                       to ws-LineNum
+
+                      end-if
+
+                 end-if
+
+                 perform 9000-Read_Yomu-pd01500-pre
+
+            end-perform
+
+            if   ws-contador-Recentes greater zeros
+                 add 01                             to ws-LineNum
+                 display "Todos os Modulos_Mojuru:" at line ws-LineNum col ws-ColumnNum
+                 add 02                             to ws-LineNum
+            end-if
+
+            close pd01500
+
+       exit.
+
+      *>=================================================================================
+       9000-Registra-Acesso-Modulo section.
+
+            perform 9000-Open_Akeru-io-pd01500
+
+            initialize                             f01500-Favoritos_Mojuru
+            move lnk-CompanyCode                    to f01500-CompanyCode
+            move lnk-BranchCode                     to f01500-BranchCode
+            move lnk-UserID                    to f01500-UserID
+            move ws-ProgramCode                    to f01500-ProgramCode
+            perform 9000-Read_Yomu-pd01500-ran
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            if   ws-OperationOK
+                 add 1                              to f01500-contador-acessos
+                 move ws-data-inv                   to f01500-data-ultimo-acesso
+                 move ws-Hours(01:06)               to f01500-hora-ultimo-acesso
+                 if   f01500-contador-acessos not less c-limite-Favorito
+                      set f01500-Favorito-Sim          to true
+                 end-if
+                 perform 9000-Rewrite_Kakinaosu-pd01500
+            else
+                 move 1                             to f01500-contador-acessos
+                 move ws-data-inv                   to f01500-data-ultimo-acesso
+                 move ws-Hours(01:06)               to f01500-hora-ultimo-acesso
+                 set f01500-Favorito-Nao               to true
+                 perform 9000-Write_Kaku-pd01500
+            end-if
+
+            close pd01500
+
+       exit.
+
       *>=================================================================================
        9000-verifica-acesso section.
 
@@ -250,4 +382,5 @@
       *> 読み取り
       
        copy CSR00100.cpy. *> Modules_Mojuru
-       copy CSR01300.cpy. *> User_Yuuzaa x Modules_Mojuru        
\ No newline at end of file
+       copy CSR01300.cpy. *> User_Yuuzaa x Modules_Mojuru
+       copy CSR01500.cpy. *> Favoritos_Mojuru x User_Yuuzaa
\ No newline at end of file
