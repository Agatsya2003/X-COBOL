@@ -0,0 +1,12 @@
+           select pd06500 assign to disk wid-pd06500
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f06500-chave =
+                                       f06500-CompanyCode
+                                       f06500-BranchCode
+                                       f06500-ProductCode
+                                       f06500-ArmazemCode
+                                       f06500-data-movimento
+                                       f06500-horario-movimento
+                lock mode           is manual
+                file status         is ws-AccessResult.
