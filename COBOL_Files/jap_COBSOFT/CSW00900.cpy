@@ -4,6 +4,9 @@
        78   c-StandardFrame                         value "CS00000F".
        78   c-pesquisar-ZipCode_Yubin                        value "CS10001P".
        78   c-proximo-documento                    value "CS00105S".
+       78   c-enviar-Email_Soushin                        value "CS00109S".
+       78   c-dias-validade-senha                  value 90.
+       78   c-dias-prazo-recebimento               value 30.
 
        78   c-caracteres-invalidos                 value "".
        78   c-caracteres-invalidos-conv            value "CAAAAOOOOEEUUUIIIcaaaaooooeeuuuiii".
@@ -25,6 +28,8 @@
                88 ws-Record_Kiroku-locado                   value "9D".
             03 ws-AccessResult-xml             pic s9(09)  value zeros.
                88 ws-OperationOK-xml                   value 0 thru 999999999.
+            03 ws-crt-status                  pic 9(04)  value zeros.
+               88 ws-tecla-Cancela                    value 2005.
             03 ws-Parameters-cbl-run.
                05 ws-command-exec                  pic x(500)  value spaces.
                05 ws-run-unit-id                   pic x(08)   comp-5.
@@ -53,4 +58,37 @@
             03 ws-mascara-ZipCode_Yubin                      pic x(09)    value "     -   ".
             03 ws-mascara-Phone_Denwa                 pic x(20)    value "+   (   )      -    ".
             03 ws-mascara-data                     pic x(10)    value "  /  /    ".
-            03 ws-nr-segundos                      pic 9(06).   
+            03 ws-nr-segundos                      pic 9(06).
+            03 ws-dias-decorridos-senha            pic s9(09).
+            03 wid-pd00000                         pic x(200).
+            03 wid-pd00100                         pic x(200).
+            03 wid-pd00200                         pic x(200).
+            03 wid-pd00300                         pic x(200).
+            03 wid-pd00400                         pic x(200).
+            03 wid-pd00500                         pic x(200).
+            03 wid-pd00600                         pic x(200).
+            03 wid-pd00700                         pic x(200).
+            03 wid-pd00800                         pic x(200).
+            03 wid-pd00801                         pic x(200).
+            03 wid-pd00900                         pic x(200).
+            03 wid-pd01000                         pic x(200).
+            03 wid-pd01100                         pic x(200).
+            03 wid-pd01200                         pic x(200).
+            03 wid-pd01300                         pic x(200).
+            03 wid-pd01400                         pic x(200).
+            03 wid-pd01401                         pic x(200).
+            03 wid-pd01500                         pic x(200).
+            03 wid-pd01800                         pic x(200).
+            03 wid-pd01900                         pic x(200).
+            03 wid-pd02000                         pic x(200).
+            03 wid-pd02050                         pic x(200).
+            03 wid-pd02100                         pic x(200).
+            03 wid-pd02200                         pic x(200).
+            03 wid-pd02300                         pic x(200).
+            03 wid-pd02400                         pic x(200).
+            03 wid-pd02450                         pic x(200).
+            03 wid-pd02500                         pic x(200).
+            03 wid-pd05000                         pic x(200).
+            03 wid-pd05100                         pic x(200).
+            03 wid-pd06000                         pic x(200).
+            03 wid-pd06500                         pic x(200).
