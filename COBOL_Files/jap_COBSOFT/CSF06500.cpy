@@ -0,0 +1,19 @@
+       fd   pd06500.
+
+       01   f06500-Movimento_Zaiko.
+            03 f06500-CompanyCode                   pic 9(03).
+            03 f06500-BranchCode                    pic 9(04).
+            03 f06500-ProductCode                   pic 9(09).
+            03 f06500-ArmazemCode                   pic 9(04).
+            03 f06500-data-movimento                pic 9(08).
+            03 f06500-horario-movimento              pic 9(08).
+            03 f06500-UserID-movimento               pic 9(09).
+            03 f06500-tipo-movimento                 pic x(01).
+               88 f06500-movimento-Entrada                value "E".
+               88 f06500-movimento-Saida                  value "S".
+               88 f06500-movimento-ajuste                 value "A".
+            03 f06500-qtde-disponivel-anterior      pic s9(09)v9(04).
+            03 f06500-qtde-disponivel-nova          pic s9(09)v9(04).
+            03 f06500-qtde-reservada-anterior       pic s9(09)v9(04).
+            03 f06500-qtde-reservada-nova           pic s9(09)v9(04).
+            03 f06500-motivo-movimento               pic x(40).
