@@ -0,0 +1,17 @@
+           select pd02400 assign to disk wid-pd02400
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02400-chave =
+                                       f02400-CompanyCode
+                                       f02400-BranchCode
+                                       f02400-Type-nota
+                                       f02400-Number-documento
+                                       f02400-Series-documento
+                alternate key       is f02400-chave-1 =
+                                       f02400-CompanyCode
+                                       f02400-BranchCode
+                                       f02400-StatusID
+                                       f02400-cd-cliente
+                                       with duplicates
+                lock mode           is manual
+                file status         is ws-AccessResult.
