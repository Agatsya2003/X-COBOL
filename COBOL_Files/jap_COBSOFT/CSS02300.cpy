@@ -0,0 +1,9 @@
+           select pd02300 assign to disk wid-pd02300
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02300-chave =
+                                       f02300-CompanyCode
+                                       f02300-BranchCode
+                                       f02300-cd-unidade-medida
+                lock mode           is manual
+                file status         is ws-AccessResult.
