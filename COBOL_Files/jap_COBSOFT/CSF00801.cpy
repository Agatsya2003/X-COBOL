@@ -0,0 +1,12 @@
+       fd   pd00801.
+
+       01   f00801-Login_Audit.
+            03 f00801-seq                        pic 9(09).
+            03 f00801-UserID-texto                pic x(11).
+            03 f00801-UserName                    pic x(55).
+            03 f00801-data-Login                  pic 9(08).
+            03 f00801-horario-Login                pic 9(08).
+            03 f00801-maquina-Login                pic x(55).
+            03 f00801-resultado                   pic x(01).
+               88 f00801-Login-com-sucesso             value "S".
+               88 f00801-Login-com-falha               value "F".
