@@ -0,0 +1,12 @@
+           select pd02450 assign to disk wid-pd02450
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02450-chave =
+                                       f02450-CompanyCode
+                                       f02450-BranchCode
+                                       f02450-Type-nota
+                                       f02450-Number-documento
+                                       f02450-Series-documento
+                                       f02450-Seq
+                lock mode           is manual
+                file status         is ws-AccessResult.
