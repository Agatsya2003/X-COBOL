@@ -7,15 +7,17 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
        copy CSS01000.cpy.
+       copy CSS01100.cpy.
 
       *>=================================================================================
-       data division.      
- 
+       data division.
+
        copy CSF01000.cpy.
-     
+       copy CSF01100.cpy.
+
       *>=================================================================================      
        working-storage section.
        
@@ -34,10 +36,17 @@
             03 ws-id-validacao                     pic x(01).
                88 ws-ValidationOK                       value "S".
                88 ws-validacao-nok                      value "N".
-            
+            03 ws-qtde-Permissoes-Clonadas              pic 9(03).
+            03 ws-ProgramCode-Clonagem                pic x(08).
+            03 ws-id-Query_Shokai-Clonagem               pic x(01).
+            03 ws-id-inclusao-Clonagem                pic x(01).
+            03 ws-id-Maintenance_Hozen-Clonagem             pic x(01).
+            03 ws-id-Delete_Sakujo-Clonagem               pic x(01).
+
        01   f-Profile_Purofiru.
             03 f-ProfileCode                         pic 9(03).
             03 f-Desc-Profile_Purofiru                  pic x(55).
+            03 f-ProfileCode-Origem                   pic 9(03).
       *>=================================================================================
        linkage section.
                  
@@ -49,9 +58,11 @@
        01   frm-Profile_Purofiru.
             03 line 11 col 19   pic x(14) value "Code プロフィール:".
             03 line 11 col 34   pic 9(03) from f-ProfileCode.
-            03 line 13 col 21   pic x(12) value "Name_Namae プロフィール:". 
-            03 line 13 col 34   pic x(55) from f-Desc-Profile_Purofiru.                                 
-       
+            03 line 13 col 21   pic x(12) value "Name_Namae プロフィール:".
+            03 line 13 col 34   pic x(55) from f-Desc-Profile_Purofiru.
+            03 line 15 col 08   pic x(27) value "Clonar permisses de Profile_Purofiru:".
+            03 line 15 col 37   pic 9(03) from f-ProfileCode-Origem.
+
       *>=================================================================================
        procedure division using lnk-par.
        
@@ -72,6 +83,7 @@
            initialize                             wf-FrameOptions
 
            perform 9000-Open_Akeru-io-pd01000
+           perform 9000-Open_Akeru-io-pd01100
 
        exit.
         
@@ -128,7 +140,7 @@
 
             perform 8000-ClearScreen 
  
-            perform until f-ProfileCode <> zeros            
+            perform until f-ProfileCode <> zeros             or ws-tecla-Cancela
                  accept f-ProfileCode at line 11 col 34 with update auto-skip 
             end-perform
 
@@ -146,12 +158,18 @@
                  perform 9000-MoveRecordsFrame
             end-if
             
-            perform until f-Desc-Profile_Purofiru <> spaces
+            perform until f-Desc-Profile_Purofiru <> spaces or ws-tecla-Cancela
                  accept f-Desc-Profile_Purofiru at line 13 col 34 with update auto-skip
             end-perform
 
             if   not ws-Profile_Purofiru-existente
                  
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -164,15 +182,98 @@
                       move f-Desc-Profile_Purofiru      to f01000-Desc-Profile_Purofiru
 
                       perform 9000-Write_Kaku-pd01000
-                      
+
                       if   not ws-OperationOK
                            string "Error_Eraa de gravao - f01000-Profile_Purofiru [" f01000-Profile_Purofiru "]" into ws-Message_Messeji
                            perform 9000-Message_Messeji
-                      end-if  
+                      else
+                           perform 9000-Clonar-Permissoes
+                      end-if
+
+                 end-if
+
+             end-if
+       exit.
+
+      *>=================================================================================
+       9000-Clonar-Permissoes section.
+
+            move "Clonar permisses de um Profile_Purofiru existente? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 exit section
+            end-if
+
+            move zeros                             to f-ProfileCode-Origem
+
+            perform until f-ProfileCode-Origem <> zeros or ws-tecla-Cancela
+                      and f-ProfileCode-Origem <> f-ProfileCode
+                 accept f-ProfileCode-Origem at line 15 col 37 with update auto-skip
+                 if   f-ProfileCode-Origem equal f-ProfileCode
+                      move "Profile_Purofiru origem no pode ser o mesmo Profile_Purofiru novo!" to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      move zeros                    to f-ProfileCode-Origem
+                 end-if
+            end-perform
+
+            initialize                             f01000-Profile_Purofiru
+            move lnk-CompanyCode                    to f01000-CompanyCode
+            move lnk-BranchCode                     to f01000-BranchCode
+            move f-ProfileCode-Origem                to f01000-ProfileCode
+            perform 9000-Read_Yomu-pd01000-ran
+            if   not ws-OperationOK
+                 string "プロフィール origem no cadastrado! [" f-ProfileCode-Origem "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
 
+            move 00                                to ws-qtde-Permissoes-Clonadas
+
+            initialize                             f01100-Profile_Purofiru-modulo
+            move lnk-CompanyCode                    to f01100-CompanyCode
+            move lnk-BranchCode                     to f01100-BranchCode
+            move f-ProfileCode-Origem                to f01100-ProfileCode
+            perform 9000-str-pd01100-gtr
+            perform 9000-Read_Yomu-pd01100-nex
+            perform until not ws-OperationOK
+                 or f01100-CompanyCode <> lnk-CompanyCode
+                 or f01100-BranchCode  <> lnk-BranchCode
+                 or f01100-ProfileCode <> f-ProfileCode-Origem
+
+                 move f01100-ProgramCode             to ws-ProgramCode-Clonagem
+                 move f01100-id-Query_Shokai          to ws-id-Query_Shokai-Clonagem
+                 move f01100-id-inclusao            to ws-id-inclusao-Clonagem
+                 move f01100-id-Maintenance_Hozen          to ws-id-Maintenance_Hozen-Clonagem
+                 move f01100-id-Delete_Sakujo            to ws-id-Delete_Sakujo-Clonagem
+
+                 initialize                        f01100-Profile_Purofiru-modulo
+                 move lnk-CompanyCode               to f01100-CompanyCode
+                 move lnk-BranchCode                to f01100-BranchCode
+                 move f-ProfileCode                  to f01100-ProfileCode
+                 move ws-ProgramCode-Clonagem           to f01100-ProgramCode
+                 move ws-id-Query_Shokai-Clonagem        to f01100-id-Query_Shokai
+                 move ws-id-inclusao-Clonagem          to f01100-id-inclusao
+                 move ws-id-Maintenance_Hozen-Clonagem      to f01100-id-Maintenance_Hozen
+                 move ws-id-Delete_Sakujo-Clonagem        to f01100-id-Delete_Sakujo
+
+                 perform 9000-Write_Kaku-pd01100
+
+                 if   ws-OperationOK
+                      add 01                        to ws-qtde-Permissoes-Clonadas
                  end-if
 
-             end-if            
+                 move lnk-CompanyCode               to f01100-CompanyCode
+                 move lnk-BranchCode                to f01100-BranchCode
+                 move f-ProfileCode-Origem           to f01100-ProfileCode
+                 move ws-ProgramCode-Clonagem           to f01100-ProgramCode
+
+                 perform 9000-Read_Yomu-pd01100-nex
+            end-perform
+
+            string "Permisses clonadas: [" ws-qtde-Permissoes-Clonadas "] programa(s)" into ws-Message_Messeji
+            perform 9000-Message_Messeji
+
        exit.
        
       *>=================================================================================
@@ -184,7 +285,7 @@
 
             perform 8000-ClearScreen 
  
-            perform until f-ProfileCode <> zeros            
+            perform until f-ProfileCode <> zeros             or ws-tecla-Cancela
                  accept f-ProfileCode at line 11 col 34 with update auto-skip 
             end-perform
 
@@ -213,7 +314,7 @@
 
             perform 8000-ClearScreen 
  
-            perform until f-ProfileCode <> zeros            
+            perform until f-ProfileCode <> zeros             or ws-tecla-Cancela
                  accept f-ProfileCode at line 11 col 34 with update auto-skip 
             end-perform
 
@@ -232,6 +333,10 @@
             end-if     
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-Desc-Profile_Purofiru at line 13 col 34 with update auto-skip
 
@@ -240,6 +345,12 @@
                  end-if
             end-perform
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -278,7 +389,7 @@
 
             perform 8000-ClearScreen 
  
-            perform until f-ProfileCode <> zeros            
+            perform until f-ProfileCode <> zeros             or ws-tecla-Cancela
                  accept f-ProfileCode at line 11 col 34 with update auto-skip 
             end-perform
 
@@ -299,6 +410,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
@@ -322,8 +439,9 @@
        3000-Finalization_Shuryo section.
 
             close pd01000
+            close pd01100
 
-       exit.                                                   
+       exit.
       *>=================================================================================
       *> Rotinas Genrias - Frame
  
@@ -379,4 +497,5 @@
       *>=================================================================================
       *> 読み取り
 
-       copy CSR01000.cpy. 
\ No newline at end of file
+       copy CSR01000.cpy.
+       copy CSR01100.cpy.
\ No newline at end of file
