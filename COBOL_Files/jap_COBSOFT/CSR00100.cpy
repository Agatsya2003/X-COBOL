@@ -15,6 +15,22 @@
            
        exit.
       
+      *>================================================================
+       9000-Open_Akeru-o-pd00100 section.
+           string lnk-DataPath delimited   by "  " "\EFD001.DAT" into wid-pd00100
+
+           open output pd00100
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD001.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
       *>================================================================
        9000-str-pd00100-grt section.
        
