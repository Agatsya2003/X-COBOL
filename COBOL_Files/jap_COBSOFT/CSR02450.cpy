@@ -0,0 +1,88 @@
+       9000-Open_Akeru-i-pd02450 section.
+           string lnk-DataPath delimited   by "  " "\EFD02450.DAT" into wid-pd02450
+
+           open input pd02450
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02450.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02450 section.
+           string lnk-DataPath delimited   by "  " "\EFD02450.DAT" into wid-pd02450
+
+           open output pd02450
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02450.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02450 section.
+           string lnk-DataPath delimited   by "  " "\EFD02450.DAT" into wid-pd02450
+
+           open i-o pd02450
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD02450.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02450-grt section.
+
+            start pd02450 key is greater f02450-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02450-ngrt section.
+
+            start pd02450 key is not greater f02450-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02450-ran section.
+
+            read pd02450
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd02450-nex section.
+
+            read pd02450 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02450-pre section.
+
+            read pd02450 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02450 section.
+
+            write f02450-Pagamento_Receber
+
+       exit.
