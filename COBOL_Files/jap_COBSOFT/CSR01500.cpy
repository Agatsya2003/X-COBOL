@@ -0,0 +1,111 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd01500 section.
+           string lnk-DataPath delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open input pd01500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD015.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd01500 section.
+
+           string lnk-DataPath delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open i-o pd01500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD015.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd01500 section.
+           string lnk-DataPath delimited   by "  " "\EFD015.DAT" into wid-pd01500
+
+           open output pd01500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD015.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01500-grt-1 section.
+
+            start pd01500 key is greater f01500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01500-nlss-1 section.
+
+            start pd01500 key is not less f01500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01500-ngrt-1 section.
+
+            start pd01500 key is not greater f01500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01500-ran section.
+
+            read pd01500
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01500-ran-1 section.
+
+            read pd01500 key is f01500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01500-nex section.
+
+            read pd01500 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01500-pre section.
+
+            read pd01500 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd01500 section.
+
+            write f01500-Favoritos_Mojuru
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd01500 section.
+
+            rewrite f01500-Favoritos_Mojuru
+
+       exit.
