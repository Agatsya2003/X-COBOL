@@ -0,0 +1,6 @@
+           select pd00000 assign to disk wid-pd00000
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f00000-ProgramCode
+                lock mode           is manual
+                file status         is ws-AccessResult.
