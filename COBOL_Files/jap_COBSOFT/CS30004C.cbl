@@ -0,0 +1,393 @@
+      $set sourceformat"free"
+       program-id. CS30004C.
+      *>=================================================================================
+      *>
+      *>                          Cancelamento NF-e
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma crt status is ws-crt-status.
+
+       copy CSS00700.cpy.
+       copy CSS05000.cpy.
+       copy CSS05100.cpy.
+       copy CSS06000.cpy.
+       copy CSS06500.cpy.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00700.cpy.
+       copy CSF05000.cpy.
+       copy CSF05100.cpy.
+       copy CSF06000.cpy.
+       copy CSF06500.cpy.
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS30004C".
+       78   c-ProgramDesc                   value "CANCELAMENTO NF-E".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-WorkFields.
+            03 ws-Number-documento                 pic 9(09).
+            03 ws-Series-documento                  pic 9(03).
+            03 ws-chave-Invoice_Seikyusho.
+               05 ws-chave-CompanyCode             pic 9(03).
+               05 ws-chave-BranchCode              pic 9(04).
+               05 ws-chave-Type-nota               pic 9(02).
+               05 ws-chave-Number-documento         pic 9(09).
+               05 ws-chave-Series-documento          pic x(03).
+            03 ws-ArmazemCode-Padrao                pic 9(04).
+            03 ws-qtde-disponivel-anterior          pic s9(09)v9(04).
+            03 ws-qtde-reservada-anterior           pic s9(09)v9(04).
+            03 ws-motivo-movimento                 pic x(40).
+
+       01   f-Invoice_Seikyusho.
+            03 f-Number-documento                  pic 9(09).
+            03 f-Series-documento                   pic 9(03).
+            03 f-cd-destinatario                   pic 9(09).
+            03 f-Value-total                        pic z.zzz.zzz.zzz,zz.
+            03 f-data-operacao                     pic 9(08).
+            03 f-horario-operacao                  pic 9(06).
+            03 f-StatusID                          pic x(01).
+            03 f-motivo-Cancel_Sakujo               pic x(60).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       screen section.
+
+       01   frm-Invoice_Seikyusho.
+            03 line 09 col 16   pic x(17) value "文書番号:".
+            03 line 09 col 34   pic 9(09) from f-Number-documento.
+            03 line 11 col 17   pic x(16) value "文書シリーズ:".
+            03 line 11 col 34   pic 9(03) from f-Series-documento.
+            03 line 13 col 12   pic x(21) value "Destinatario:".
+            03 line 13 col 34   pic 9(09) from f-cd-destinatario.
+            03 line 15 col 19   pic x(14) value "Value Total:".
+            03 line 15 col 34   pic z.zzz.zzz.zzz,zz from f-Value-total.
+            03 line 17 col 14   pic x(19) value "Data Emissao:".
+            03 line 17 col 34   pic 9(08) from f-data-operacao.
+            03 line 19 col 22   pic x(11) value "Status:".
+            03 line 19 col 34   pic x(01) from f-StatusID.
+            03 line 21 col 10   pic x(23) value "Motivo Cancel_Sakujo:".
+            03 line 21 col 34   pic x(60) from f-motivo-Cancel_Sakujo.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+           initialize                             wf-FrameOptions
+
+           perform 9000-Open_Akeru-i-pd00700
+           perform 9000-Open_Akeru-io-pd05000
+           perform 9000-Open_Akeru-io-pd05100
+           perform 9000-Open_Akeru-io-pd06000
+           perform 9000-Open_Akeru-io-pd06500
+
+           move zeros                             to ws-ArmazemCode-Padrao
+           initialize                             f00700-Company_Kaisha
+           move lnk-CompanyCode                    to f00700-CompanyCode
+           move lnk-BranchCode                     to f00700-BranchCode
+           perform 9000-Read_Yomu-pd00700-ran
+           if   ws-OperationOK
+                move f00700-ArmazemCode-Padrao       to ws-ArmazemCode-Padrao
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+             perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+            close pd00700
+            close pd05000
+            close pd05100
+            close pd06000
+            close pd06500
+
+       exit.
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     perform 2100-Cancelar
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-Cancelar section.
+
+            if   not lnk-permite-Delete_Sakujo
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until ws-Number-documento <> zeros or ws-tecla-Cancela
+
+                accept f-Number-documento at line 09 col 34 with update auto-skip
+                move f-Number-documento              to ws-Number-documento
+
+            end-perform
+
+            perform until ws-Series-documento <> zeros or ws-tecla-Cancela
+
+                accept f-Series-documento at line 11 col 34 with update auto-skip
+                move f-Series-documento               to ws-Series-documento
+
+            end-perform
+
+            initialize                             f05000-mestre-Invoice_Seikyusho
+            move lnk-CompanyCode                    to f05000-CompanyCode
+            move lnk-BranchCode                     to f05000-BranchCode
+            set  f05000-nota-Exit_Deguchi           to true
+            move ws-Number-documento               to f05000-Number-documento
+            move ws-Series-documento                to f05000-Series-documento
+
+            perform 9000-Read_Yomu-pd05000-ran
+            if   not ws-OperationOK
+                 string "Nota fiscal [" ws-Number-documento "/" ws-Series-documento "] no encontrada!" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-ClearScreen
+                 exit section
+            end-if
+
+            move f05000-cd-destinatario            to f-cd-destinatario
+            move f05000-Value-total                to f-Value-total
+            move f05000-data-operacao              to f-data-operacao
+            move f05000-horario-operacao           to f-horario-operacao
+            move f05000-StatusID                   to f-StatusID
+
+            perform 8000-Screen_Gamen
+
+            if   f05000-nota-cancelada
+                 move "Nota fiscal j est cancelada!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-ClearScreen
+                 exit section
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            string "Confirm_Kakunin Cancel_Sakujo da nota fiscal [" ws-Number-documento "/" ws-Series-documento "]? [S/N]" into ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 perform 8000-ClearScreen
+                 exit section
+            end-if
+
+            perform until f-motivo-Cancel_Sakujo <> spaces or ws-tecla-Cancela
+
+                accept f-motivo-Cancel_Sakujo at line 21 col 34 with update auto-skip
+
+            end-perform
+
+            move f05000-CompanyCode                to ws-chave-CompanyCode
+            move f05000-BranchCode                 to ws-chave-BranchCode
+            move f05000-Type-nota                  to ws-chave-Type-nota
+            move f05000-Number-documento            to ws-chave-Number-documento
+            move f05000-Series-documento             to ws-chave-Series-documento
+
+            perform 9000-Estorna-Stock_Zaiko
+
+            accept ws-Hours                        from time
+            accept ws-data-inv                     from date yyyymmdd
+
+            set  f05000-nota-cancelada             to true
+            move ws-data-inv                       to f05000-data-Cancel_Sakujo
+            move ws-Hours(01:06)                   to f05000-horario-Cancel_Sakujo
+            move f-motivo-Cancel_Sakujo            to f05000-motivo-Cancel_Sakujo
+
+            perform 9000-Rewrite_Kakinaosu-pd05000
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Rewrite_Kakinaosu f05000-mestre-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 9000-Abort_Chushi
+            end-if
+
+            move f05000-StatusID                   to f-StatusID
+
+            perform 8000-Screen_Gamen
+
+            move "Nota fiscal cancelada com sucesso!" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            perform 8000-ClearScreen
+
+       exit.
+
+      *>=================================================================================
+       9000-Estorna-Stock_Zaiko section.
+
+            initialize                             f05100-item-Invoice_Seikyusho
+            move ws-chave-CompanyCode              to f05100-CompanyCode
+            move ws-chave-BranchCode               to f05100-BranchCode
+            move ws-chave-Type-nota                to f05100-Type-nota
+            move ws-chave-Number-documento          to f05100-Number-documento
+            move ws-chave-Series-documento           to f05100-Series-documento
+            move zeros                             to f05100-cd-destinatario
+                                                      f05100-Seq
+
+            start pd05100 key is not less f05100-chave
+            read pd05100 next
+            perform until not ws-OperationOK
+                    or    f05100-CompanyCode      not equal ws-chave-CompanyCode
+                    or    f05100-BranchCode       not equal ws-chave-BranchCode
+                    or    f05100-Type-nota        not equal ws-chave-Type-nota
+                    or    f05100-Number-documento  not equal ws-chave-Number-documento
+                    or    f05100-Series-documento   not equal ws-chave-Series-documento
+
+                 initialize                         f06000-Stock_Zaiko
+                 move ws-chave-CompanyCode           to f06000-CompanyCode
+                 move ws-chave-BranchCode            to f06000-BranchCode
+                 move f05100-cd-Merchandise_Shohin   to f06000-ProductCode
+                 move ws-ArmazemCode-Padrao          to f06000-ArmazemCode
+                 perform 9000-Read_Yomu-pd06000-ran
+                 if   ws-OperationOK
+                      move f06000-qtde-disponivel       to ws-qtde-disponivel-anterior
+                      move f06000-qtde-reservada        to ws-qtde-reservada-anterior
+                      add  f05100-Qty-Merchandise_Shohin  to f06000-qtde-disponivel
+                      perform 9000-Rewrite_Kakinaosu-pd06000
+                      if   ws-OperationOK
+                           move "Cancelamento NF-e - CS30004C" to ws-motivo-movimento
+                           perform 9000-Gravar_Kaku-Movimento_Zaiko
+                      end-if
+                 end-if
+
+                 read pd05100 next
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       9000-Gravar_Kaku-Movimento_Zaiko section.
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            initialize                                        f06500-Movimento_Zaiko
+            move f06000-CompanyCode                           to f06500-CompanyCode
+            move f06000-BranchCode                            to f06500-BranchCode
+            move f06000-ProductCode                           to f06500-ProductCode
+            move f06000-ArmazemCode                           to f06500-ArmazemCode
+            move ws-data-inv                                  to f06500-data-movimento
+            move ws-Hours                                     to f06500-horario-movimento
+            move function numval(lnk-UserID)                  to f06500-UserID-movimento
+            move ws-qtde-disponivel-anterior                  to f06500-qtde-disponivel-anterior
+            move f06000-qtde-disponivel                       to f06500-qtde-disponivel-nova
+            move ws-qtde-reservada-anterior                   to f06500-qtde-reservada-anterior
+            move f06000-qtde-reservada                        to f06500-qtde-reservada-nova
+            if   f06000-qtde-disponivel greater ws-qtde-disponivel-anterior
+                 set f06500-movimento-Entrada                      to true
+            else
+                 if f06000-qtde-disponivel less ws-qtde-disponivel-anterior
+                    set f06500-movimento-Saida                      to true
+                 else
+                    set f06500-movimento-ajuste                     to true
+                 end-if
+            end-if
+            move ws-motivo-movimento                          to f06500-motivo-movimento
+
+            perform 9000-Write_Kaku-pd06500
+            if   not ws-OperationOK
+                 string "Error_Eraa ao gravar Movimento_Zaiko - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias - Frame
+
+       copy CSC00903.cpy. *> Frame_Furemu
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+            display frm-Invoice_Seikyusho
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen section.
+
+            initialize                             f-Invoice_Seikyusho
+                                                     ws-Number-documento
+                                                     ws-Series-documento
+
+            perform 9000-StandardFrame
+            display frm-Invoice_Seikyusho
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+
+       copy CSP00900.cpy. *> Padro
+
+      *>=================================================================================
+      *> 読み取り
+
+       copy CSR00700.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
+       copy CSR06000.cpy.
+       copy CSR06500.cpy.
