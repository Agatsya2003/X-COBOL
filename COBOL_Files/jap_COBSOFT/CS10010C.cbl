@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
        copy CSS00000.cpy.
        copy CSS01000.cpy.
@@ -182,6 +182,10 @@
             perform 8000-ClearScreen
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProfileCode at line 11 col 34 with update auto-skip
                  
@@ -210,6 +214,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProgramCode at line 15 col 34 with update auto-skip
                  
@@ -294,6 +302,10 @@
             perform 8000-ClearScreen
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProfileCode at line 11 col 34 with update auto-skip
                  
@@ -322,6 +334,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProgramCode at line 15 col 34 with update auto-skip
                  
@@ -381,6 +397,12 @@
                       
                       perform 9000-sleep-3s
                       
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                       
@@ -528,6 +550,10 @@
        9000-inclusao-Maintenance_Hozen section.
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProfileCode at line 11 col 34 with update auto-skip
                  
@@ -556,6 +582,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                         
                  accept f-ProgramCode at line 15 col 34 with update auto-skip
                  
@@ -612,6 +642,10 @@
             
             
             perform until exit          
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  accept f-id-Query_Shokai at line 17 col 34 with update auto-skip
                  
@@ -625,6 +659,10 @@
             end-perform
             
             perform until exit      
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  accept f-id-inclusao at line 19 col 34 with update auto-skip
                  
@@ -638,6 +676,10 @@
             end-perform
             
             perform until exit               
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  accept f-id-Maintenance_Hozen at line 21 col 34 with update auto-skip
                  
@@ -651,6 +693,10 @@
             end-perform
             
             perform until exit            
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  accept f-id-Delete_Sakujo at line 23 col 34 with update auto-skip
                  
@@ -663,6 +709,12 @@
                  
             end-perform
             
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin incluso/alterao de Record_Kiroku? [S/N]"   to ws-Message_Messeji
             perform 9000-Message_Messeji
             
