@@ -28,7 +28,11 @@
             move wf05000-Value-outras-despesas     to f05000-Value-outras-despesas
             move wf05000-Value-ipi                 to f05000-Value-ipi
             move wf05000-Value-cofins              to f05000-Value-cofins
-            move wf05000-Value-total               to f05000-Value-total  
+            move wf05000-Value-total               to f05000-Value-total
+            move wf05000-chave-acesso              to f05000-chave-acesso
+            move wf05000-data-assinatura           to f05000-data-assinatura
+            move wf05000-horario-assinatura        to f05000-horario-assinatura
+            move wf05000-hash-assinatura           to f05000-hash-assinatura
 
        exit.
        
