@@ -0,0 +1,11 @@
+           select pd05000 assign to disk wid-pd05000
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f05000-chave =
+                                       f05000-CompanyCode
+                                       f05000-BranchCode
+                                       f05000-Type-nota
+                                       f05000-Number-documento
+                                       f05000-Series-documento
+                lock mode           is manual
+                file status         is ws-AccessResult.
