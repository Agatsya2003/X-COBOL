@@ -0,0 +1,13 @@
+       fd   pd01500.
+
+       01   f01500-Favoritos_Mojuru.
+            03 f01500-CompanyCode                   pic 9(03).
+            03 f01500-BranchCode                    pic 9(04).
+            03 f01500-UserID                   pic 9(11).
+            03 f01500-ProgramCode                  pic x(08).
+            03 f01500-data-ultimo-acesso              pic 9(08).
+            03 f01500-hora-ultimo-acesso              pic 9(06).
+            03 f01500-contador-acessos               pic 9(05).
+            03 f01500-Favorito                    pic x(01).
+               88 f01500-Favorito-Sim                  value "S".
+               88 f01500-Favorito-Nao                  value "N".
