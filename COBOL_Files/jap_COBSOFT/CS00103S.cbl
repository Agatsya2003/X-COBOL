@@ -10,13 +10,15 @@
             special-names. decimal-point is comma.      
        
        copy CSS00700.cpy. *> Empresas
-       copy CSS00900.cpy. *> User_Yuuzaa x Company_Kaisha                   
+       copy CSS00800.cpy. *> User_Yuuzaa
+       copy CSS00900.cpy. *> User_Yuuzaa x Company_Kaisha
 
       *>=================================================================================
        data division.
-       
+
        copy CSF00700.cpy. *> Empresas
-       copy CSF00900.cpy. *> User_Yuuzaa x Company_Kaisha                           
+       copy CSF00800.cpy. *> User_Yuuzaa
+       copy CSF00900.cpy. *> User_Yuuzaa x Company_Kaisha
       
       *>=================================================================================      
        working-storage section.
@@ -89,8 +91,9 @@
        1000-Initialization_Shokika section.
        
             perform 9000-Open_Akeru-i-pd00700
+            perform 9000-Open_Akeru-io-pd00800
             perform 9000-Open_Akeru-i-pd00900
-            
+
             initialize                             wf-FrameOptions
        
        exit.
@@ -224,9 +227,24 @@
 
       *>=================================================================================
        2200-carregar-Company_Kaisha section.
-       
+
             set ws-nao-encontrou-Company_Kaisha           to true
-            
+
+            move zeros                              to ws-CompanyCode
+            move zeros                              to ws-BranchCode
+
+            if   not lnk-MasterLogin
+                 initialize                        f00800-User_Yuuzaa
+                 move lnk-UserID                   to f00800-UserID
+                 perform 9000-Read_Yomu-pd00800-ran
+                 if   ws-OperationOK
+                 and  f00800-ultimo-CompanyCode not equal zeros
+                 and  f00800-ultimo-BranchCode not equal zeros
+                      move f00800-ultimo-CompanyCode    to ws-CompanyCode
+                      move f00800-ultimo-BranchCode     to ws-BranchCode
+                 end-if
+            end-if
+
             perform until ws-encontrou-Company_Kaisha
                  
                  accept ws-CompanyCode at line 02 col 67 with update auto-skip
@@ -268,7 +286,14 @@
                  end-if        
             
             end-perform
-            
+
+            if   not lnk-MasterLogin
+            and  f00800-UserID equal function numval(lnk-UserID)
+                 move f00700-CompanyCode                 to f00800-ultimo-CompanyCode
+                 move f00700-BranchCode                  to f00800-ultimo-BranchCode
+                 perform 9000-Rewrite_Kakinaosu-pd00800
+            end-if
+
             move f00700-CompanyCode                 to lnk-CompanyCode
             move f00700-BranchCode                  to lnk-BranchCode
             move f00700-razao-social               to lnk-razao-social
@@ -293,9 +318,10 @@
              
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
+
             close pd00700
-       
+            close pd00800
+
        exit.
 
       *>=================================================================================
@@ -312,4 +338,5 @@
       *> 読み取り
       
        copy CSR00700.cpy. *> Empresas
+       copy CSR00800.cpy. *> User_Yuuzaa
        copy CSR00900.cpy. *> User_Yuuzaa x Company_Kaisha  
\ No newline at end of file
