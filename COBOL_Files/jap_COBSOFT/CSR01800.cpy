@@ -67,6 +67,13 @@
        
        exit. 
         
+       *>=================================================================================
+       9000-Read_Yomu-pd01800-ran-1 section.
+
+            read pd01800 key is f01800-chave-1
+
+       exit.
+
        *>=================================================================================
        9000-Read_Yomu-pd01800-nex section.
        
