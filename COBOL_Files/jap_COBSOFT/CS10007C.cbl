@@ -7,14 +7,16 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
-       copy CSS00800.cpy.      
+       copy CSS00800.cpy.
+       copy CSS00801.cpy. *> Login_Audit
 
       *>=================================================================================
-       data division.      
+       data division.
 
-       copy CSF00800.cpy. 
+       copy CSF00800.cpy.
+       copy CSF00801.cpy. *> Login_Audit
       
       *>=================================================================================      
        working-storage section.
@@ -35,7 +37,16 @@
             03 ws-id-validacao                     pic x(01).
                88 ws-ValidationOK                       value "S".
                88 ws-validacao-nok                      value "N".
-       
+            03 ws-contador-Report_Repoto           pic 9(09).
+            03 ws-ptr-Report_Repoto                pic 9(04).
+            03 ws-linha-Report_Repoto              pic x(120).
+            03 ws-UserID-texto-audit               pic x(11).
+
+       01   lw-Email_Soushin.
+            03 lw-destinatario-Email                  pic x(55).
+            03 lw-assunto-Email                    pic x(100).
+            03 lw-corpo-Email                      pic x(500).
+
        01   f-User_Yuuzaa.
             03 f-cpf                               pic 9(11).
             03 f-UserName                      pic x(55).
@@ -118,7 +129,8 @@
            initialize                             wf-FrameOptions
 
            perform 9000-Open_Akeru-io-pd00800
-           
+           perform 9000-Open_Akeru-i-pd00801
+
        exit.
         
       *>=================================================================================
@@ -156,6 +168,8 @@
                      perform 2100-Delete_Sakujo
                 when 05
                      perform 2100-Report_Repoto
+                when 06
+                     perform 2100-Reset_Senha
                 when 99
                      set wf-Frame_Furemu-Return_Modoru         to true                       
                 when other    
@@ -174,7 +188,7 @@
 
             perform 8000-ClearScreen       
  
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -200,11 +214,15 @@
                  perform 9000-MoveRecordsFrame
             end-if     
             
-            perform until f-UserName <> spaces
+            perform until f-UserName <> spaces or ws-tecla-Cancela
                  accept f-UserName at line 13 col 34 with update auto-skip 
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  if   f-data-nascimento greater zeros
                       exit perform
@@ -219,6 +237,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 if   f-masculino
                 or   f-feminino
@@ -231,11 +253,15 @@
                 
             end-perform
             
-            perform until f-Email <> spaces
+            perform until f-Email <> spaces or ws-tecla-Cancela
                  accept f-Email at line 19 col 34 with update auto-skip
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  if   f-permite-atribuir-acesso
                  or   f-nao-permite-atribuir-acesso
@@ -249,6 +275,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  if   f-inativo
                  or   f-bloqueado
@@ -265,6 +295,12 @@
 
             if   not ws-User_Yuuzaa-existente
                  
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -297,6 +333,7 @@
                       
                       accept ws-data-inv           from date yyyymmdd
                       move ws-data-inv             to f00800-data-criacao
+                      move ws-data-inv             to f00800-data-troca-senha
 
                       accept ws-Hours              from time
                       move ws-Hours                to f00800-Time-criacao
@@ -323,7 +360,7 @@
 
             perform 8000-ClearScreen       
  
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -344,9 +381,10 @@
                  perform 8000-FrameControl 
             else
                  perform 9000-MoveRecordsFrame
+                 perform 9000-verifica-validade-senha
                  perform 8000-FrameControl
-            end-if    
-       
+            end-if
+
        exit.
 
       *>=================================================================================
@@ -358,7 +396,7 @@
 
             perform 8000-ClearScreen       
  
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -390,6 +428,10 @@
             end-if   
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-UserName at line 13 col 34 with update auto-skip
 
@@ -400,6 +442,10 @@
             end-perform
             
             perform until exit             
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                  
                  accept f-data-nascimento(01:02) at line 15 col 34 with update auto-skip
                  
@@ -414,6 +460,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                 
                  accept f-sexo at line 17 col 34 with update auto-skip
                 
@@ -427,6 +477,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-Email at line 19 col 34 with update auto-skip
 
@@ -437,6 +491,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-id-atribuir-acesso at line 21 col 34 with update auto-skip
 
@@ -450,6 +508,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
                     
                  accept f-StatusID-User_Yuuzaa at line 23 col 34 with update auto-skip
 
@@ -464,6 +526,12 @@
  
             end-perform                
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -495,7 +563,9 @@
                  if   not ws-OperationOK
                       string "Error_Eraa de gravao - f00800-UserName [" f00800-UserName "]" into ws-Message_Messeji
                       perform 9000-Message_Messeji
-                 end-if                  
+                 else
+                      perform 9000-notificar-Email-alteracao-perfil
+                 end-if
 
             end-if
        exit.
@@ -509,7 +579,7 @@
 
             perform 8000-ClearScreen       
  
-            perform until f-cpf <> zeros            
+            perform until f-cpf <> zeros             or ws-tecla-Cancela
                  
                     accept f-cpf(01:03) at line 11 col 34 with update auto-skip
 
@@ -536,6 +606,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
@@ -551,17 +627,170 @@
        
       *>=================================================================================
        2100-Report_Repoto section.
-       
-       
-       exit.        
-              
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            move "CPF do ユーザー (zeros = Todos_Subete):" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            move zeros                              to f-cpf
+
+            accept f-cpf(01:03) at line 11 col 34 with update auto-skip
+
+            accept f-cpf(04:03) at line 11 col 38 with update auto-skip
+
+            accept f-cpf(07:03) at line 11 col 42 with update auto-skip
+
+            accept f-cpf(10:02) at line 11 col 46 with update auto-skip
+
+            move zeros                              to ws-contador-Report_Repoto
+            move spaces                              to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            initialize                               f00801-Login_Audit
+
+            if   f-cpf greater zeros
+                 move f-cpf                         to ws-UserID-texto-audit
+                 move ws-UserID-texto-audit           to f00801-UserID-texto
+                 perform 9000-str-pd00801-nlss-1
+            else
+                 perform 9000-str-pd00801-nlss
+            end-if
+
+            perform 9000-Read_Yomu-pd00801-nex
+
+            perform until not ws-OperationOK
+                       or (f-cpf greater zeros
+                           and f00801-UserID-texto not equal ws-UserID-texto-audit)
+
+                 add 1                              to ws-contador-Report_Repoto
+
+                 string "User_Yuuzaa [" f00801-UserID-texto
+                        "] " f00801-UserName
+                        " Login em " f00801-data-Login(01:04) "/"
+                        f00801-data-Login(05:02) "/" f00801-data-Login(07:02)
+                        " " f00801-horario-Login(01:02) ":"
+                        f00801-horario-Login(03:02) ":" f00801-horario-Login(05:02)
+                        " Machine_Kikai [" f00801-maquina-Login "] Resultado ["
+                        f00801-resultado "]" x"0a"
+                        delimited by size into ws-linha-Report_Repoto
+
+                 string ws-linha-Report_Repoto delimited by size
+                        into ws-Message_Messeji
+                        with pointer ws-ptr-Report_Repoto
+
+                 if   ws-contador-Report_Repoto greater zeros
+                 and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                      perform 9000-Message_Messeji
+                      move spaces                   to ws-Message_Messeji
+                      move 1                         to ws-ptr-Report_Repoto
+                 end-if
+
+                 perform 9000-Read_Yomu-pd00801-nex
+
+            end-perform
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Login_Audit encontrado!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 if   ws-ptr-Report_Repoto greater 1
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+            perform 8000-FrameControl
+
+       exit.
+
+      *>=================================================================================
+       2100-Reset_Senha section.
+
+            if   not lnk-AllowMaintenance
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-cpf <> zeros or ws-tecla-Cancela
+
+                   accept f-cpf(01:03) at line 11 col 34 with update auto-skip
+
+                   accept f-cpf(04:03) at line 11 col 38 with update auto-skip
+
+                   accept f-cpf(07:03) at line 11 col 42 with update auto-skip
+
+                   accept f-cpf(10:02) at line 11 col 46 with update auto-skip
+
+            end-perform
+
+            initialize                             f00800-User_Yuuzaa
+            move f-cpf                             to f00800-UserID
+            perform 9000-Read_Yomu-pd00800-ran
+            if   not ws-OperationOK
+                 string "ユーザー no Found_Mitsuketa! - [" f-cpf "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-FrameControl
+                 exit section
+            else
+                 perform 9000-MoveRecordsFrame
+            end-if
+
+            if   f00800-Development_Kaihatsu
+                 string "ユーザー no pode ser editado! - [" f-cpf "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-FrameControl
+                 exit section
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin reset de senha do Record_Kiroku? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+
+                 compute ws-nr-random = function random * 333333333
+
+                 move ws-nr-random                 to f00800-UserPassword
+
+                 string "Nova senha do User_Yuuzaa: [" f00800-UserPassword "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+
+                 set  f00800-trocar-senha           to true
+
+                 accept ws-data-inv                 from date yyyymmdd
+                 move ws-data-inv                   to f00800-data-troca-senha
+
+                 perform 9000-Rewrite_Kakinaosu-pd00800
+
+                 if   not ws-OperationOK
+                      string "Error_Eraa de gravao - f00800-User_Yuuzaa [" f00800-User_Yuuzaa "]" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 else
+                      perform 9000-notificar-Email-troca-senha
+                 end-if
+
+            end-if
+
+       exit.
+
 
       *>=================================================================================
        3000-Finalization_Shuryo section.
-    
+
             close pd00800
-              
-       exit.                                                   
+            close pd00801
+
+       exit.                                                 
       *>=================================================================================
       *> Rotinas Genrias - Frame
  
@@ -678,6 +907,60 @@
 
        exit.
 
+      *>=================================================================================
+       9000-notificar-Email-troca-senha section.
+
+            if   f00800-Email equal spaces
+                 exit section
+            end-if
+
+            initialize                             lw-Email_Soushin
+            move f00800-Email                      to lw-destinatario-Email
+            move "COBSOFT - Senha Alterada"          to lw-assunto-Email
+            string "Ol " function trim(f00800-UserName) ", sua senha foi redefinida. Caso no tenha solicitado esta alterao, contate o administrador." delimited by size into lw-corpo-Email
+
+            call c-enviar-Email_Soushin using lnk-par lw-Email_Soushin
+            cancel c-enviar-Email_Soushin
+
+       exit.
+
+      *>=================================================================================
+       9000-notificar-Email-alteracao-perfil section.
+
+            if   f00800-Email equal spaces
+                 exit section
+            end-if
+
+            initialize                             lw-Email_Soushin
+            move f00800-Email                      to lw-destinatario-Email
+            move "COBSOFT - Perfil Atualizado"       to lw-assunto-Email
+            string "Ol " function trim(f00800-UserName) ", os dados do seu Profile_Purofiru foram atualizados. Caso no tenha solicitado esta alterao, contate o administrador." delimited by size into lw-corpo-Email
+
+            call c-enviar-Email_Soushin using lnk-par lw-Email_Soushin
+            cancel c-enviar-Email_Soushin
+
+       exit.
+
+      *>=================================================================================
+       9000-verifica-validade-senha section.
+
+            accept ws-data-inv                     from date yyyymmdd
+
+            if   f00800-data-troca-senha equal zeros
+                 move f00800-data-criacao           to f00800-data-troca-senha
+            end-if
+
+            compute ws-dias-decorridos-senha =
+                    function integer-of-date(ws-data-inv)
+                    - function integer-of-date(f00800-data-troca-senha)
+
+            if   ws-dias-decorridos-senha > c-dias-validade-senha
+                 string "AVISO: senha vencida h " ws-dias-decorridos-senha " dias (validade " c-dias-validade-senha " dias) - opo 06 para resetar." into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
       *>=================================================================================
        9000-validacao section.
        
@@ -695,4 +978,5 @@
       *>=================================================================================
       *> 読み取り
 
-       copy CSR00800.cpy.  
\ No newline at end of file
+       copy CSR00800.cpy.
+       copy CSR00801.cpy. *> Login_Audit  
\ No newline at end of file
