@@ -28,15 +28,38 @@
                 perform 9000-Abort_Chushi
 
            end-if
-           
+
        exit.
 
+      *>=================================================================================
+       9000-Open_Akeru-o-pd00700 section.
+           string lnk-DataPath delimited   by "  " "\EFD007.DAT" into wid-pd00700
+
+           open output pd00700
+           if   not ws-OperationOK
 
-      *>================================================================================= 
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD007.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
        9000-str-pd00700-gtr section.
-       
-            start pd00700 key is greater f00700-chave  
-       
+
+            start pd00700 key is greater f00700-chave
+
+       exit.
+
+
+      *>=================================================================================
+       9000-str-pd00700-nlss section.
+
+            start pd00700 key is not less f00700-chave
+
        exit.
 
 
