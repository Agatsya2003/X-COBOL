@@ -4,7 +4,14 @@
                 record key          is f06000-chave =
                                        f06000-CompanyCode
                                        f06000-BranchCode
-                                       f06000-ProductCode                                      
+                                       f06000-ProductCode
+                                       f06000-ArmazemCode
+                alternate key       is f06000-chave-1 =
+                                       f06000-CompanyCode
+                                       f06000-ProductCode
+                                       f06000-BranchCode
+                                       f06000-ArmazemCode
+                                       with duplicates
                 lock mode           is manual
                 file status         is ws-AccessResult.
       
