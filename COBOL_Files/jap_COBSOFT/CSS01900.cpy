@@ -0,0 +1,14 @@
+           select pd01900 assign to disk wid-pd01900
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01900-chave =
+                                       f01900-CompanyCode
+                                       f01900-BranchCode
+                                       f01900-cd-fornecedor
+                alternate key       is f01900-chave-1 =
+                                       f01900-CompanyCode
+                                       f01900-BranchCode
+                                       f01900-cgc
+                lock mode           is manual
+                file status         is ws-AccessResult.
+
