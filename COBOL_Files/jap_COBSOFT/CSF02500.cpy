@@ -0,0 +1,15 @@
+       fd   pd02500.
+
+       01   f02500-Checkpoint_Emissao.
+            03 f02500-CompanyCode                   pic 9(03).
+            03 f02500-BranchCode                    pic 9(04).
+            03 f02500-Type-nota                      pic 9(02).
+            03 f02500-Number-documento              pic 9(09).
+            03 f02500-Series-documento                pic x(03).
+            03 f02500-ultimo-Seq-Commitado           pic 9(09).
+            03 f02500-StatusID                     pic x(01).
+               88 f02500-Processando                    value "P".
+               88 f02500-Completo                       value "C".
+            03 f02500-data-inicio                   pic 9(08).
+            03 f02500-horario-inicio                pic 9(06).
+            03 f02500-UserID-operacao               pic 9(09).
