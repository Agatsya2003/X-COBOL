@@ -21,3 +21,5 @@
                88 f01400-cliente-Active_Akutibu                  value "A".
                88 f01400-cliente-inativo                value "I".
                88 f01400-cliente-bloqueado              value "B".
+            03 f01400-limite-credito               pic 9(09)v99.
+            03 f01400-motivo-bloqueio                 pic x(55).
