@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
         
        copy CSS02200.cpy.  
 
@@ -25,10 +25,18 @@
        
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
+
+       01   ws-WorkFields.
+            03 ws-contador-Report_Repoto            pic 9(05).
+            03 ws-linha-Report_Repoto               pic x(90).
+            03 ws-ptr-Report_Repoto                 pic 9(04) value 1.
+
        01   f-Parameters-nfe.
             03 f-Number-documento                  pic 9(09).
             03 f-Series-documento                   pic 9(03).
+            03 f-StatusID                          pic x(01).
+               88 f-serie-Active_Akutibu                value "A".
+               88 f-serie-inativa                  value "I".
       *>=================================================================================
        linkage section.
                  
@@ -42,6 +50,8 @@
             03 line 11 col 34   pic 9(09) from f-Number-documento.
             03 line 13 col 17   pic x(16) value "文書シリーズ:".
             03 line 13 col 34   pic 9(03) from f-Series-documento.
+            03 line 15 col 17   pic x(16) value "Status Srie:".
+            03 line 15 col 34   pic x(01) from f-StatusID.
 
       *>=================================================================================
        procedure division using lnk-par.
@@ -119,17 +129,34 @@
 
             perform 8000-ClearScreen 
 
-            perform until f-Number-documento <> zeros
+            perform until f-Number-documento <> zeros or ws-tecla-Cancela
             
                 accept f-Number-documento at line 11 col 34 with update auto-skip
 
             end-perform
 
-            perform until f-Series-documento <> zeros
-            
+            perform until f-Series-documento <> zeros or ws-tecla-Cancela
+
                 accept f-Series-documento at line 13 col 34 with update auto-skip
 
-            end-perform            
+            end-perform
+
+            move "Srie de documento ativa? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 set f-serie-Active_Akutibu         to true
+            else
+                 set f-serie-inativa                to true
+            end-if
+
+            perform 8000-Screen_Gamen
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
 
             move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]" to ws-Message_Messeji
             perform 9000-Message_Messeji
@@ -139,12 +166,21 @@
                  initialize                             f02200-Parameters-nfe
                  move lnk-CompanyCode                    to f02200-CompanyCode
                  move lnk-BranchCode                     to f02200-BranchCode
-                 move f-Number-documento                to f02200-Number-documento
                  move f-Series-documento                 to f02200-Series-documento
 
-                 perform 9000-Write_Kaku-pd02200
-                 if   not ws-OperationOK
-                      perform 9000-Rewrite_Kakinaosu-pd02200
+                 perform 9000-Read_Yomu-pd02200-ran
+                 if   ws-OperationOK
+                      string "Srie de documento [" f-Series-documento "] j cadastrada!" into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 else
+                      initialize                             f02200-Parameters-nfe
+                      move lnk-CompanyCode                    to f02200-CompanyCode
+                      move lnk-BranchCode                     to f02200-BranchCode
+                      move f-Number-documento                to f02200-Number-documento
+                      move f-Series-documento                 to f02200-Series-documento
+                      move f-StatusID                         to f02200-StatusID
+
+                      perform 9000-Write_Kaku-pd02200
                       if   not ws-OperationOK
                            string "Error_Eraa ao Write_Kaku  f02200-Parameters-nfe - " ws-AccessResult into ws-Message_Messeji
                            perform 9000-Message_Messeji
@@ -160,24 +196,208 @@
       *>=================================================================================
        2100-Query_Shokai section.
 
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-Series-documento <> zeros or ws-tecla-Cancela
+                 accept f-Series-documento at line 13 col 34 with update auto-skip
+            end-perform
+
+            initialize                             f02200-Parameters-nfe
+            move lnk-CompanyCode                    to f02200-CompanyCode
+            move lnk-BranchCode                     to f02200-BranchCode
+            move f-Series-documento                  to f02200-Series-documento
+            perform 9000-Read_Yomu-pd02200-ran
+            if   not ws-OperationOK
+                 string "Srie de documento no Cadastrada! - [" f-Series-documento "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-FrameControl
+            else
+                 perform 9000-MoveRecordsFrame
+                 perform 8000-FrameControl
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-Maintenance_Hozen section.
 
+            if   not lnk-AllowMaintenance
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-Series-documento <> zeros or ws-tecla-Cancela
+                 accept f-Series-documento at line 13 col 34 with update auto-skip
+            end-perform
+
+            initialize                             f02200-Parameters-nfe
+            move lnk-CompanyCode                    to f02200-CompanyCode
+            move lnk-BranchCode                     to f02200-BranchCode
+            move f-Series-documento                  to f02200-Series-documento
+            perform 9000-Read_Yomu-pd02200-ran
+            if   not ws-OperationOK
+                 string "Srie de documento no Cadastrada! - [" f-Series-documento "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-FrameControl
+                 exit section
+            end-if
+
+            perform 9000-MoveRecordsFrame
+
+            perform until f-Number-documento <> zeros or ws-tecla-Cancela
+                 accept f-Number-documento at line 11 col 34 with update auto-skip
+            end-perform
+
+            move "Srie de documento ativa? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 set f-serie-Active_Akutibu         to true
+            else
+                 set f-serie-inativa                to true
+            end-if
+
+            perform 8000-Screen_Gamen
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+
+                 move f-Number-documento                to f02200-Number-documento
+                 move f-StatusID                         to f02200-StatusID
+
+                 perform 9000-Rewrite_Kakinaosu-pd02200
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Rewrite_Kakinaosu f02200-Parameters-nfe - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 end-if
+
+            end-if
+
+            perform 8000-FrameControl
+
        exit.
 
 
       *>=================================================================================
        2100-Delete_Sakujo section.
 
+            if   not lnk-permite-Delete_Sakujo
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-Series-documento <> zeros or ws-tecla-Cancela
+                 accept f-Series-documento at line 13 col 34 with update auto-skip
+            end-perform
+
+            initialize                             f02200-Parameters-nfe
+            move lnk-CompanyCode                    to f02200-CompanyCode
+            move lnk-BranchCode                     to f02200-BranchCode
+            move f-Series-documento                  to f02200-Series-documento
+            perform 9000-Read_Yomu-pd02200-ran
+            if   not ws-OperationOK
+                 string "Srie de documento no Cadastrada! - [" f-Series-documento "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 perform 8000-FrameControl
+                 exit section
+            else
+                 perform 9000-MoveRecordsFrame
+
+                 perform 9000-sleep-3s
+
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
+                 move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+
+                 if   ws-MessageOptionYes
+                      delete pd02200
+                 end-if
+
+                 perform 8000-FrameControl
+            end-if
+
        exit.
 
 
       *>=================================================================================
        2100-Report_Repoto section.
 
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            move zeros                              to ws-contador-Report_Repoto
+            move spaces                             to ws-Message_Messeji
+            move 1                                  to ws-ptr-Report_Repoto
+
+            initialize                                   f02200-Parameters-nfe
+            move lnk-CompanyCode                          to f02200-CompanyCode
+            move lnk-BranchCode                           to f02200-BranchCode
+            perform 9000-str-pd02200-ngrt
+            perform 9000-Read_Yomu-pd02200-pre
+
+            if   not ws-OperationOK
+            or   f02200-CompanyCode not equal lnk-CompanyCode
+            or   f02200-BranchCode  not equal lnk-BranchCode
+                 move "Nenhuma Srie de documento Cadastrada!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform 9000-str-pd02200-grt
+
+            perform 9000-Read_Yomu-pd02200-nex
+
+            perform until not ws-OperationOK
+                       or f02200-CompanyCode not equal lnk-CompanyCode
+                       or f02200-BranchCode  not equal lnk-BranchCode
+
+                 add 1                          to ws-contador-Report_Repoto
+
+                 string "Srie [" f02200-Series-documento
+                        "] Proximo Number [" f02200-Number-documento
+                        "] StatusID [" f02200-StatusID "]" x"0a"
+                        delimited by size into ws-linha-Report_Repoto
+
+                 string ws-linha-Report_Repoto delimited by size
+                        into ws-Message_Messeji
+                        with pointer ws-ptr-Report_Repoto
+
+                 if   ws-contador-Report_Repoto greater zeros
+                 and  function mod(ws-contador-Report_Repoto, 5) equal zeros
+                      perform 9000-Message_Messeji
+                      move spaces               to ws-Message_Messeji
+                      move 1                    to ws-ptr-Report_Repoto
+                 end-if
+
+                 perform 9000-Read_Yomu-pd02200-nex
+
+            end-perform
+
+            if   ws-ptr-Report_Repoto greater 1
+                 perform 9000-Message_Messeji
+            end-if
+
        exit.
       *>=================================================================================
        3000-Finalization_Shuryo section.
@@ -213,6 +433,18 @@
       *> Rotinas Genrias
       
 
+      *>=================================================================================
+       9000-MoveRecordsFrame section.
+
+            initialize                             f-Parameters-nfe
+            move f02200-Number-documento            to f-Number-documento
+            move f02200-Series-documento             to f-Series-documento
+            move f02200-StatusID                    to f-StatusID
+
+            perform 8000-Screen_Gamen
+
+       exit.
+
        copy CSP00900.cpy. *> Padro
        
       *>=================================================================================
