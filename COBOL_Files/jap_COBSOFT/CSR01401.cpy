@@ -0,0 +1,96 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd01401 section.
+           string lnk-DataPath delimited   by "  " "\EFD01401.DAT" into wid-pd01401
+
+           open input pd01401
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD01401.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd01401 section.
+           string lnk-DataPath delimited   by "  " "\EFD01401.DAT" into wid-pd01401
+
+           open output pd01401
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD01401.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd01401 section.
+           string lnk-DataPath delimited   by "  " "\EFD01401.DAT" into wid-pd01401
+
+           open i-o pd01401
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD01401.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01401-grt section.
+
+            start pd01401 key is greater f01401-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01401-ngrt section.
+
+            start pd01401 key is not greater f01401-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01401-ran section.
+
+            read pd01401
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01401-nex section.
+
+            read pd01401 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01401-pre section.
+
+            read pd01401 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd01401 section.
+
+            write f01401-Address_Jusho-cliente
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd01401 section.
+
+            rewrite f01401-Address_Jusho-cliente
+
+       exit.
