@@ -7,14 +7,20 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
         
        copy CSS01800.cpy.
+       copy CSS01900.cpy.
+       copy CSS02000.cpy.
+       copy CSS02050.cpy.
 
       *>=================================================================================
-       data division.      
+       data division.
 
        copy CSF01800.cpy.
+       copy CSF01900.cpy.
+       copy CSF02000.cpy.
+       copy CSF02050.cpy.
       
       *>=================================================================================      
        working-storage section.
@@ -42,7 +48,13 @@
             03 f-unidade-medida                    pic x(10).
             03 f-fator-conversao                   pic 9(09).
             03 f-peso-bruto                        pic zzzzzzzzz,zzzz.
-            03 f-peso-liquido                      pic zzzzzzzzz,zzzz.       
+            03 f-peso-liquido                      pic zzzzzzzzz,zzzz.
+            03 f-cd-fornecedor-preferencial         pic 9(09).
+            03 f-razao-social-fornecedor            pic x(55).
+            03 f-caminho-imagem                    pic x(100).
+            03 f-cd-material-estrutura               pic 9(09).
+            03 f-Desc-material-estrutura              pic x(55).
+            03 f-qtde-material-estrutura              pic 9(09)v9(04).
 
       *>=================================================================================
        linkage section.
@@ -60,6 +72,7 @@
             03 line 17 col 16   pic x(17) value "Code Categoria:".
             03 line 19 col 13   pic x(20) value "Desc Categoria: ".
             03 line 21 col 22   pic x(11) value "Code EAN:".
+            03 line 21 col 34   pic 9(13) from f-ean.
             03 line 23 col 29   pic x(04) value "NCM:".
             03 line 25 col 19   pic x(14) value "Data Inclusao:".
             03 line 25 col 48   pic x(14) value "Data Delete_Sakujo:".
@@ -67,6 +80,17 @@
             03 line 29 col 14   pic x(19) value "Fator de Conversao:".
             03 line 31 col 22   pic x(11) value "Peso Bruto:".
             03 line 31 col 49   pic x(13) value "Peso Liquido:".
+            03 line 33 col 08   pic x(25) value "Code Fornecedor Preferencial:".
+            03 line 33 col 34   pic 9(09) from f-cd-fornecedor-preferencial.
+            03 line 35 col 20   pic x(13) value "会社名(正式):".
+            03 line 35 col 34   pic x(55) from f-razao-social-fornecedor.
+            03 line 37 col 12   pic x(21) value "Caminho da Imagem:".
+            03 line 37 col 34   pic x(45) from f-caminho-imagem.
+            03 line 39 col 10   pic x(23) value "Code Material Estrutura:".
+            03 line 39 col 34   pic 9(09) from f-cd-material-estrutura.
+            03 line 39 col 47   pic x(55) from f-Desc-material-estrutura.
+            03 line 41 col 18   pic x(15) value "Quantidade:".
+            03 line 41 col 34   pic zzzzzzzzz,zzzz from f-qtde-material-estrutura.
 
 
       *>=================================================================================
@@ -88,8 +112,11 @@
 
            initialize                             wf-FrameOptions
 
-           perform 9000-Open_Akeru-io-pd01800        
-       
+           perform 9000-Open_Akeru-io-pd01800
+           perform 9000-Open_Akeru-i-pd01900
+           perform 9000-Open_Akeru-i-pd02000
+           perform 9000-Open_Akeru-io-pd02050
+
        exit.
         
       *>=================================================================================
@@ -164,33 +191,161 @@
             
             perform 8000-Screen_Gamen
 
-            perform until f-Desc-Product_Seihin <> spaces
+            perform until f-Desc-Product_Seihin <> spaces or ws-tecla-Cancela
                  accept f-Desc-Product_Seihin at line 13 col 34 with update auto-skip  
             end-perform
 
-            perform until f-Desc-abreviada <> spaces
+            perform until f-Desc-abreviada <> spaces or ws-tecla-Cancela
                  accept f-Desc-abreviada at line 15 col 34 with update auto-skip
             end-perform
 
-            perform until f-cd-categoria <> spaces
-                 accept f-cd-categoria at line 17 col 34 with update auto-skip 
+            perform until f-cd-categoria <> spaces or ws-tecla-Cancela
+                 accept f-cd-categoria at line 17 col 34 with update auto-skip
+            end-perform
+
+            move "Produto possui Code EAN/cdigo de barras? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 perform until f-ean <> zeros or ws-tecla-Cancela
+                      accept f-ean at line 21 col 34 with update auto-skip
+
+                      move lnk-CompanyCode          to f01800-CompanyCode
+                      move lnk-BranchCode           to f01800-BranchCode
+                      move f-ean                    to f01800-ean
+                      perform 9000-Read_Yomu-pd01800-ran-1
+                      if   ws-OperationOK
+                           move "Code EAN j cadastrado para outro Product_Seihin!" to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           move zeros               to f-ean
+                      end-if
+                 end-perform
+            else
+                 move zeros                        to f-ean
+            end-if
+
+            move zeros                             to f-cd-fornecedor-preferencial
+            move spaces                             to f-razao-social-fornecedor
+
+            perform until f-cd-fornecedor-preferencial <> zeros or ws-tecla-Cancela
+
+                 accept f-cd-fornecedor-preferencial at line 33 col 34 with update auto-skip
+
+                 move "Produto sem fornecedor preferencial? [S/N]" to ws-Message_Messeji
+
+                 if   f-cd-fornecedor-preferencial equal zeros
+                      perform 9000-Message_Messeji
+                      if   ws-MessageOptionYes
+                           exit perform
+                      end-if
+                 else
+                      initialize                   f01900-fornecedor
+                      move lnk-CompanyCode          to f01900-CompanyCode
+                      move lnk-BranchCode           to f01900-BranchCode
+                      move f-cd-fornecedor-preferencial to f01900-cd-fornecedor
+                      perform 9000-Read_Yomu-pd01900-ran
+                      if   ws-OperationOK
+                           move f01900-razao-social to f-razao-social-fornecedor
+                      else
+                           move "Fornecedor preferencial no cadastrado!" to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           move zeros               to f-cd-fornecedor-preferencial
+                      end-if
+                 end-if
+
+                 perform 8000-Screen_Gamen
+
             end-perform
 
+            move "Produto possui imagem/anexo cadastrado? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 perform until f-caminho-imagem <> spaces or ws-tecla-Cancela
+                      accept f-caminho-imagem at line 37 col 34 with update auto-skip
+                 end-perform
+            else
+                 move spaces                       to f-caminho-imagem
+            end-if
+
+            move "Produto possui estrutura (lista de materiais)? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 perform with test after until not ws-MessageOptionYes
+
+                      move zeros                   to f-cd-material-estrutura
+                      move spaces                  to f-Desc-material-estrutura
+                      move zeros                   to f-qtde-material-estrutura
+
+                      perform until f-cd-material-estrutura <> zeros or ws-tecla-Cancela
+
+                           accept f-cd-material-estrutura at line 39 col 34 with update auto-skip
+
+                           initialize              f02000-material
+                           move lnk-CompanyCode     to f02000-CompanyCode
+                           move lnk-BranchCode      to f02000-BranchCode
+                           move f-cd-material-estrutura to f02000-cd-material
+                           perform 9000-Read_Yomu-pd02000-ran
+                           if   ws-OperationOK
+                                move f02000-Desc-material to f-Desc-material-estrutura
+                           else
+                                move "Material no cadastrado!" to ws-Message_Messeji
+                                perform 9000-Message_Messeji
+                                move zeros          to f-cd-material-estrutura
+                           end-if
+
+                           perform 8000-Screen_Gamen
+
+                      end-perform
+
+                      perform until f-qtde-material-estrutura greater zeros or ws-tecla-Cancela
+                           accept f-qtde-material-estrutura at line 41 col 34 with update auto-skip
+                      end-perform
+
+                      initialize                   f02050-estrutura
+                      move lnk-CompanyCode          to f02050-CompanyCode
+                      move lnk-BranchCode           to f02050-BranchCode
+                      move f-ProductCode             to f02050-ProductCode
+                      move f-cd-material-estrutura   to f02050-cd-material
+                      move f-qtde-material-estrutura to f02050-qtde-material
+                      perform 9000-Write_Kaku-pd02050
+                      if   not ws-OperationOK
+                           perform 9000-Rewrite_Kakinaosu-pd02050
+                           if    not ws-OperationOK
+                                 string "Error_Eraa ao Write_Kaku estrutura! - " ws-AccessResult into ws-Message_Messeji
+                                 perform 9000-Message_Messeji
+                           end-if
+                      end-if
+
+                      move "Add_Tsuika outro material na estrutura? [S/N]" to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+
+                 end-perform
+            end-if
+
             initialize                             f01800-Product_Seihin
             move lnk-CompanyCode                    to f01800-CompanyCode
             move lnk-BranchCode                     to f01800-BranchCode
             move f-ProductCode                      to f01800-ProductCode
             move f-Desc-Product_Seihin               to f01800-Desc-Product_Seihin
-            perform 9000-Write_Kaku-pd01800
-            if   not ws-OperationOK
-                 perform 9000-Rewrite_Kakinaosu-pd01800
-                 if    not ws-OperationOK
-                       string "Error_Eraa ao Write_Kaku Product_Seihin! - " ws-AccessResult into ws-Message_Messeji
-                       perform 9000-Message_Messeji
+            move f-ean                              to f01800-ean
+            move f-cd-fornecedor-preferencial        to f01800-cd-fornecedor-preferencial
+            move f-caminho-imagem                   to f01800-caminho-imagem
+
+            if   not ws-tecla-Cancela
+                 perform 9000-Write_Kaku-pd01800
+                 if   not ws-OperationOK
+                      perform 9000-Rewrite_Kakinaosu-pd01800
+                      if    not ws-OperationOK
+                            string "Error_Eraa ao Write_Kaku Product_Seihin! - " ws-AccessResult into ws-Message_Messeji
+                            perform 9000-Message_Messeji
+                      end-if
                  end-if
+            else
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
             end-if
-    
-            
 
        exit.
 
@@ -219,9 +374,13 @@
        exit.
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
-       
-       exit.                                                   
+
+            close pd01800
+            close pd01900
+            close pd02000
+            close pd02050
+
+       exit.
       *>=================================================================================
       *> Rotinas Genrias - Frame
  
@@ -254,4 +413,7 @@
       *>=================================================================================
       *> 読み取り 
 
-       copy CSR01800.cpy.
\ No newline at end of file
+       copy CSR01800.cpy.
+       copy CSR01900.cpy.
+       copy CSR02000.cpy.
+       copy CSR02050.cpy.
\ No newline at end of file
