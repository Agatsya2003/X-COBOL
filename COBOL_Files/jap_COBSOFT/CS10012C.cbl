@@ -7,15 +7,26 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
-       copy CSS01400.cpy.     
+       copy CSS01400.cpy.
+       copy CSS01401.cpy.
+
+            select arq-csv-cliente assign to disk wid-arq-csv-cliente
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-AccessResult-csv.
 
       *>=================================================================================
        data division.
 
-       copy CSF01400.cpy.      
-      
+       copy CSF01400.cpy.
+       copy CSF01401.cpy.
+
+       fd   arq-csv-cliente.
+
+       01   csv-linha                               pic x(500).
+
       *>=================================================================================      
        working-storage section.
        
@@ -29,8 +40,34 @@
        
        01   ws-WorkFields.
             03 ws-status-cliente                   pic x(01).
-               88 ws-cliente-existente                  value "S".            
+               88 ws-cliente-existente                  value "S".
             03 ws-cd-cliente                       pic 9(09).
+            03 ws-id-cpf-valido                    pic x(01).
+               88 ws-cpf-valido                         value "S".
+               88 ws-cpf-invalido                       value "N".
+            03 ws-id-cnpj-valido                    pic x(01).
+               88 ws-cnpj-valido                         value "S".
+               88 ws-cnpj-invalido                       value "N".
+            03 wid-arq-csv-cliente                 pic x(200).
+            03 ws-AccessResult-csv                 pic x(02).
+               88 ws-OperationOK-csv                    value "00", "02".
+            03 ws-cpf-cnpj-x                       pic z(14)9.
+            03 ws-limite-credito-x                 pic z(09)9,99.
+            03 ws-qtde-Clientes-exportados          pic 9(09).
+
+       01   ws-cpf-Validation.
+            03 ws-cpf-digito                       pic 9 occurs 11.
+            03 ws-cpf-soma                         pic 9(04).
+            03 ws-cpf-resto                        pic 9(02).
+            03 ws-cpf-dv                           pic 9(02) occurs 2.
+            03 ws-cpf-idx                          pic 9(02).
+
+       01   ws-cnpj-Validation.
+            03 ws-cnpj-digito                      pic 9 occurs 14.
+            03 ws-cnpj-soma                        pic 9(04).
+            03 ws-cnpj-resto                        pic 9(02).
+            03 ws-cnpj-dv                          pic 9(02) occurs 2.
+            03 ws-cnpj-idx                         pic 9(02).
 
        01   lk-Street_Jusho.
             03 lk-id-ZipCode_Yubin                           pic x(01).
@@ -71,8 +108,18 @@
                88 f-cliente-Active_Akutibu                       value "A".
                88 f-cliente-inativo                     value "I".
                88 f-cliente-bloqueado                   value "B".
-            03 f-ds-status                         pic x(30). 
-        
+            03 f-ds-status                         pic x(30).
+            03 f-limite-credito                     pic 9(09)v99.
+            03 f-motivo-bloqueio                      pic x(55).
+            03 f-id-Street_Jusho-cobranca             pic 9(09).
+            03 f-ZipCode_Yubin-cobranca                      pic 9(08).
+            03 f-Address_Jusho-cobranca                 pic x(55).
+            03 f-nr-Address_Jusho-cobranca               pic x(10).
+            03 f-id-Street_Jusho-entrega              pic 9(09).
+            03 f-ZipCode_Yubin-entrega                       pic 9(08).
+            03 f-Address_Jusho-entrega                  pic x(55).
+            03 f-nr-Address_Jusho-entrega                pic x(10).
+
 
       *>=================================================================================
        linkage section.
@@ -135,7 +182,27 @@
             03 line 39 col 18   pic x(15) value "Status Cliente:".
             03 line 39 col 34   pic x(01) from f-StatusID.
             03 line 39 col 36   pic x(01) value "-".
-            03 line 39 col 38   pic x(30) from f-ds-status. 
+            03 line 39 col 38   pic x(30) from f-ds-status.
+            03 line 41 col 10   pic x(23) value "Limite de Credito_Kureditto:".
+            03 line 41 col 34   pic z(07)9,99 from f-limite-credito.
+            03 line 43 col 13   pic x(20) value "Motivo do Bloqueio:".
+            03 line 43 col 34   pic x(55) from f-motivo-bloqueio.
+            03 line 45 col 19   pic x(15) value "Endereco 請求先:".
+            03 line 45 col 34   pic x(09) from ws-mascara-ZipCode_Yubin.
+            03 line 45 col 34   pic 9(05) from f-ZipCode_Yubin-cobranca(01:05).
+            03 line 45 col 40   pic 9(03) from f-ZipCode_Yubin-cobranca(06:03).
+            03 line 47 col 24   pic x(09) value "住所:".
+            03 line 47 col 34   pic x(55) from f-Address_Jusho-cobranca.
+            03 line 49 col 17   pic x(16) value "Number 住所:".
+            03 line 49 col 34   pic x(10) from f-nr-Address_Jusho-cobranca.
+            03 line 51 col 19   pic x(15) value "Endereco 配送先:".
+            03 line 51 col 34   pic x(09) from ws-mascara-ZipCode_Yubin.
+            03 line 51 col 34   pic 9(05) from f-ZipCode_Yubin-entrega(01:05).
+            03 line 51 col 40   pic 9(03) from f-ZipCode_Yubin-entrega(06:03).
+            03 line 53 col 24   pic x(09) value "住所:".
+            03 line 53 col 34   pic x(55) from f-Address_Jusho-entrega.
+            03 line 55 col 17   pic x(16) value "Number 住所:".
+            03 line 55 col 34   pic x(10) from f-nr-Address_Jusho-entrega.
 
       *>=================================================================================
        procedure division using lnk-par.
@@ -157,7 +224,8 @@
             initialize                             wf-FrameOptions
 
             perform 9000-Open_Akeru-io-pd01400
-       
+            perform 9000-Open_Akeru-io-pd01401
+
        exit.
         
       *>=================================================================================
@@ -238,15 +306,19 @@
 
             perform 8000-Screen_Gamen              
 
-            perform until f-razao-social <> spaces
+            perform until f-razao-social <> spaces or ws-tecla-Cancela
                  accept f-razao-social at line 13 col 34 with update auto-skip 
             end-perform
             
-            perform until f-Name_Namae-fantasia <> spaces
+            perform until f-Name_Namae-fantasia <> spaces or ws-tecla-Cancela
                  accept f-Name_Namae-fantasia at line 15 col 34 with update auto-skip 
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
 
                  accept f-Type-pessoa at line 17 col 34 with update auto-skip
 
@@ -263,7 +335,7 @@
                  
                  display ws-mascara-cpf at line 19 col 34
 
-                 perform until f-cpf <> zeros            
+                 perform until f-cpf <> zeros             or ws-tecla-Cancela
                       
                          accept f-cpf(01:03) at line 19 col 34 with update auto-skip
                 
@@ -271,14 +343,23 @@
                  
                          accept f-cpf(07:03) at line 19 col 42 with update auto-skip 
                  
-                         accept f-cpf(10:02) at line 19 col 46 with update auto-skip 
-                 
+                         accept f-cpf(10:02) at line 19 col 46 with update auto-skip
+
+                         perform 9000-valida-cpf
+
+                         if   f-cpf greater zeros
+                         and  not ws-cpf-valido
+                              move "CPF Invalid_Mukou! Verifique os digitos informados." to ws-Message_Messeji
+                              perform 9000-Message_Messeji
+                              move zeros              to f-cpf
+                         end-if
+
                  end-perform
 
             else
                  display ws-mascara-cnpj at line 19 col 34
 
-                 perform until f-cnpj <> zeros
+                 perform until f-cnpj <> zeros or ws-tecla-Cancela
                  
                       accept f-cnpj(01:02) at line 19 col 34 with auto-skip
                                              
@@ -288,8 +369,17 @@
                                               
                       accept f-cnpj(09:04) at line 19 col 45 with auto-skip
                                           
-                      accept f-cnpj(13:02) at line 19 col 50 with auto-skip    
-                 
+                      accept f-cnpj(13:02) at line 19 col 50 with auto-skip
+
+                      perform 9000-valida-cnpj
+
+                      if   f-cnpj greater zeros
+                      and  not ws-cnpj-valido
+                           move "CNPJ Invalid_Mukou! Verifique os digitos informados." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           move zeros                 to f-cnpj
+                      end-if
+
                  end-perform
             end-if
 
@@ -313,14 +403,14 @@
                  move "ISENTO"                     to f-ie
                  perform 8000-Screen_Gamen
             else
-                 perform until f-ie <> spaces
+                 perform until f-ie <> spaces or ws-tecla-Cancela
                       accept f-ie at line 19 col 63   
                  end-perform
             end-if
 
             set lk-nao-encontrou-ZipCode_Yubin               to true
             
-            perform until lk-encontrou-ZipCode_Yubin    
+            perform until lk-encontrou-ZipCode_Yubin     or ws-tecla-Cancela
 
                  accept f-ZipCode_Yubin(01:05) at line 21 col 34 with auto-skip
 
@@ -350,11 +440,15 @@
                  end-if     
                  
             end-perform
-            perform until f-nr-Address_Jusho <> spaces
+            perform until f-nr-Address_Jusho <> spaces or ws-tecla-Cancela
                  accept f-nr-Address_Jusho at line 25 col 34 with auto-skip
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-1 greater zeros
                       exit perform
@@ -371,6 +465,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-2 greater zeros
                       exit perform
@@ -387,6 +485,10 @@
             end-perform
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-PhoneNum-3 greater zeros
                       exit perform
@@ -402,11 +504,15 @@
             
             end-perform 
             
-            perform until f-Email <> spaces
+            perform until f-Email <> spaces or ws-tecla-Cancela
                  accept f-Email at line 37 col 34 with auto-skip 
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  if   f-cliente-Active_Akutibu
                  or   f-cliente-inativo
@@ -419,22 +525,157 @@
                  move function upper-case(f-StatusID)  to f-StatusID
                  
                  perform 9000-monta-Desc-status
-                  
+
+            end-perform
+
+            perform until f-limite-credito <> zeros or ws-tecla-Cancela
+                 accept f-limite-credito at line 41 col 34 with auto-skip
             end-perform
 
+            if   f-cliente-bloqueado
+                 perform until f-motivo-bloqueio <> spaces or ws-tecla-Cancela
+                      accept f-motivo-bloqueio at line 43 col 34 with auto-skip
+                 end-perform
+            else
+                 move spaces                       to f-motivo-bloqueio
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Endereco 請求先 igual ao Endereco do Cliente? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            if   ws-MessageOptionYes
+                 move f-id-Street_Jusho             to f-id-Street_Jusho-cobranca
+                 move f-ZipCode_Yubin                       to f-ZipCode_Yubin-cobranca
+                 move f-Address_Jusho                  to f-Address_Jusho-cobranca
+                 move f-nr-Address_Jusho                 to f-nr-Address_Jusho-cobranca
+
+                 perform 8000-Screen_Gamen
+            else
+                 set lk-nao-encontrou-ZipCode_Yubin               to true
+
+                 perform until lk-encontrou-ZipCode_Yubin     or ws-tecla-Cancela
+
+                      accept f-ZipCode_Yubin-cobranca(01:05) at line 45 col 34 with auto-skip
+
+                      accept f-ZipCode_Yubin-cobranca(06:03) at line 45 col 40 with auto-skip
+
+                      if   f-ZipCode_Yubin-cobranca greater zeros
+                      and  not lk-encontrou-ZipCode_Yubin
+
+                           initialize              lk-Street_Jusho
+                           move f-ZipCode_Yubin-cobranca      to lk-ZipCode_Yubin
+                           call c-pesquisar-ZipCode_Yubin using lnk-par lk-Street_Jusho
+                           cancel c-pesquisar-ZipCode_Yubin
+
+                           move lk-id-Street_Jusho    to f-id-Street_Jusho-cobranca
+                           move lk-Address_Jusho         to f-Address_Jusho-cobranca
+
+                           if   not lk-encontrou-ZipCode_Yubin
+                                move zeros          to f-ZipCode_Yubin-cobranca
+                           end-if
+
+                           perform 8000-Screen_Gamen
+
+                      end-if
+
+                 end-perform
+
+                 perform until f-nr-Address_Jusho-cobranca <> spaces or ws-tecla-Cancela
+                      accept f-nr-Address_Jusho-cobranca at line 49 col 34 with auto-skip
+                 end-perform
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Endereco 配送先 igual ao Endereco do Cliente? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            if   ws-MessageOptionYes
+                 move f-id-Street_Jusho             to f-id-Street_Jusho-entrega
+                 move f-ZipCode_Yubin                       to f-ZipCode_Yubin-entrega
+                 move f-Address_Jusho                  to f-Address_Jusho-entrega
+                 move f-nr-Address_Jusho                 to f-nr-Address_Jusho-entrega
+
+                 perform 8000-Screen_Gamen
+            else
+                 set lk-nao-encontrou-ZipCode_Yubin               to true
+
+                 perform until lk-encontrou-ZipCode_Yubin     or ws-tecla-Cancela
+
+                      accept f-ZipCode_Yubin-entrega(01:05) at line 51 col 34 with auto-skip
+
+                      accept f-ZipCode_Yubin-entrega(06:03) at line 51 col 40 with auto-skip
+
+                      if   f-ZipCode_Yubin-entrega greater zeros
+                      and  not lk-encontrou-ZipCode_Yubin
+
+                           initialize              lk-Street_Jusho
+                           move f-ZipCode_Yubin-entrega       to lk-ZipCode_Yubin
+                           call c-pesquisar-ZipCode_Yubin using lnk-par lk-Street_Jusho
+                           cancel c-pesquisar-ZipCode_Yubin
+
+                           move lk-id-Street_Jusho    to f-id-Street_Jusho-entrega
+                           move lk-Address_Jusho         to f-Address_Jusho-entrega
+
+                           if   not lk-encontrou-ZipCode_Yubin
+                                move zeros          to f-ZipCode_Yubin-entrega
+                           end-if
+
+                           perform 8000-Screen_Gamen
+
+                      end-if
+
+                 end-perform
+
+                 perform until f-nr-Address_Jusho-entrega <> spaces or ws-tecla-Cancela
+                      accept f-nr-Address_Jusho-entrega at line 55 col 34 with auto-skip
+                 end-perform
+            end-if
+
             if   not ws-cliente-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
                  if   ws-MessageOptionYes
                       perform 9000-move-registros-File_Fairu
                       perform 9000-Write_Kaku-pd01400
-                      
+
                       if   not ws-OperationOK
                            string "Error_Eraa de gravao - f01400-cliente [" f01400-cliente "]" into ws-Message_Messeji
                            perform 9000-Message_Messeji
+                      else
+                           perform 9000-Write_Kaku-pd01401-cobranca
+                           perform 9000-Write_Kaku-pd01401-entrega
                       end-if
-                 
+
                  end-if
                  
             end-if
@@ -476,9 +717,75 @@
 
       *>=================================================================================
        2100-Report_Repoto section.
-       
-       
-       exit.        
+
+            move "Gerar exportacao CSV da lista de Clientes? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 exit section
+            end-if
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            string lnk-tmp-path "\" c-ThisProgram "_Clientes_" ws-data-inv "_" ws-Hours ".CSV" delimited by "  " into wid-arq-csv-cliente
+
+            open output arq-csv-cliente
+
+            move "cd_cliente;razao_social;Name_Namae_fantasia;Type_pessoa;cpf_cnpj;ZipCode_Yubin;Address_Jusho;nr_Address_Jusho;District_Chiku;City_Shichoson;uf;Phone_1;Email;status;limite_credito" to csv-linha
+            write csv-linha
+
+            move zeros                              to ws-qtde-Clientes-exportados
+
+            initialize                              f01400-cliente
+            move lnk-CompanyCode                     to f01400-CompanyCode
+            move lnk-BranchCode                      to f01400-BranchCode
+            perform 9000-str-pd01400-grt
+            perform 9000-Read_Yomu-pd01400-nex
+            perform until not ws-OperationOK
+                 or   f01400-CompanyCode <> lnk-CompanyCode
+                 or   f01400-BranchCode  <> lnk-BranchCode
+
+                 move f01400-cgc                     to ws-cpf-cnpj-x
+
+                 move f01400-limite-credito          to ws-limite-credito-x
+
+                 initialize                          lk-Street_Jusho
+                 move f01400-id-Street_Jusho          to lk-id-Street_Jusho
+                 call c-pesquisar-ZipCode_Yubin using lnk-par lk-Street_Jusho
+                 cancel c-pesquisar-ZipCode_Yubin
+
+                 move spaces                         to csv-linha
+                 string f01400-cd-cliente delimited by size ";"
+                        function trim(f01400-razao-social) delimited by size ";"
+                        function trim(f01400-Name_Namae-fantasia) delimited by size ";"
+                        f01400-Type-pessoa             delimited by size ";"
+                        function trim(ws-cpf-cnpj-x)   delimited by size ";"
+                        lk-ZipCode_Yubin                        delimited by size ";"
+                        function trim(lk-Address_Jusho) delimited by size ";"
+                        function trim(f01400-nr-Address_Jusho) delimited by size ";"
+                        function trim(lk-District_Chiku) delimited by size ";"
+                        function trim(lk-City_Shichoson) delimited by size ";"
+                        lk-uf                           delimited by size ";"
+                        f01400-PhoneNum-1              delimited by size ";"
+                        function trim(f01400-Email)    delimited by size ";"
+                        f01400-StatusID                delimited by size ";"
+                        function trim(ws-limite-credito-x) delimited by size
+                        into csv-linha
+
+                 write csv-linha
+
+                 add 1                               to ws-qtde-Clientes-exportados
+
+                 perform 9000-Read_Yomu-pd01400-nex
+            end-perform
+
+            close arq-csv-cliente
+
+            string "Exportacao concluida - " ws-qtde-Clientes-exportados " cliente(s) - Arquivo_Fairu [" function trim(wid-arq-csv-cliente) "]" into ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+       exit.
                                                                  
       *>=================================================================================
       *> Rotinas Genrias - Frame
@@ -632,10 +939,12 @@
             move f01400-PhoneNum-2              to f-PhoneNum-2              
             move f01400-PhoneNum-3              to f-PhoneNum-3              
             move f01400-Email                      to f-Email                      
-            move f01400-StatusID                  to f-StatusID                  
+            move f01400-StatusID                  to f-StatusID
             perform 9000-monta-Desc-status
+            move f01400-limite-credito             to f-limite-credito
+            move f01400-motivo-bloqueio              to f-motivo-bloqueio
 
-            perform 8000-Screen_Gamen                                          
+            perform 8000-Screen_Gamen
 
        exit.
 
@@ -660,12 +969,158 @@
             move f-PhoneNum-1                   to f01400-PhoneNum-1              
             move f-PhoneNum-2                   to f01400-PhoneNum-2              
             move f-PhoneNum-3                   to f01400-PhoneNum-3              
-            move f-Email                           to f01400-Email                      
+            move f-Email                           to f01400-Email
             move f-StatusID                       to f01400-StatusID
-                  
+            move f-limite-credito                   to f01400-limite-credito
+            move f-motivo-bloqueio                    to f01400-motivo-bloqueio
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd01401-cobranca section.
+
+            initialize                             f01401-Address_Jusho-cliente
+            move lnk-CompanyCode                    to f01401-CompanyCode
+            move lnk-BranchCode                     to f01401-BranchCode
+            move f-cd-cliente                      to f01401-cd-cliente
+            set  f01401-Address_Jusho-Cobranca            to true
+            move f-id-Street_Jusho-cobranca           to f01401-id-Street_Jusho
+            move f-nr-Address_Jusho-cobranca            to f01401-nr-Address_Jusho
+
+            perform 9000-Write_Kaku-pd01401
+
+            if   not ws-OperationOK
+                 string "Error_Eraa de gravao - f01401-Address_Jusho-cliente (Cobranca_Seikyusho) [" f01401-Address_Jusho-cliente "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd01401-entrega section.
+
+            initialize                             f01401-Address_Jusho-cliente
+            move lnk-CompanyCode                    to f01401-CompanyCode
+            move lnk-BranchCode                     to f01401-BranchCode
+            move f-cd-cliente                      to f01401-cd-cliente
+            set  f01401-Address_Jusho-Entrega             to true
+            move f-id-Street_Jusho-entrega            to f01401-id-Street_Jusho
+            move f-nr-Address_Jusho-entrega             to f01401-nr-Address_Jusho
+
+            perform 9000-Write_Kaku-pd01401
+
+            if   not ws-OperationOK
+                 string "Error_Eraa de gravao - f01401-Address_Jusho-cliente (Entrega) [" f01401-Address_Jusho-cliente "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-valida-cpf section.
+
+            set ws-cpf-invalido                    to true
+
+            if   f-cpf equal zeros
+                 exit section
+            end-if
+
+            perform varying ws-cpf-idx from 1 by 1 until ws-cpf-idx > 11
+                 move f-cpf(ws-cpf-idx:1)          to ws-cpf-digito(ws-cpf-idx)
+            end-perform
+
+            compute ws-cpf-soma =
+                  ws-cpf-digito(01) * 10 + ws-cpf-digito(02) * 9
+                + ws-cpf-digito(03) * 8  + ws-cpf-digito(04) * 7
+                + ws-cpf-digito(05) * 6  + ws-cpf-digito(06) * 5
+                + ws-cpf-digito(07) * 4  + ws-cpf-digito(08) * 3
+                + ws-cpf-digito(09) * 2
+
+            compute ws-cpf-resto = function mod(ws-cpf-soma * 10, 11)
+
+            if   ws-cpf-resto greater 9
+                 move 0                            to ws-cpf-dv(1)
+            else
+                 move ws-cpf-resto                 to ws-cpf-dv(1)
+            end-if
+
+            compute ws-cpf-soma =
+                  ws-cpf-digito(01) * 11 + ws-cpf-digito(02) * 10
+                + ws-cpf-digito(03) * 9  + ws-cpf-digito(04) * 8
+                + ws-cpf-digito(05) * 7  + ws-cpf-digito(06) * 6
+                + ws-cpf-digito(07) * 5  + ws-cpf-digito(08) * 4
+                + ws-cpf-digito(09) * 3  + ws-cpf-dv(1)       * 2
+
+            compute ws-cpf-resto = function mod(ws-cpf-soma * 10, 11)
+
+            if   ws-cpf-resto greater 9
+                 move 0                            to ws-cpf-dv(2)
+            else
+                 move ws-cpf-resto                 to ws-cpf-dv(2)
+            end-if
+
+            if   ws-cpf-digito(10) equal ws-cpf-dv(1)
+            and  ws-cpf-digito(11) equal ws-cpf-dv(2)
+                 set ws-cpf-valido                 to true
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-valida-cnpj section.
+
+            set ws-cnpj-invalido                   to true
+
+            if   f-cnpj equal zeros
+                 exit section
+            end-if
+
+            perform varying ws-cnpj-idx from 1 by 1 until ws-cnpj-idx > 14
+                 move f-cnpj(ws-cnpj-idx:1)        to ws-cnpj-digito(ws-cnpj-idx)
+            end-perform
+
+            compute ws-cnpj-soma =
+                  ws-cnpj-digito(01) * 5 + ws-cnpj-digito(02) * 4
+                + ws-cnpj-digito(03) * 3 + ws-cnpj-digito(04) * 2
+                + ws-cnpj-digito(05) * 9 + ws-cnpj-digito(06) * 8
+                + ws-cnpj-digito(07) * 7 + ws-cnpj-digito(08) * 6
+                + ws-cnpj-digito(09) * 5 + ws-cnpj-digito(10) * 4
+                + ws-cnpj-digito(11) * 3 + ws-cnpj-digito(12) * 2
+
+            compute ws-cnpj-resto = function mod(ws-cnpj-soma, 11)
+
+            if   ws-cnpj-resto less 2
+                 move 0                            to ws-cnpj-dv(1)
+            else
+                 compute ws-cnpj-dv(1) = 11 - ws-cnpj-resto
+            end-if
+
+            compute ws-cnpj-soma =
+                  ws-cnpj-digito(01) * 6 + ws-cnpj-digito(02) * 5
+                + ws-cnpj-digito(03) * 4 + ws-cnpj-digito(04) * 3
+                + ws-cnpj-digito(05) * 2 + ws-cnpj-digito(06) * 9
+                + ws-cnpj-digito(07) * 8 + ws-cnpj-digito(08) * 7
+                + ws-cnpj-digito(09) * 6 + ws-cnpj-digito(10) * 5
+                + ws-cnpj-digito(11) * 4 + ws-cnpj-digito(12) * 3
+                + ws-cnpj-dv(1)         * 2
+
+            compute ws-cnpj-resto = function mod(ws-cnpj-soma, 11)
+
+            if   ws-cnpj-resto less 2
+                 move 0                            to ws-cnpj-dv(2)
+            else
+                 compute ws-cnpj-dv(2) = 11 - ws-cnpj-resto
+            end-if
+
+            if   ws-cnpj-digito(13) equal ws-cnpj-dv(1)
+            and  ws-cnpj-digito(14) equal ws-cnpj-dv(2)
+                 set ws-cnpj-valido                to true
+            end-if
+
        exit.
 
       *>=================================================================================
       *> 読み取り
 
-       copy CSR01400.cpy. 
\ No newline at end of file
+       copy CSR01400.cpy.
+       copy CSR01401.cpy. 
\ No newline at end of file
