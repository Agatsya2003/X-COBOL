@@ -7,38 +7,45 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
 
+       copy CSS00700.cpy.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00700.cpy.
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-Version                               value "b".
        78   c-ThisProgram                        value "CS00000S".
        78   c-ProgramDesc                   value "COBSOFT".
-              
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-             
+
        78   c-validar-Login                        value "CS00100S".
        78   c-recuperar-Login                      value "CS00101S".
        78   c-Login-Company_Kaisha                        value "CS00103S".
        78   c-validar-ambiente                     value "CS00104S".
        78   c-nr-max-Attempts_Kokoromi-Login              value 3.
        78   c-menu-principal                       value "CS00000M".
-     
+
+       01   ws-max-Attempts-Login                     pic 9(02).
+
        01   lw-Login.
             03 lw-AttemptsNum                    pic 9(02).
             03 lw-UserReturnID               pic x(01).
                88 lw-InvalidLogin                     value "I".
-               88 lw-ValidLogin                       value "V".                   
-       
+               88 lw-ValidLogin                       value "V".
+            03 lw-id-novo-dispositivo            pic x(01).
+               88 lw-Login-novo-dispositivo              value "S".
+
        01   f-Login.
             03 f-UserID                        pic x(11).
-            03 f-UserPassword                        pic x(15).                                                                 
+            03 f-UserPassword                        pic x(15).
 
       *>=================================================================================
        linkage section.
@@ -79,10 +86,33 @@
        
       *>=================================================================================
        1000-Initialization_Shokika section.
-       
+
             initialize                              lnk-par
                                                     wf-FrameOptions
-       
+
+            move c-nr-max-Attempts_Kokoromi-Login  to ws-max-Attempts-Login
+
+            perform 9000-verifica-max-Attempts-Login
+
+       exit.
+
+      *>=================================================================================
+       9000-verifica-max-Attempts-Login section.
+
+            perform 9000-Open_Akeru-i-pd00700
+
+            initialize                             f00700-Company_Kaisha
+            perform 9000-str-pd00700-nlss
+            if   ws-OperationOK
+                 perform 9000-Read_Yomu-pd00700-nex
+                 if   ws-OperationOK
+                 and  f00700-max-Attempts_Kokoromi-Login > zeros
+                      move f00700-max-Attempts_Kokoromi-Login to ws-max-Attempts-Login
+                 end-if
+            end-if
+
+            close pd00700
+
        exit.
         
       *>=================================================================================
@@ -125,7 +155,7 @@
             initialize                             lw-Login
             
             perform until lw-ValidLogin
-                       or lw-AttemptsNum >= c-nr-max-Attempts_Kokoromi-Login
+                       or lw-AttemptsNum >= ws-max-Attempts-Login
                        or lnk-WithErrors
             
                  display frm-Login
@@ -148,17 +178,23 @@
             end-perform
             
             if   lnk-sem-erros
-                 if  lw-AttemptsNum >= 3
+                 if  lw-AttemptsNum >= ws-max-Attempts-Login
                      call c-recuperar-Login using lnk-par lw-Login
                      cancel c-recuperar-Login
                      perform 9000-Abort_Chushi
                  end-if
             end-if
             
+            if   lnk-sem-erros
+            and  lw-Login-novo-dispositivo
+                 move "Login realizado a partir de um novo dispositivo/maquina." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
             if   lnk-sem-erros
                  call c-Login-Company_Kaisha using lnk-par
-                 cancel c-Login-Company_Kaisha           
-            end-if            
+                 cancel c-Login-Company_Kaisha
+            end-if
             
             if   lnk-sem-erros
                  set lnk-carregar-prametros        to true
@@ -214,6 +250,11 @@
       
 
        copy CSP00900.cpy. *> Padro
-       
+
+      *>=================================================================================
+      *> Arquivos
+
+       copy CSR00700.cpy. *> pd00700
+
       *>=================================================================================
-      *> 読み取り    
\ No newline at end of file
+      *> 読み取り
\ No newline at end of file
