@@ -58,6 +58,7 @@
             03 ws-index                            pic 9(04).
             03 ws-Number                           pic 9(01).
             03 ws-char redefines ws-Number         pic x(01).
+            03 ws-contagem-impressao               pic 9(04).
    
        01   lk-Street_Jusho.
             03 lk-id-ZipCode_Yubin                           pic x(01).
@@ -87,6 +88,7 @@
             03 r02-inscricao-estadual              pic x(11).
             03 r02-inscricao-estadual-subst        pic x(11).
             03 r02-cnpj                            pic x(18).
+            03 r02-watermark                       pic x(10).
 
        01   r03-destinatario.
             03 r03-razao-social                    pic x(55).
@@ -187,7 +189,7 @@
             perform 9000-Open_Akeru-i-pd00700
             perform 9000-Open_Akeru-i-pd01400
             perform 9000-Open_Akeru-i-pd01800
-            perform 9000-Open_Akeru-i-pd05000
+            perform 9000-Open_Akeru-io-pd05000
             perform 9000-Open_Akeru-i-pd05100
             
             move "..\cgi\NFE.PCL"                  to ws-nfe-mascara-pcl                 
@@ -213,7 +215,11 @@
                 or f05000-Type-nota         <> 01
                 or f05000-Number-documento  <> lk-Number-documento
                 or f05000-Series-documento   <> lk-Series-documento
-                
+
+                move f05000-nr-impressoes          to ws-contagem-impressao
+                add 1                               to f05000-nr-impressoes
+                perform 9000-Rewrite_Kakinaosu-pd05000
+
                 perform 2010-criar-File_Fairu-pcl
                 perform 2300-monta-working-pcl
                 perform 2300-write-mestre-pcl
@@ -317,9 +323,15 @@
             move ws-chave-random                   to r02-protocolo-autorizacao
             move f00700-ie                         to r02-inscricao-estadual
             move spaces                            to r02-inscricao-estadual-subst
-            string f00700-cnpj(01:02) "." f00700-cnpj(03:03) "." 
+            string f00700-cnpj(01:02) "." f00700-cnpj(03:03) "."
                    f00700-cnpj(06:03) "/" f00700-cnpj(09:04) "-"f00700-cnpj(13:02) into r02-cnpj
 
+            if   ws-contagem-impressao greater zeros
+                 move "DUPLICATA"                   to r02-watermark
+            else
+                 move spaces                        to r02-watermark
+            end-if
+
             move spaces                            to ws-nfe-pdf
             string lnk-nfe-path "\" f05000-Number-documento "_" f05000-Series-documento "_" ws-chave-random ".PDF" delimited by "  " into ws-nfe-pdf
 
@@ -365,7 +377,7 @@
                     f01400-PhoneNum-1(06:05) "-" f01400-PhoneNum-1(11:04) into r03-Phone_Denwa
              move lk-uf                             to r03-unidade-federativa                         
              move f01400-ie                         to r03-inscricao-estadual
-             string f05000-Time-Exit_Deguchi ":" f05000-minuto-Exit_Deguchi into r03-Time-Exit_Deguchi
+             string f05000-horario-Exit_Deguchi(01:02) ":" f05000-horario-Exit_Deguchi(03:02) into r03-Time-Exit_Deguchi
                           
             *>================================================================
             *>                       FATURA NFE
@@ -507,6 +519,20 @@
             string ws-EscCode "*p3030x900Y" r02-chave-acesso into rl-Line_Gyou-em-pcl
             write rl-Record_Kiroku-em-pcl
 
+            if   r02-watermark not equal spaces
+                 move spaces                        to rl-Line_Gyou-em-pcl
+                 string ws-EscCode "(19U" ws-EscCode "(s16602t0b0s14.00v1P" into rl-Line_Gyou-em-pcl
+                 write rl-Record_Kiroku-em-pcl
+
+                 move spaces                        to rl-Line_Gyou-em-pcl
+                 string ws-EscCode "*p3200x600Y" r02-watermark into rl-Line_Gyou-em-pcl
+                 write rl-Record_Kiroku-em-pcl
+
+                 move spaces                        to rl-Line_Gyou-em-pcl
+                 string ws-EscCode "(19U" ws-EscCode "(s16602t0b0s7.00v1P" into rl-Line_Gyou-em-pcl
+                 write rl-Record_Kiroku-em-pcl
+            end-if
+
             move spaces                            to rl-Line_Gyou-em-pcl
             string ws-EscCode "(19U" ws-EscCode "(s16602t0b0s6.00v1P" into rl-Line_Gyou-em-pcl
             write rl-Record_Kiroku-em-pcl
