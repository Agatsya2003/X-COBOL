@@ -0,0 +1,88 @@
+       9000-Open_Akeru-i-pd02500 section.
+           string lnk-DataPath delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open input pd02500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD025.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd02500 section.
+           string lnk-DataPath delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open output pd02500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD025.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd02500 section.
+           string lnk-DataPath delimited   by "  " "\EFD025.DAT" into wid-pd02500
+
+           open i-o pd02500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD025.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02500-grt-1 section.
+
+            start pd02500 key is greater f02500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd02500-nlss-1 section.
+
+            start pd02500 key is not less f02500-chave-1
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd02500-ran section.
+
+            read pd02500
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd02500-nex section.
+
+            read pd02500 next
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd02500 section.
+
+            write f02500-Checkpoint_Emissao
+
+       exit.
+
+      *>=================================================================================
+       9000-Rewrite_Kakinaosu-pd02500 section.
+
+            rewrite f02500-Checkpoint_Emissao
+
+       exit.
