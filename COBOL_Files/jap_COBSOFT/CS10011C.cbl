@@ -0,0 +1,159 @@
+      $set sourceformat"free"
+       program-id. CS10011C.
+      *>=================================================================================
+      *>
+      *>                         Trocar Company_Kaisha/Filial (sem Logout)
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+      *>=================================================================================
+       data division.
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS10011C".
+       78   c-ProgramDesc                   value "TROCAR EMPRESA/FILIAL".
+       78   c-Login-Company_Kaisha                        value "CS00103S".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+       01   ws-WorkFields.
+            03 ws-CompanyCode-Anterior              pic 9(03).
+            03 ws-BranchCode-Anterior               pic 9(04).
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       screen section.
+
+       01   frm-Troca-Company_Kaisha.
+            03 blank screen.
+            03 line 10 col 20   pic x(40) value "会社/支店 atual:".
+            03 line 11 col 20   pic 9(03) from lnk-CompanyCode.
+            03 line 11 col 24   pic x(01) value ".".
+            03 line 11 col 25   pic 9(04) from lnk-BranchCode.
+            03 line 11 col 30   pic x(03) value " - ".
+            03 line 11 col 33   pic x(60) from lnk-razao-social.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+            initialize                             wf-FrameOptions
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+            perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+       exit.
+
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     perform 2100-Add_Tsuika
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-Add_Tsuika section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            string "Trocar a 会社/支店 atual [" lnk-CompanyCode "." lnk-BranchCode "]? [S/N]" into ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 exit section
+            end-if
+
+            move lnk-CompanyCode                    to ws-CompanyCode-Anterior
+            move lnk-BranchCode                     to ws-BranchCode-Anterior
+
+            call c-Login-Company_Kaisha using lnk-par
+            cancel c-Login-Company_Kaisha
+
+            if   lnk-sem-erros
+                 string "会社/支店 alterada para [" lnk-CompanyCode "." lnk-BranchCode "] - " lnk-razao-social into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            else
+                 move ws-CompanyCode-Anterior             to lnk-CompanyCode
+                 move ws-BranchCode-Anterior              to lnk-BranchCode
+                 set lnk-sem-erros                       to true
+                 move "No foi possvel trocar a 会社/支店 - operao cancelada" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+            perform 8000-Screen_Gamen
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+       exit.
+      *>=================================================================================
+      *> Rotinas Genrias - Frame
+
+       copy CSC00903.cpy. *> Frame_Furemu
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+            display frm-Troca-Company_Kaisha
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+       copy CSP00900.cpy. *> Padro
