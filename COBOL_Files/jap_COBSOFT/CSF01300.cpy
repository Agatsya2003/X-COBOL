@@ -12,6 +12,8 @@
             03 f01300-id-Maintenance_Hozen                pic x(01).
                88 f01300-AllowMaintenance             value "S".
             03 f00130-id-Delete_Sakujo                  pic x(01).
-               88 f01300-permite-Delete_Sakujo               value "S".      
+               88 f01300-permite-Delete_Sakujo               value "S".
+            03 f01300-id-campos-restritos              pic x(01).
+               88 f01300-restringe-campos               value "S".
 
 
