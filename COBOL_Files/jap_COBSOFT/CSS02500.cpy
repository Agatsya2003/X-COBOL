@@ -0,0 +1,16 @@
+           select pd02500 assign to disk wid-pd02500
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f02500-chave =
+                                       f02500-CompanyCode
+                                       f02500-BranchCode
+                                       f02500-Type-nota
+                                       f02500-Number-documento
+                                       f02500-Series-documento
+                alternate key       is f02500-chave-1 =
+                                       f02500-CompanyCode
+                                       f02500-BranchCode
+                                       f02500-StatusID
+                                       with duplicates
+                lock mode           is manual
+                file status         is ws-AccessResult.
