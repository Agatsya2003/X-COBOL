@@ -76,32 +76,46 @@
 
       *>=================================================================================
        9000-str-pd01400-grt-2 section.
-       
-            start pd01400 key is greater f01400-chave-1
-       
+
+            start pd01400 key is greater f01400-chave-2
+
        exit.
 
       *>=================================================================================
        9000-str-pd01400-ngrt-2 section.
-       
-            start pd01400 key is not greater f01400-chave-1
-       
-       exit.       
-       
+
+            start pd01400 key is not greater f01400-chave-2
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd01400-nlss-2 section.
+
+            start pd01400 key is not less f01400-chave-2
+
+       exit.
+
       *>=================================================================================
        9000-Read_Yomu-pd01400-ran section.
-       
+
             read pd01400
-       
-       exit. 
+
+       exit.
 
       *>=================================================================================
        9000-Read_Yomu-pd01400-ran-1 section.
-       
+
             read pd01400 key is f01400-chave-1
-       
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd01400-ran-2 section.
+
+            read pd01400 key is f01400-chave-2
+
        exit.
-        
+
        *>=================================================================================
        9000-Read_Yomu-pd01400-nex section.
        
