@@ -0,0 +1,380 @@
+      $set sourceformat"free"
+       program-id. CS00107S.
+      *>=================================================================================
+      *>
+      *>                     Gerar XML e Assinatura NF-e
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma.
+
+       copy CSS00300.cpy.
+       copy CSS00700.cpy.
+       copy CSS01400.cpy.
+       copy CSS05000.cpy.
+       copy CSS05100.cpy.
+
+             select arqxml assign to disk wid-arqxml
+                   organization   is line sequential
+                   access mode    is sequential
+                   file status    is ws-AccessResult.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF00300.cpy.
+       copy CSF00700.cpy.
+       copy CSF01400.cpy.
+       copy CSF05000.cpy.
+       copy CSF05100.cpy.
+
+       fd   arqxml.
+
+       01   rl-Record_Kiroku-em-xml.
+            03 rl-Line_Gyou-em-xml                     pic x(512).
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS00107S".
+       78   c-ProgramDesc                   value "GERAR XML E ASSINATURA NFE".
+
+       01   ws-hex-digitos                         pic x(16) value "0123456789ABCDEF".
+
+       01   ws-WorkFields.
+            03 ws-nItem                            pic 9(03).
+            03 ws-chave-43                         pic x(43).
+            03 ws-chave-digitos redefines ws-chave-43.
+               05 ws-chave-digito                  occurs 43 pic x(01).
+            03 ws-digito-num                       pic 9(01).
+            03 ws-dv-soma                          pic 9(07).
+            03 ws-dv-peso                          pic 9(01).
+            03 ws-dv-resto                         pic 9(02).
+            03 ws-dv-quoc                          pic 9(07).
+            03 ws-dv                               pic 9(01).
+            03 ws-i                                pic 9(03).
+            03 ws-cUF                              pic 9(02).
+            03 ws-cNF                              pic 9(08).
+            03 ws-seed                             pic 9(09).
+            03 ws-nibble                           pic 9(02).
+            03 ws-dest-documento                   pic x(18).
+            03 ws-total-xml                        pic z.zzz.zzz.zzz,zz.
+
+       01   lk-Street_Jusho.
+            03 lk-id-ZipCode_Yubin                           pic x(01).
+               88 lk-encontrou-ZipCode_Yubin                      value "S".
+               88 lk-nao-encontrou-ZipCode_Yubin                  value "N".
+            03 lk-id-Street_Jusho                    pic 9(09).
+            03 lk-ZipCode_Yubin                              pic 9(08).
+            03 lk-Address_Jusho                         pic x(55).
+            03 lk-District_Chiku                           pic x(55).
+            03 lk-City_Shichoson                        pic x(55).
+            03 lk-uf                               pic x(02).
+            03 lk-Country_Kuni                             pic x(55).
+
+       01   lk-Parameters-nfe.
+            03 lk-Number-documento                  pic 9(09).
+            03 lk-Series-documento                   pic 9(03).
+
+       copy CSW00900.cpy.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+            perform 9000-Open_Akeru-i-pd00300
+            perform 9000-Open_Akeru-i-pd00700
+            perform 9000-Open_Akeru-i-pd01400
+            perform 9000-Open_Akeru-io-pd05000
+            perform 9000-Open_Akeru-i-pd05100
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+            move lnk-Line_Gyou-comando              to lk-Parameters-nfe
+
+            initialize                             f05000-mestre-Invoice_Seikyusho
+            move lnk-CompanyCode                    to f05000-CompanyCode
+            move lnk-BranchCode                     to f05000-BranchCode
+            move 01                                to f05000-Type-nota
+            move lk-Number-documento                to f05000-Number-documento
+            move lk-Series-documento                 to f05000-Series-documento
+            perform 9000-Read_Yomu-pd05000-ran
+            if   not ws-OperationOK
+                 exit section
+            end-if
+
+            perform 2100-gerar-cUF-emitente
+
+            perform 2200-gerar-chave-acesso
+
+            perform 2300-gerar-assinatura
+
+            perform 2400-gerar-arquivo-xml
+
+            accept ws-Hours                        from time
+            accept ws-data-inv                     from date yyyymmdd
+            move ws-data-inv                       to f05000-data-assinatura
+            move ws-Hours(01:06)                   to f05000-horario-assinatura
+
+            perform 9000-Rewrite_Kakinaosu-pd05000
+            if   not ws-OperationOK
+                 string "Error_Eraa ao Rewrite_Kakinaosu f05000-mestre-Invoice_Seikyusho - " ws-AccessResult into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> cUF vem da tabela de Estados (pd00300), importada da tabela oficial do IBGE
+      *> default to "35" (SP) when the UF is not found in pd00300.
+       2100-gerar-cUF-emitente section.
+
+            move 35                                to ws-cUF
+
+            initialize                             f00700-Company_Kaisha
+            move lnk-CompanyCode                    to f00700-CompanyCode
+            move lnk-BranchCode                     to f00700-BranchCode
+            perform 9000-Read_Yomu-pd00700-ran
+            if   not ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             lk-Street_Jusho
+            move f00700-id-Street_Jusho              to lk-id-Street_Jusho
+            call c-pesquisar-ZipCode_Yubin using lnk-par lk-Street_Jusho
+            cancel c-pesquisar-ZipCode_Yubin
+
+            initialize                             f00300-State_Ken
+            move lnk-CompanyCode                    to f00300-CompanyCode
+            move lnk-BranchCode                     to f00300-BranchCode
+            perform 9000-str-pd00300-grt-1
+            perform 9000-Read_Yomu-pd00300-nex
+            perform until not ws-OperationOK
+                 or f00300-CompanyCode <> lnk-CompanyCode
+                 or f00300-BranchCode  <> lnk-BranchCode
+
+                 if   f00300-sigla-State_Ken equal lk-uf
+                      move f00300-StateCode          to ws-cUF
+                      exit perform
+                 end-if
+
+                 perform 9000-Read_Yomu-pd00300-nex
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+      *> Monta a chave de acesso de 44 posies no padro SEFAZ:
+      *> cUF(2) AAMM(4) CNPJ(14) mod(2) serie(3) nNF(9) tpEmis(1) cNF(8) cDV(1)
+       2200-gerar-chave-acesso section.
+
+            accept ws-Hours                        from time
+            move function random(ws-Hours)           to ws-seed
+            compute ws-cNF = function mod(ws-seed * 999983, 100000000)
+
+            move f05000-data-operacao(3:4)          to ws-chave-43(3:4)
+            move ws-cUF                             to ws-chave-43(1:2)
+            move lnk-cnpj                           to ws-chave-43(7:14)
+            move 55                                to ws-chave-43(21:2)
+            move f05000-Series-documento             to ws-chave-43(23:3)
+            move f05000-Number-documento            to ws-chave-43(26:9)
+            move 1                                  to ws-chave-43(35:1)
+            move ws-cNF                             to ws-chave-43(36:8)
+
+            move zeros                              to ws-dv-soma
+            move 2                                  to ws-dv-peso
+            perform varying ws-i from 43 by -1 until ws-i < 1
+                 move ws-chave-digito(ws-i)          to ws-digito-num
+                 compute ws-dv-soma = ws-dv-soma + ws-digito-num * ws-dv-peso
+                 add 1                              to ws-dv-peso
+                 if   ws-dv-peso > 9
+                      move 2                        to ws-dv-peso
+                 end-if
+            end-perform
+
+            divide ws-dv-soma by 11 giving ws-dv-quoc remainder ws-dv-resto
+            if   ws-dv-resto < 2
+                 move 0                             to ws-dv
+            else
+                 compute ws-dv = 11 - ws-dv-resto
+            end-if
+
+            move ws-chave-43                        to f05000-chave-acesso(1:43)
+            move ws-dv                              to f05000-chave-acesso(44:1)
+
+       exit.
+
+      *>=================================================================================
+      *> Resumo criptogrfico (no  uma assinatura digital ICP-Brasil real - este
+      *> ambiente no dispe de biblioteca de criptografia/certificado digital;
+      *> serve apenas como selo de integridade do documento gerado).
+       2300-gerar-assinatura section.
+
+            compute ws-seed = function mod(f05000-Number-documento + ws-cNF + ws-dv, 1000003)
+            move spaces                             to f05000-hash-assinatura
+
+            perform varying ws-i from 1 by 1 until ws-i > 40
+                 compute ws-seed = function mod((ws-seed * 31) + ws-i + f05000-Number-documento, 1000003)
+                 compute ws-nibble = function mod(ws-seed, 16) + 1
+                 move ws-hex-digitos(ws-nibble:1)    to f05000-hash-assinatura(ws-i:1)
+            end-perform
+
+       exit.
+
+      *>=================================================================================
+       2400-gerar-arquivo-xml section.
+
+            accept ws-Hours                        from time
+            accept ws-data-inv                     from date yyyymmdd
+
+            string lnk-nfe-path "\NFe" f05000-chave-acesso ".xml" delimited by "  " into wid-arqxml
+
+            open output arqxml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<?xml version="1.0" encoding="UTF-8"?>' into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<NFe xmlns="http://www.portalfiscal.inf.br/nfe">' into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<infNFe Id="NFe' f05000-chave-acesso '" versao="4.00">' into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<ide><cUF>' ws-cUF '</cUF><natOp>VENDA DE MERCADORIAS</natOp><mod>55</mod>'
+                   '<serie>' f05000-Series-documento '</serie><nNF>' f05000-Number-documento '</nNF>'
+                   '<dhEmi>' f05000-data-operacao 'T' f05000-horario-operacao '</dhEmi>'
+                   '<tpNF>1</tpNF><cNF>' ws-cNF '</cNF></ide>'
+                   delimited by size into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<emit><CNPJ>' lnk-cnpj '</CNPJ><xNome>' function trim(lnk-razao-social) '</xNome></emit>'
+                   delimited by size into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            initialize                             f01400-cliente
+            move lnk-CompanyCode                    to f01400-CompanyCode
+            move lnk-BranchCode                     to f01400-BranchCode
+            move f05000-cd-destinatario             to f01400-cd-cliente
+            perform 9000-Read_Yomu-pd01400-ran
+            if   ws-OperationOK
+                 if   f01400-pessoa-juridica
+                      string '<CNPJ>' f01400-cgc '</CNPJ>' delimited by size into ws-dest-documento
+                 else
+                      string '<CPF>' f01400-cgc '</CPF>' delimited by size into ws-dest-documento
+                 end-if
+
+                 move spaces                        to rl-Line_Gyou-em-xml
+                 string '<dest>' ws-dest-documento '<xNome>' function trim(f01400-razao-social) '</xNome></dest>'
+                        delimited by size into rl-Line_Gyou-em-xml
+                 write rl-Record_Kiroku-em-xml
+            end-if
+
+            move zeros                              to ws-nItem
+
+            initialize                             f05100-item-Invoice_Seikyusho
+            move f05000-CompanyCode                 to f05100-CompanyCode
+            move f05000-BranchCode                  to f05100-BranchCode
+            move f05000-Type-nota                  to f05100-Type-nota
+            move f05000-Number-documento            to f05100-Number-documento
+            move f05000-Series-documento             to f05100-Series-documento
+            perform 9000-str-pd05100-grt
+            perform 9000-Read_Yomu-pd05100-nex
+            perform until not ws-OperationOK
+                 or f05100-CompanyCode        <> f05000-CompanyCode
+                 or f05100-BranchCode         <> f05000-BranchCode
+                 or f05100-Type-nota         <> f05000-Type-nota
+                 or f05100-Number-documento  <> f05000-Number-documento
+                 or f05100-Series-documento   <> f05000-Series-documento
+
+                 add 1                              to ws-nItem
+
+                 move spaces                        to rl-Line_Gyou-em-xml
+                 string '<det nItem="' ws-nItem '"><prod><cProd>' f05100-cd-Merchandise_Shohin '</cProd>'
+                        '<qCom>' f05100-Qty-Merchandise_Shohin '</qCom><vUnCom>' f05100-Value-unitario '</vUnCom>'
+                        '<vProd>' f05100-Value-total '</vProd></prod>'
+                        '<imposto><ICMS><vBC>' f05100-base-icms '</vBC><vICMS>' f05100-Value-icms '</vICMS></ICMS>'
+                        '<IPI><vIPI>' f05100-Value-ipi '</vIPI></IPI></imposto></det>'
+                        delimited by size into rl-Line_Gyou-em-xml
+                 write rl-Record_Kiroku-em-xml
+
+                 perform 9000-Read_Yomu-pd05100-nex
+            end-perform
+
+            move f05000-Value-total                to ws-total-xml
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<total><ICMSTot><vProd>' f05000-Value-total-produtos '</vProd>'
+                   '<vICMS>' f05000-Value-icms '</vICMS><vIPI>' f05000-Value-ipi '</vIPI>'
+                   '<vNF>' f05000-Value-total '</vNF></ICMSTot></total>'
+                   delimited by size into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '</infNFe>' into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '<Signature><DigestValue>' f05000-hash-assinatura(1:20) '</DigestValue>'
+                   '<SignatureValue>' f05000-hash-assinatura '</SignatureValue></Signature>'
+                   delimited by size into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            move spaces                             to rl-Line_Gyou-em-xml
+            string '</NFe>' into rl-Line_Gyou-em-xml
+            write rl-Record_Kiroku-em-xml
+
+            close arqxml
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+            close pd00300
+            close pd00700
+            close pd01400
+            close pd05000
+            close pd05100
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+       copy CSP00900.cpy. *> Padro
+
+      *>=================================================================================
+      *> 読み取り
+
+       copy CSR00300.cpy.
+       copy CSR00700.cpy.
+       copy CSR01400.cpy.
+       copy CSR05000.cpy.
+       copy CSR05100.cpy.
