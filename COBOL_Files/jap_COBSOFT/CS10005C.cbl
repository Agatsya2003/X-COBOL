@@ -7,7 +7,7 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.  
+            special-names. decimal-point is comma crt status is ws-crt-status.
                 
        copy CSS00200.cpy. 
        copy CSS00300.cpy.
@@ -158,6 +158,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -178,6 +182,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -199,6 +207,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -219,7 +231,7 @@
                                          
             end-perform 
 
-            perform until f-DistrictCode <> zeros
+            perform until f-DistrictCode <> zeros or ws-tecla-Cancela
                  accept f-DistrictCode at line 23 col 34 with update auto-skip 
             end-perform
             
@@ -238,11 +250,17 @@
                  perform 9000-MoveRecordsFrame
             end-if
             
-            perform until f-Name_Namae-District_Chiku <> spaces
+            perform until f-Name_Namae-District_Chiku <> spaces or ws-tecla-Cancela
                  accept f-Name_Namae-District_Chiku at line 25 col 34 with update auto-skip 
             end-perform                         
             
             if   not ws-District_Chiku-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -294,6 +312,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -314,6 +336,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -335,6 +361,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -355,7 +385,7 @@
                                          
             end-perform 
 
-            perform until f-DistrictCode <> zeros
+            perform until f-DistrictCode <> zeros or ws-tecla-Cancela
                  accept f-DistrictCode at line 23 col 34 with update auto-skip 
             end-perform
             
@@ -386,6 +416,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -406,6 +440,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -427,6 +465,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -447,7 +489,7 @@
                                          
             end-perform 
 
-            perform until f-DistrictCode <> zeros
+            perform until f-DistrictCode <> zeros or ws-tecla-Cancela
                  accept f-DistrictCode at line 23 col 34 with update auto-skip 
             end-perform
             
@@ -467,6 +509,10 @@
             end-if
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-Name_Namae-District_Chiku at line 21 col 34 with update auto-skip
                 
@@ -476,6 +522,12 @@
             
             end-perform            
 
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -528,6 +580,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -548,6 +604,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -569,6 +629,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -589,7 +653,7 @@
                                          
             end-perform 
 
-            perform until f-DistrictCode <> zeros
+            perform until f-DistrictCode <> zeros or ws-tecla-Cancela
                  accept f-DistrictCode at line 23 col 34 with update auto-skip 
             end-perform
             
@@ -612,6 +676,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
