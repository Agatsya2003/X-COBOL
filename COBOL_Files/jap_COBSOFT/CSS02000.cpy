@@ -0,0 +1,9 @@
+      select pd02000 assign to disk wid-pd02000
+           organization        is indexed
+           access mode         is dynamic
+           record key          is f02000-chave =
+                                  f02000-CompanyCode
+                                  f02000-BranchCode
+                                  f02000-cd-material
+           lock mode           is manual
+           file status         is ws-AccessResult.
