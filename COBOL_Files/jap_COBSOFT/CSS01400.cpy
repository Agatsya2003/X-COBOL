@@ -0,0 +1,18 @@
+           select pd01400 assign to disk wid-pd01400
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f01400-chave =
+                                       f01400-CompanyCode
+                                       f01400-BranchCode
+                                       f01400-cd-cliente
+                alternate key       is f01400-chave-1 =
+                                       f01400-CompanyCode
+                                       f01400-BranchCode
+                                       f01400-cgc
+                alternate key       is f01400-chave-2 =
+                                       f01400-CompanyCode
+                                       f01400-BranchCode
+                                       f01400-id-Street_Jusho
+                lock mode           is manual
+                file status         is ws-AccessResult.
+
