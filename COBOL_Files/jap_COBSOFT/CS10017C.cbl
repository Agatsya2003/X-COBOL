@@ -1,42 +1,60 @@
       $set sourceformat"free"
        program-id. CS10017C.
       *>=================================================================================
-      *>    
-      *>                        Gerenciador de Chamadas Assincronas
+      *>
+      *>                                Cadastro de Materiais
       *>
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
+
+       copy CSS02000.cpy.
+
+      *>=================================================================================
+       data division.
 
+       copy CSF02000.cpy.
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-Version                               value "a".
        78   c-ThisProgram                        value "CS10017C".
        78   c-ProgramDesc                   value "MATERIAIS".
-       
+
        copy CSC00900.cpy.
        copy CSW00900.cpy.
-       
-       
+
+
        01   ws-WorkFields.
-            03 stop-programa                       pic x(02).
+            03 ws-cd-material                       pic 9(09).
+
+       01   f-material.
+            03 f-cd-material                        pic 9(09).
+            03 f-Desc-material                      pic x(55).
+            03 f-Desc-abreviada                      pic x(55).
+            03 f-cd-categoria                       pic 9(09).
+            03 f-ean                                pic 9(13).
+            03 f-ncm                                pic 9(08).
+            03 f-data-inclusao                      pic 9(08).
+            03 f-data-Delete_Sakujo                      pic 9(08).
+            03 f-unidade-medida                     pic x(10).
+            03 f-fator-conversao                    pic 9(09).
+            03 f-peso-bruto                         pic zzzzzzzzz,zzzz.
+            03 f-peso-liquido                       pic zzzzzzzzz,zzzz.
 
       *>=================================================================================
        linkage section.
-                 
+
        copy CSL00900.cpy.
-      
+
       *>=================================================================================
        screen section.
-       
+
        01   frm-material.
             03 line 11 col 17   pic x(16) value "Code Material:".
+            03 line 11 col 34   pic 9(09) from f-cd-material.
             03 line 13 col 23   pic x(10) value "Desc:".
             03 line 15 col 13   pic x(20) value "Desc Abreviada:".
             03 line 17 col 16   pic x(17) value "Code Categoria:".
@@ -53,48 +71,193 @@
 
       *>=================================================================================
        procedure division using lnk-par.
-       
+
       *>=================================================================================
 
        0000-Control_Seigyo section.
             perform 1000-Initialization_Shokika
             perform 2000-Processing_Shori
             perform 3000-Finalization_Shuryo.
-       0000-Exit_Deguchi.    
+       0000-Exit_Deguchi.
             exit program
             stop run
        exit.
-       
+
       *>=================================================================================
        1000-Initialization_Shokika section.
-       
-            perform 9000-StandardFrame
-            display frm-material
-            accept stop-programa
-       
+
+           initialize                             wf-FrameOptions
+
+           perform 9000-Open_Akeru-io-pd02000
+
        exit.
-        
+
       *>=================================================================================
        2000-Processing_Shori section.
-       
-       
+
+             perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+
+       exit.
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     perform 2100-Add_Tsuika
+                when 02
+                     perform 2100-Query_Shokai
+                when 03
+                     perform 2100-Maintenance_Hozen
+                when 04
+                     perform 2100-Delete_Sakujo
+                when 05
+                     perform 2100-Report_Repoto
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
        exit.
 
+      *>=================================================================================
+       2100-Add_Tsuika section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            initialize                             f02000-material
+            move lnk-CompanyCode                    to f02000-CompanyCode
+            move lnk-BranchCode                     to f02000-BranchCode
+            move 999999999                         to f02000-cd-material
+            perform 9000-str-pd02000-ngrt
+            perform 9000-Read_Yomu-pd02000-pre
+            if   ws-OperationOK
+            and  f02000-CompanyCode equal lnk-CompanyCode
+            and  f02000-BranchCode  equal lnk-BranchCode
+                 add 1                             to f02000-cd-material
+                 move f02000-cd-material            to ws-cd-material
+            else
+                 move 1                            to ws-cd-material
+            end-if
+
+            move ws-cd-material                     to f-cd-material
+
+            perform 8000-Screen_Gamen
+
+            perform until f-Desc-material <> spaces or ws-tecla-Cancela
+                 accept f-Desc-material at line 13 col 34 with update auto-skip
+            end-perform
+
+            perform until f-Desc-abreviada <> spaces or ws-tecla-Cancela
+                 accept f-Desc-abreviada at line 15 col 34 with update auto-skip
+            end-perform
+
+            perform until f-cd-categoria <> spaces or ws-tecla-Cancela
+                 accept f-cd-categoria at line 17 col 34 with update auto-skip
+            end-perform
+
+            initialize                             f02000-material
+            move lnk-CompanyCode                    to f02000-CompanyCode
+            move lnk-BranchCode                     to f02000-BranchCode
+            move f-cd-material                      to f02000-cd-material
+            move f-Desc-material                     to f02000-Desc-material
+            move f-Desc-abreviada                    to f02000-Desc-abreviada
+
+            if   not ws-tecla-Cancela
+                 perform 9000-Write_Kaku-pd02000
+                 if   not ws-OperationOK
+                      perform 9000-Rewrite_Kakinaosu-pd02000
+                      if    not ws-OperationOK
+                            string "Error_Eraa ao Write_Kaku material! - " ws-AccessResult into ws-Message_Messeji
+                            perform 9000-Message_Messeji
+                      end-if
+                 end-if
+            else
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Query_Shokai section.
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Maintenance_Hozen section.
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Delete_Sakujo section.
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Report_Repoto section.
+
+       exit.
       *>=================================================================================
        3000-Finalization_Shuryo section.
-       
-       
-       exit.                                                   
+
+            close pd02000
+
+       exit.
       *>=================================================================================
       *> Rotinas Genrias - Frame
- 
+
        copy CSC00903.cpy. *> Frame_Furemu
-                               
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+            display frm-material
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen section.
+
+            initialize                             f-material
+
+            perform 9000-StandardFrame
+            display frm-material
+
+       exit.
+
       *>=================================================================================
       *> Rotinas Genrias
-      
+
 
        copy CSP00900.cpy. *> Padro
-       
+
       *>=================================================================================
-      *> 読み取り 
\ No newline at end of file
+      *> 読み取り
+
+       copy CSR02000.cpy.
