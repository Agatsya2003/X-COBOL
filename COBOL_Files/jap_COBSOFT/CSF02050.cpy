@@ -0,0 +1,8 @@
+      fd   pd02050.
+
+      01   f02050-estrutura.
+           03 f02050-CompanyCode                   pic 9(03).
+           03 f02050-BranchCode                    pic 9(04).
+           03 f02050-ProductCode                   pic 9(09).
+           03 f02050-cd-material                   pic 9(09).
+           03 f02050-qtde-material                 pic 9(09)v9(04).
