@@ -0,0 +1,13 @@
+           select pd05100 assign to disk wid-pd05100
+                organization        is indexed
+                access mode         is dynamic
+                record key          is f05100-chave =
+                                       f05100-CompanyCode
+                                       f05100-BranchCode
+                                       f05100-Type-nota
+                                       f05100-Number-documento
+                                       f05100-Series-documento
+                                       f05100-cd-destinatario
+                                       f05100-Seq
+                lock mode           is manual
+                file status         is ws-AccessResult.
