@@ -0,0 +1,89 @@
+      *>=================================================================================
+       9000-Open_Akeru-i-pd06500 section.
+           string lnk-DataPath delimited   by "  " "\EFD065.DAT" into wid-pd06500
+
+           open input pd06500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD065.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-o-pd06500 section.
+           string lnk-DataPath delimited   by "  " "\EFD065.DAT" into wid-pd06500
+
+           open output pd06500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD065.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-Open_Akeru-io-pd06500 section.
+           string lnk-DataPath delimited   by "  " "\EFD065.DAT" into wid-pd06500
+
+           open i-o pd06500
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD065.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd06500-grt section.
+
+            start pd06500 key is greater f06500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-str-pd06500-ngrt section.
+
+            start pd06500 key is not greater f06500-chave
+
+       exit.
+
+      *>=================================================================================
+       9000-Read_Yomu-pd06500-ran section.
+
+            read pd06500
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd06500-nex section.
+
+            read pd06500 next
+
+       exit.
+
+       *>=================================================================================
+       9000-Read_Yomu-pd06500-pre section.
+
+            read pd06500 previous
+
+       exit.
+
+      *>=================================================================================
+       9000-Write_Kaku-pd06500 section.
+
+            write f06500-Movimento_Zaiko
+
+       exit.
