@@ -28,7 +28,23 @@
                 perform 9000-Abort_Chushi
 
            end-if
-           
+
+       exit.
+
+      *>================================================================
+       9000-Open_Akeru-o-pd00800 section.
+           string lnk-DataPath delimited   by "  " "\EFD008.DAT" into wid-pd00800
+
+           open output pd00800
+           if   not ws-OperationOK
+
+                string "Error_Eraa de Opening_Kaishi File_Fairu EFD008.DAT - Status [" ws-AccessResult "]" into ws-Message_Messeji
+
+                perform 9000-Message_Messeji
+                perform 9000-Abort_Chushi
+
+           end-if
+
        exit.
 
       *>================================================================
