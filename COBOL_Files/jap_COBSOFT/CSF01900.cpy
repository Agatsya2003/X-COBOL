@@ -0,0 +1,23 @@
+       fd   pd01900.
+
+       01   f01900-fornecedor.
+            03 f01900-CompanyCode                   pic 9(03).
+            03 f01900-BranchCode                    pic 9(04).
+            03 f01900-cd-fornecedor                 pic 9(09).
+            03 f01900-razao-social                  pic x(55).
+            03 f01900-Name_Namae-fantasia                pic x(55).
+            03 f01900-Type-pessoa                   pic x(01).
+               88 f01900-pessoa-fisica                    value "F".
+               88 f01900-pessoa-juridica                  value "J".
+            03 f01900-cgc                           pic 9(14).
+            03 f01900-ie                            pic x(11).
+            03 f01900-id-Street_Jusho                pic 9(09).
+            03 f01900-nr-Address_Jusho                  pic x(10).
+            03 f01900-PhoneNum-1                 pic 9(14).
+            03 f01900-PhoneNum-2                 pic 9(14).
+            03 f01900-PhoneNum-3                 pic 9(14).
+            03 f01900-Email                         pic x(55).
+            03 f01900-StatusID                     pic x(01).
+               88 f01900-fornecedor-Active_Akutibu           value "A".
+               88 f01900-fornecedor-inativo               value "I".
+               88 f01900-fornecedor-bloqueado             value "B".
