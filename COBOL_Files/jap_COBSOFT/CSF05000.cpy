@@ -0,0 +1,46 @@
+       fd   pd05000.
+
+       01   f05000-mestre-Invoice_Seikyusho.
+            03 f05000-CompanyCode                   pic 9(03).
+            03 f05000-BranchCode                    pic 9(04).
+            03 f05000-Type-nota                      pic 9(02).
+               88 f05000-nota-entrada                    value 00.
+               88 f05000-nota-Exit_Deguchi                value 01.
+            03 f05000-Number-documento              pic 9(09).
+            03 f05000-Series-documento                pic x(03).
+            03 f05000-cd-destinatario               pic 9(09).
+            03 f05000-Seq                           pic 9(09).
+            03 f05000-data-operacao                 pic 9(08).
+            03 f05000-horario-operacao              pic 9(06).
+            03 f05000-UserID-operacao               pic 9(09).
+            03 f05000-data-Exit_Deguchi              pic 9(08).
+            03 f05000-horario-Exit_Deguchi           pic 9(06).
+            03 f05000-data-entrega                  pic 9(08).
+            03 f05000-horario-entrega               pic 9(06).
+            03 f05000-base-icms                     pic 9(09)v9(02).
+            03 f05000-Value-icms                    pic 9(09)v9(02).
+            03 f05000-base-icms-st                  pic 9(09)v9(02).
+            03 f05000-Value-icms-st                 pic 9(09)v9(02).
+            03 f05000-Value-importacao              pic 9(09)v9(02).
+            03 f05000-Value-pis                     pic 9(09)v9(02).
+            03 f05000-Value-total-produtos          pic 9(09)v9(02).
+            03 f05000-Value-frete                   pic 9(09)v9(02).
+            03 f05000-Value-seguro                  pic 9(09)v9(02).
+            03 f05000-Value-desconto                pic 9(09)v9(02).
+            03 f05000-Value-outras-despesas         pic 9(09)v9(02).
+            03 f05000-Value-ipi                     pic 9(09)v9(02).
+            03 f05000-Value-cofins                  pic 9(09)v9(02).
+            03 f05000-Value-total                   pic 9(09)v9(02).
+            03 f05000-StatusID                     pic x(01).
+               88 f05000-nota-emitida                   value "E".
+               88 f05000-nota-cancelada                 value "C".
+            03 f05000-data-Cancel_Sakujo             pic 9(08).
+            03 f05000-horario-Cancel_Sakujo          pic 9(06).
+            03 f05000-motivo-Cancel_Sakujo           pic x(60).
+            03 f05000-nr-impressoes                pic 9(04).
+            03 f05000-Number-documento-origem       pic 9(09).
+            03 f05000-Series-documento-origem        pic x(03).
+            03 f05000-chave-acesso                  pic x(44).
+            03 f05000-data-assinatura               pic 9(08).
+            03 f05000-horario-assinatura            pic 9(06).
+            03 f05000-hash-assinatura               pic x(40).
