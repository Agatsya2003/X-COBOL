@@ -0,0 +1,10 @@
+      select pd02050 assign to disk wid-pd02050
+           organization        is indexed
+           access mode         is dynamic
+           record key          is f02050-chave =
+                                  f02050-CompanyCode
+                                  f02050-BranchCode
+                                  f02050-ProductCode
+                                  f02050-cd-material
+           lock mode           is manual
+           file status         is ws-AccessResult.
