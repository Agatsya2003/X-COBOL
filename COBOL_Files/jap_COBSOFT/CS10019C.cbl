@@ -0,0 +1,371 @@
+      $set sourceformat"free"
+       program-id. CS10019C.
+      *>=================================================================================
+      *>
+      *>                                Unidades de Medida
+      *>
+      *>=================================================================================
+       environment division.
+       configuration section.
+            special-names. decimal-point is comma crt status is ws-crt-status.
+
+       copy CSS02300.cpy.
+
+      *>=================================================================================
+       data division.
+
+       copy CSF02300.cpy.
+
+      *>=================================================================================
+       working-storage section.
+
+       78   c-Version                               value "a".
+       78   c-ThisProgram                        value "CS10019C".
+       78   c-ProgramDesc                   value "UNIDADES DE MEDIDA".
+
+       copy CSC00900.cpy.
+       copy CSW00900.cpy.
+
+
+       01   ws-WorkFields.
+            03 ws-cd-unidade-medida                 pic 9(02).
+
+       01   f-unidade-medida.
+            03 f-cd-unidade-medida                  pic 9(02).
+            03 f-Desc-unidade-medida                pic x(30).
+            03 f-fator-conversao                    pic zzzzzzz,zzzz.
+
+      *>=================================================================================
+       linkage section.
+
+       copy CSL00900.cpy.
+
+      *>=================================================================================
+       screen section.
+
+       01   frm-unidade-medida.
+            03 line 11 col 14   pic x(19) value "Code Unidade_Medida:".
+            03 line 11 col 34   pic 9(02) from f-cd-unidade-medida.
+            03 line 13 col 23   pic x(10) value "Desc:".
+            03 line 13 col 34   pic x(30) from f-Desc-unidade-medida.
+            03 line 15 col 08   pic x(25) value "Fator Conversao p/ Base:".
+            03 line 15 col 34   pic zzzzzzz,zzzz from f-fator-conversao.
+
+      *>=================================================================================
+       procedure division using lnk-par.
+
+      *>=================================================================================
+
+       0000-Control_Seigyo section.
+            perform 1000-Initialization_Shokika
+            perform 2000-Processing_Shori
+            perform 3000-Finalization_Shuryo.
+       0000-Exit_Deguchi.
+            exit program
+            stop run
+       exit.
+
+      *>=================================================================================
+       1000-Initialization_Shokika section.
+
+           initialize                             wf-FrameOptions
+
+           perform 9000-Open_Akeru-io-pd02300
+
+       exit.
+
+      *>=================================================================================
+       2000-Processing_Shori section.
+
+             perform until wf-Frame_Furemu-Return_Modoru
+
+                 evaluate wf-Frame_Furemu
+                      when 0
+                           perform 8000-Screen_Gamen
+                           perform 8000-FrameControl
+                      when 9
+                           perform 2999-FrameControl
+                      when other
+                           move "無効なフレーム!"   to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                 end-evaluate
+
+            end-perform
+
+       exit.
+      *>=================================================================================
+       2999-FrameControl section.
+
+            perform 8000-accept-Option_Opushon
+
+            evaluate wf-Option_Opushon
+                when 01
+                     perform 2100-Add_Tsuika
+                when 02
+                     perform 2100-Query_Shokai
+                when 03
+                     perform 2100-Maintenance_Hozen
+                when 04
+                     perform 2100-Delete_Sakujo
+                when 99
+                     set wf-Frame_Furemu-Return_Modoru         to true
+                when other
+                     move "無効なオプション!"   to ws-Message_Messeji
+                     perform 9000-Message_Messeji
+            end-evaluate
+
+       exit.
+
+      *>=================================================================================
+       2100-Add_Tsuika section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-cd-unidade-medida greater zeros or ws-tecla-Cancela
+                 accept f-cd-unidade-medida at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            initialize                             f02300-unidade-medida
+            move lnk-CompanyCode                    to f02300-CompanyCode
+            move lnk-BranchCode                     to f02300-BranchCode
+            move f-cd-unidade-medida                to f02300-cd-unidade-medida
+            perform 9000-Read_Yomu-pd02300-ran
+            if   ws-OperationOK
+                 string "Unidade de Medida [" f-cd-unidade-medida "] j cadastrada!" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            perform until f-Desc-unidade-medida <> spaces or ws-tecla-Cancela
+                 accept f-Desc-unidade-medida at line 13 col 34 with update auto-skip
+            end-perform
+
+            move 1                                  to f-fator-conversao
+            accept f-fator-conversao at line 15 col 34 with update auto-skip
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 initialize                             f02300-unidade-medida
+                 move lnk-CompanyCode                    to f02300-CompanyCode
+                 move lnk-BranchCode                     to f02300-BranchCode
+                 move f-cd-unidade-medida                to f02300-cd-unidade-medida
+                 move f-Desc-unidade-medida              to f02300-Desc-unidade-medida
+                 move f-fator-conversao                  to f02300-fator-conversao
+
+                 perform 9000-Write_Kaku-pd02300
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Write_Kaku f02300-unidade-medida - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Query_Shokai section.
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-cd-unidade-medida greater zeros or ws-tecla-Cancela
+                 accept f-cd-unidade-medida at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            initialize                             f02300-unidade-medida
+            move lnk-CompanyCode                    to f02300-CompanyCode
+            move lnk-BranchCode                     to f02300-BranchCode
+            move f-cd-unidade-medida                to f02300-cd-unidade-medida
+            perform 9000-Read_Yomu-pd02300-ran
+            if   not ws-OperationOK
+                 string "Unidade de Medida no cadastrada! [" f-cd-unidade-medida "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move f02300-Desc-unidade-medida          to f-Desc-unidade-medida
+            move f02300-fator-conversao              to f-fator-conversao
+
+            perform 8000-Screen_Gamen
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Maintenance_Hozen section.
+
+            if   not lnk-AllowMaintenance
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-cd-unidade-medida greater zeros or ws-tecla-Cancela
+                 accept f-cd-unidade-medida at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            initialize                             f02300-unidade-medida
+            move lnk-CompanyCode                    to f02300-CompanyCode
+            move lnk-BranchCode                     to f02300-BranchCode
+            move f-cd-unidade-medida                to f02300-cd-unidade-medida
+            perform 9000-Read_Yomu-pd02300-ran
+            if   not ws-OperationOK
+                 string "Unidade de Medida no cadastrada! [" f-cd-unidade-medida "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move f02300-Desc-unidade-medida          to f-Desc-unidade-medida
+            move f02300-fator-conversao              to f-fator-conversao
+
+            perform 8000-Screen_Gamen
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            accept f-Desc-unidade-medida at line 13 col 34 with update auto-skip
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            accept f-fator-conversao at line 15 col 34 with update auto-skip
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin alteracao do Record_Kiroku? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 move f-Desc-unidade-medida              to f02300-Desc-unidade-medida
+                 move f-fator-conversao                  to f02300-fator-conversao
+
+                 perform 9000-Rewrite_Kakinaosu-pd02300
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Rewrite_Kakinaosu f02300-unidade-medida - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+
+      *>=================================================================================
+       2100-Delete_Sakujo section.
+
+            if   not lnk-permite-Delete_Sakujo
+                 exit section
+            end-if
+
+            perform 8000-ClearScreen
+
+            perform until f-cd-unidade-medida greater zeros or ws-tecla-Cancela
+                 accept f-cd-unidade-medida at line 11 col 34 with update auto-skip
+            end-perform
+
+            if   ws-tecla-Cancela
+                 exit section
+            end-if
+
+            initialize                             f02300-unidade-medida
+            move lnk-CompanyCode                    to f02300-CompanyCode
+            move lnk-BranchCode                     to f02300-BranchCode
+            move f-cd-unidade-medida                to f02300-cd-unidade-medida
+            perform 9000-Read_Yomu-pd02300-ran
+            if   not ws-OperationOK
+                 string "Unidade de Medida no cadastrada! [" f-cd-unidade-medida "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move f02300-Desc-unidade-medida          to f-Desc-unidade-medida
+            move f02300-fator-conversao              to f-fator-conversao
+
+            perform 8000-Screen_Gamen
+
+            move "Confirm_Kakunin exclusao do Record_Kiroku? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   ws-MessageOptionYes
+                 perform 9000-Delete_Sakujo-pd02300
+                 if   not ws-OperationOK
+                      string "Error_Eraa ao Delete_Sakujo f02300-unidade-medida - " ws-AccessResult into ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                 end-if
+            end-if
+
+       exit.
+
+      *>=================================================================================
+       3000-Finalization_Shuryo section.
+
+            close pd02300
+
+       exit.
+      *>=================================================================================
+      *> Rotinas Genrias - Frame
+
+       copy CSC00903.cpy. *> Frame_Furemu
+
+      *>=================================================================================
+       8000-Screen_Gamen section.
+
+            perform 9000-StandardFrame
+            display frm-unidade-medida
+
+       exit.
+
+      *>=================================================================================
+       8000-ClearScreen section.
+
+            initialize                             f-unidade-medida
+
+            perform 9000-StandardFrame
+            display frm-unidade-medida
+
+       exit.
+
+      *>=================================================================================
+      *> Rotinas Genrias
+
+
+       copy CSP00900.cpy. *> Padro
+
+      *>=================================================================================
+      *> 読み取り
+
+       copy CSR02300.cpy.
