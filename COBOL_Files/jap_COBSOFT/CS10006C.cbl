@@ -7,23 +7,35 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma crt status is ws-crt-status.
 
-       copy CSS00200.cpy. 
+       copy CSS00200.cpy.
        copy CSS00300.cpy.
        copy CSS00400.cpy.
        copy CSS00500.cpy.
        copy CSS00600.cpy.
+       copy CSS00700.cpy.
+       copy CSS01400.cpy.
+
+            select arq-cep-Import assign to disk wid-arq-cep-Import
+                organization             is line sequential
+                access mode              is sequential
+                file status              is ws-AccessResult.
 
       *>=================================================================================
-       data division.      
+       data division.
 
-       copy CSF00200.cpy. 
+       copy CSF00200.cpy.
        copy CSF00300.cpy.
        copy CSF00400.cpy.
        copy CSF00500.cpy.
        copy CSF00600.cpy.
-             
+       copy CSF00700.cpy.
+       copy CSF01400.cpy.
+
+       fd   arq-cep-Import.
+       01   rs-cep-Import                          pic x(300).
+
       *>=================================================================================      
        working-storage section.
        
@@ -42,7 +54,32 @@
             03 ws-id-validacao                     pic x(01).
                88 ws-ValidationOK                       value "S".
                88 ws-validacao-nok                      value "N".
-            
+            03 wid-arq-cep-Import                  pic x(200).
+            03 ws-nome-arquivo-cep                  pic x(100).
+            03 ws-contador-cep-lidos                pic 9(07).
+            03 ws-contador-cep-gravados              pic 9(07).
+            03 ws-CountryID-cep                    pic 9(09).
+            03 ws-StateID-cep                      pic 9(09).
+            03 ws-CityID-cep                       pic 9(09).
+            03 ws-id-District_Chiku-cep                  pic 9(09).
+            03 ws-contador-Report_Repoto            pic 9(05).
+            03 ws-qtde-empresas-uso                 pic 9(05).
+            03 ws-qtde-clientes-uso                 pic 9(05).
+            03 ws-linha-Report_Repoto               pic x(90).
+
+       01   r-cep-Import.
+            03 r-cep-CountryCode-x                     pic x(04).
+            03 r-cep-CountryName-x                   pic x(55).
+            03 r-cep-StateCode-x                    pic x(02).
+            03 r-cep-StateName-x                  pic x(55).
+            03 r-cep-sigla-State_Ken-x               pic x(02).
+            03 r-cep-CityCode-x                 pic x(07).
+            03 r-cep-Name_Namae-City_Shichoson-x            pic x(55).
+            03 r-cep-DistrictCode-x                    pic x(10).
+            03 r-cep-Name_Namae-District_Chiku-x               pic x(55).
+            03 r-cep-ZipCode_Yubin-x                        pic x(08).
+            03 r-cep-Name_Namae-Street_Jusho-x            pic x(55).
+
        01   f-Street_Jusho.
             03 f-CountryCode                           pic 9(04).
             03 f-CountryName                         pic x(55).
@@ -111,7 +148,10 @@
             perform 9000-Open_Akeru-i-pd00400
             perform 9000-Open_Akeru-i-pd00500
             perform 9000-Open_Akeru-io-pd00600
-                        
+            perform 9000-Open_Akeru-i-pd00700
+            perform 9000-Open_Akeru-i-pd01400
+
+
        exit.
         
       *>=================================================================================
@@ -150,8 +190,10 @@
                      perform 2100-Delete_Sakujo
                 when 05
                      perform 2100-Report_Repoto
+                when 06
+                     perform 2100-Import-Massa-CEP
                 when 99
-                     set wf-Frame_Furemu-Return_Modoru         to true                       
+                     set wf-Frame_Furemu-Return_Modoru         to true
                 when other    
                      move "無効なオプション!"   to ws-Message_Messeji
                      perform 9000-Message_Messeji            
@@ -169,6 +211,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -189,6 +235,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -210,6 +260,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -231,6 +285,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-DistrictCode at line 23 col 34 with update auto-skip
                  
@@ -251,7 +309,7 @@
             
             end-perform
              
-            perform until f-ZipCode_Yubin <> zeros     
+            perform until f-ZipCode_Yubin <> zeros      or ws-tecla-Cancela
   
                  accept f-ZipCode_Yubin(01:05) at line 27 col 34 with auto-skip
 
@@ -275,13 +333,19 @@
             end-if            
             
                         
-            perform until f-Name_Namae-Street_Jusho <> spaces
+            perform until f-Name_Namae-Street_Jusho <> spaces or ws-tecla-Cancela
                     
                  accept f-Name_Namae-Street_Jusho at line 29 col 34 with auto-skip
             
             end-perform
             
             if   not ws-Street_Jusho-existente
+                 if   ws-tecla-Cancela
+                      move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                      perform 9000-Message_Messeji
+                      exit section
+                 end-if
+
                  move "Confirm_Kakunin incluso do Record_Kiroku? [S/N]"    to ws-Message_Messeji
                  perform 9000-Message_Messeji
                  
@@ -331,6 +395,10 @@
             perform 8000-ClearScreen
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -351,6 +419,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -372,6 +444,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -393,6 +469,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-DistrictCode at line 23 col 34 with update auto-skip
                  
@@ -413,7 +493,7 @@
             
             end-perform
              
-            perform until f-ZipCode_Yubin <> zeros     
+            perform until f-ZipCode_Yubin <> zeros      or ws-tecla-Cancela
   
                  accept f-ZipCode_Yubin(01:05) at line 27 col 34 with auto-skip
 
@@ -448,6 +528,10 @@
             perform 8000-ClearScreen       
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -468,6 +552,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -489,6 +577,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -510,6 +602,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-DistrictCode at line 23 col 34 with update auto-skip
                  
@@ -530,7 +626,7 @@
             
             end-perform
              
-            perform until f-ZipCode_Yubin <> zeros     
+            perform until f-ZipCode_Yubin <> zeros      or ws-tecla-Cancela
   
                  accept f-ZipCode_Yubin(01:05) at line 27 col 34 with auto-skip
 
@@ -554,6 +650,10 @@
             end-if
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-Name_Namae-Street_Jusho at line 29 col 34 with auto-skip
                  
@@ -563,6 +663,12 @@
             
             end-perform
             
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
             move "Confirm_Kakunin alterao do Record_Kiroku? [S/N]"    to ws-Message_Messeji
             perform 9000-Message_Messeji
                  
@@ -613,6 +719,10 @@
             perform 8000-ClearScreen       
 
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-CountryCode at line 11 col 34 with update auto-skip
                  
@@ -633,6 +743,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-StateCode at line 15 col 34 with update auto-skip
             
@@ -654,6 +768,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                 accept f-CityCode at line 19 col 34 with update auto-skip 
 
@@ -675,6 +793,10 @@
             end-perform
             
             perform until exit
+                 if   ws-tecla-Cancela
+                      exit perform
+                 end-if
+
             
                  accept f-DistrictCode at line 23 col 34 with update auto-skip
                  
@@ -695,7 +817,7 @@
             
             end-perform
              
-            perform until f-ZipCode_Yubin <> zeros     
+            perform until f-ZipCode_Yubin <> zeros      or ws-tecla-Cancela
   
                  accept f-ZipCode_Yubin(01:05) at line 27 col 34 with auto-skip
 
@@ -721,6 +843,12 @@
                  if   ws-ValidationOK
                       perform 9000-sleep-3s
                  
+                      if   ws-tecla-Cancela
+                           move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                           perform 9000-Message_Messeji
+                           exit section
+                      end-if
+
                       move "Confirm_Kakunin excluso de Record_Kiroku? [S/N]"   to ws-Message_Messeji
                       perform 9000-Message_Messeji 
                  
@@ -735,11 +863,345 @@
        exit.       
        
       *>=================================================================================
+      *> Relatrio de utilizao da hierarquia de endereos - para cada
+      *> Street_Jusho cadastrado mostra quantas Empresas (f00700) e
+      *> Clientes (f01400) apontam para ele, para saber se  seguro
+      *> corrigir/excluir o registro sem quebrar outro cadastro.
        2100-Report_Repoto section.
-       
-       
-       exit.        
-              
+
+            if   not lnk-AllowQuery
+                 exit section
+            end-if
+
+            move zeros                              to ws-contador-Report_Repoto
+
+            initialize                             f00600-Street_Jusho
+            move lnk-CompanyCode                    to f00600-CompanyCode
+            move lnk-BranchCode                     to f00600-BranchCode
+            perform 9000-str-pd00600-grt
+            perform 9000-Read_Yomu-pd00600-nex
+
+            perform until not ws-OperationOK
+                       or f00600-CompanyCode not equal lnk-CompanyCode
+                       or f00600-BranchCode  not equal lnk-BranchCode
+
+                 move zeros                         to ws-qtde-empresas-uso
+                                                        ws-qtde-clientes-uso
+
+                 initialize                         f00700-Company_Kaisha
+                 perform 9000-str-pd00700-gtr
+                 perform 9000-Read_Yomu-pd00700-nex
+                 perform until not ws-OperationOK
+                      if   f00700-id-Street_Jusho equal f00600-id-Street_Jusho
+                           add 1                    to ws-qtde-empresas-uso
+                      end-if
+                      perform 9000-Read_Yomu-pd00700-nex
+                 end-perform
+
+                 initialize                         f01400-cliente
+                 move lnk-CompanyCode               to f01400-CompanyCode
+                 move lnk-BranchCode                to f01400-BranchCode
+                 move f00600-id-Street_Jusho          to f01400-id-Street_Jusho
+                 perform 9000-str-pd01400-nlss-2
+                 perform 9000-Read_Yomu-pd01400-nex
+                 perform until not ws-OperationOK
+                            or f01400-CompanyCode not equal lnk-CompanyCode
+                            or f01400-BranchCode  not equal lnk-BranchCode
+                            or f01400-id-Street_Jusho not equal f00600-id-Street_Jusho
+                      add 1                          to ws-qtde-clientes-uso
+                      perform 9000-Read_Yomu-pd01400-nex
+                 end-perform
+
+                 add 1                               to ws-contador-Report_Repoto
+
+                 move spaces                        to ws-linha-Report_Repoto
+                 string "Street_Jusho [" f00600-id-Street_Jusho
+                        "] ZipCode_Yubin [" f00600-ZipCode_Yubin
+                        "] Empresas=" ws-qtde-empresas-uso
+                        " Clientes=" ws-qtde-clientes-uso
+                        delimited by size into ws-linha-Report_Repoto
+
+                 move ws-linha-Report_Repoto        to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+
+                 perform 9000-Read_Yomu-pd00600-nex
+            end-perform
+
+            if   ws-contador-Report_Repoto equal zeros
+                 move "Nenhum Street_Jusho cadastrado!" to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+            end-if
+
+       exit.
+
+      *>=================================================================================
+      *> Carga em Massa de CEPs - importa um extrato preparado de CEPs e
+      *> cria (quando ainda no existirem) os registros pai de Country_Kuni,
+      *> State_Ken, City_Shichoson e District_Chiku, como acontece hoje
+      *> registro-a-registro em CS00005S para as demais tabelas de endereo.
+       2100-Import-Massa-CEP section.
+
+            if   not lnk-AllowAdd
+                 exit section
+            end-if
+
+            if   ws-tecla-Cancela
+                 move "Operacao cancelada pelo Usuario_Yuuzaa." to ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            move "Confirm_Kakunin carga em massa de CEPs? [S/N]" to ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+            if   not ws-MessageOptionYes
+                 exit section
+            end-if
+
+            move zeros                              to ws-contador-cep-lidos
+                                                        ws-contador-cep-gravados
+
+            string lnk-int-path delimited by "  " "\CEP_IMPORT.TXT" into wid-arq-cep-Import
+
+            open input arq-cep-Import
+            if   not ws-OperationOK
+                 string "Error_Eraa ao abrir arquivo de importao de CEP - Status [" ws-AccessResult "]" into ws-Message_Messeji
+                 perform 9000-Message_Messeji
+                 exit section
+            end-if
+
+            read arq-cep-Import next
+            perform until not ws-OperationOK
+
+                 add 1                              to ws-contador-cep-lidos
+
+                 initialize                         r-cep-Import
+                 unstring rs-cep-Import delimited by ";" into r-cep-CountryCode-x
+                                                              r-cep-CountryName-x
+                                                              r-cep-StateCode-x
+                                                              r-cep-StateName-x
+                                                              r-cep-sigla-State_Ken-x
+                                                              r-cep-CityCode-x
+                                                              r-cep-Name_Namae-City_Shichoson-x
+                                                              r-cep-DistrictCode-x
+                                                              r-cep-Name_Namae-District_Chiku-x
+                                                              r-cep-ZipCode_Yubin-x
+                                                              r-cep-Name_Namae-Street_Jusho-x
+
+                 perform 9000-Import-CEP-localizar-ou-criar-pais
+                 perform 9000-Import-CEP-localizar-ou-criar-estado
+                 perform 9000-Import-CEP-localizar-ou-criar-cidade
+                 perform 9000-Import-CEP-localizar-ou-criar-bairro
+                 perform 9000-Import-CEP-localizar-ou-criar-Street_Jusho
+
+                 read arq-cep-Import next
+            end-perform
+
+            close arq-cep-Import
+
+            string "Importao concluda - Lidos [" ws-contador-cep-lidos
+                   "] Gravados [" ws-contador-cep-gravados "]" delimited by size into ws-Message_Messeji
+            perform 9000-Message_Messeji
+
+       exit.
+
+      *>=================================================================================
+       9000-Import-CEP-localizar-ou-criar-pais section.
+
+            initialize                             f00200-Country_Kuni
+            move lnk-CompanyCode                    to f00200-CompanyCode
+            move lnk-BranchCode                     to f00200-BranchCode
+            move function numval(r-cep-CountryCode-x)  to f00200-CountryCode
+            perform 9000-Read_Yomu-pd00200-ran-1
+            if   ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             f00200-Country_Kuni
+            move lnk-CompanyCode                    to f00200-CompanyCode
+            move lnk-BranchCode                     to f00200-BranchCode
+            move 999999999                          to f00200-CountryID
+            perform 9000-str-pd00200-ngrt
+            perform 9000-Read_Yomu-pd00200-pre
+            if   ws-OperationOK
+            and  f00200-CompanyCode equal lnk-CompanyCode
+            and  f00200-BranchCode  equal lnk-BranchCode
+                 add 1                              to f00200-CountryID
+                 move f00200-CountryID              to ws-CountryID-cep
+            else
+                 move 1                             to ws-CountryID-cep
+            end-if
+
+            initialize                             f00200-Country_Kuni
+            move lnk-CompanyCode                    to f00200-CompanyCode
+            move lnk-BranchCode                     to f00200-BranchCode
+            move ws-CountryID-cep                   to f00200-CountryID
+            move function numval(r-cep-CountryCode-x)  to f00200-CountryCode
+            move r-cep-CountryName-x                to f00200-CountryName
+            perform 9000-Write_Kaku-pd00200
+
+       exit.
+
+      *>=================================================================================
+       9000-Import-CEP-localizar-ou-criar-estado section.
+
+            initialize                             f00300-State_Ken
+            move lnk-CompanyCode                    to f00300-CompanyCode
+            move lnk-BranchCode                     to f00300-BranchCode
+            move f00200-CountryID                   to f00300-CountryID
+            move function numval(r-cep-StateCode-x) to f00300-StateCode
+            perform 9000-Read_Yomu-pd00300-ran-1
+            if   ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             f00300-State_Ken
+            move lnk-CompanyCode                    to f00300-CompanyCode
+            move lnk-BranchCode                     to f00300-BranchCode
+            move 999999999                          to f00300-StateID
+            perform 9000-str-pd00300-ngrt
+            perform 9000-Read_Yomu-pd00300-pre
+            if   ws-OperationOK
+            and  f00300-CompanyCode equal lnk-CompanyCode
+            and  f00300-BranchCode  equal lnk-BranchCode
+                 add 1                              to f00300-StateID
+                 move f00300-StateID                to ws-StateID-cep
+            else
+                 move 1                             to ws-StateID-cep
+            end-if
+
+            initialize                             f00300-State_Ken
+            move lnk-CompanyCode                    to f00300-CompanyCode
+            move lnk-BranchCode                     to f00300-BranchCode
+            move ws-StateID-cep                     to f00300-StateID
+            move f00200-CountryID                   to f00300-CountryID
+            move function numval(r-cep-StateCode-x) to f00300-StateCode
+            move r-cep-StateName-x                  to f00300-StateName
+            move r-cep-sigla-State_Ken-x            to f00300-sigla-State_Ken
+            perform 9000-Write_Kaku-pd00300
+
+       exit.
+
+      *>=================================================================================
+       9000-Import-CEP-localizar-ou-criar-cidade section.
+
+            initialize                             f00400-City_Shichoson
+            move lnk-CompanyCode                    to f00400-CompanyCode
+            move lnk-BranchCode                     to f00400-BranchCode
+            move f00300-StateID                     to f00400-StateID
+            move function numval(r-cep-CityCode-x)  to f00400-CityCode
+            perform 9000-Read_Yomu-pd00400-ran-1
+            if   ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             f00400-City_Shichoson
+            move lnk-CompanyCode                    to f00400-CompanyCode
+            move lnk-BranchCode                     to f00400-BranchCode
+            move 999999999                          to f00400-CityID
+            perform 9000-str-pd00400-ngrt
+            perform 9000-Read_Yomu-pd00400-pre
+            if   ws-OperationOK
+            and  f00400-CompanyCode equal lnk-CompanyCode
+            and  f00400-BranchCode  equal lnk-BranchCode
+                 add 1                              to f00400-CityID
+                 move f00400-CityID                 to ws-CityID-cep
+            else
+                 move 1                             to ws-CityID-cep
+            end-if
+
+            initialize                             f00400-City_Shichoson
+            move lnk-CompanyCode                    to f00400-CompanyCode
+            move lnk-BranchCode                     to f00400-BranchCode
+            move ws-CityID-cep                      to f00400-CityID
+            move f00300-StateID                     to f00400-StateID
+            move function numval(r-cep-CityCode-x)  to f00400-CityCode
+            move r-cep-Name_Namae-City_Shichoson-x  to f00400-Name_Namae-City_Shichoson
+            perform 9000-Write_Kaku-pd00400
+
+       exit.
+
+      *>=================================================================================
+       9000-Import-CEP-localizar-ou-criar-bairro section.
+
+            initialize                             f00500-District_Chiku
+            move lnk-CompanyCode                    to f00500-CompanyCode
+            move lnk-BranchCode                     to f00500-BranchCode
+            move f00400-CityID                      to f00500-CityID
+            move function numval(r-cep-DistrictCode-x) to f00500-DistrictCode
+            perform 9000-Read_Yomu-pd00500-ran-1
+            if   ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             f00500-District_Chiku
+            move lnk-CompanyCode                    to f00500-CompanyCode
+            move lnk-BranchCode                     to f00500-BranchCode
+            move 999999999                          to f00500-id-District_Chiku
+            perform 9000-str-pd00500-ngrt
+            perform 9000-Read_Yomu-pd00500-pre
+            if   ws-OperationOK
+            and  f00500-CompanyCode equal lnk-CompanyCode
+            and  f00500-BranchCode  equal lnk-BranchCode
+                 add 1                              to f00500-id-District_Chiku
+                 move f00500-id-District_Chiku       to ws-id-District_Chiku-cep
+            else
+                 move 1                             to ws-id-District_Chiku-cep
+            end-if
+
+            initialize                             f00500-District_Chiku
+            move lnk-CompanyCode                    to f00500-CompanyCode
+            move lnk-BranchCode                     to f00500-BranchCode
+            move ws-id-District_Chiku-cep            to f00500-id-District_Chiku
+            move f00400-CityID                      to f00500-CityID
+            move function numval(r-cep-DistrictCode-x) to f00500-DistrictCode
+            move r-cep-Name_Namae-District_Chiku-x  to f00500-Name_Namae-District_Chiku
+            perform 9000-Write_Kaku-pd00500
+
+       exit.
+
+      *>=================================================================================
+       9000-Import-CEP-localizar-ou-criar-Street_Jusho section.
+
+            initialize                             f00600-Street_Jusho
+            move lnk-CompanyCode                    to f00600-CompanyCode
+            move lnk-BranchCode                     to f00600-BranchCode
+            move f00500-id-District_Chiku           to f00600-id-District_Chiku
+            move function numval(r-cep-ZipCode_Yubin-x) to f00600-ZipCode_Yubin
+            perform 9000-Read_Yomu-pd00600-ran-1
+            if   ws-OperationOK
+                 exit section
+            end-if
+
+            initialize                             f00600-Street_Jusho
+            move lnk-CompanyCode                    to f00600-CompanyCode
+            move lnk-BranchCode                     to f00600-BranchCode
+            move 999999999                          to f00600-id-Street_Jusho
+            perform 9000-str-pd00600-ngrt
+            perform 9000-Read_Yomu-pd00600-pre
+            if   ws-OperationOK
+            and  f00600-CompanyCode equal lnk-CompanyCode
+            and  f00600-BranchCode  equal lnk-BranchCode
+                 add 1                              to f00600-id-Street_Jusho
+                 move f00600-id-Street_Jusho         to ws-id-Street_Jusho
+            else
+                 move 1                             to ws-id-Street_Jusho
+            end-if
+
+            initialize                             f00600-Street_Jusho
+            move lnk-CompanyCode                    to f00600-CompanyCode
+            move lnk-BranchCode                     to f00600-BranchCode
+            move ws-id-Street_Jusho                 to f00600-id-Street_Jusho
+            move function numval(r-cep-ZipCode_Yubin-x) to f00600-ZipCode_Yubin
+            move r-cep-Name_Namae-Street_Jusho-x    to f00600-Name_Namae-Street_Jusho
+            move f00500-id-District_Chiku           to f00600-id-District_Chiku
+            perform 9000-Write_Kaku-pd00600
+            if   ws-OperationOK
+                 add 1                              to ws-contador-cep-gravados
+            end-if
+
+       exit.
+
 
       *>=================================================================================
        3000-Finalization_Shuryo section.
@@ -749,8 +1211,10 @@
             close pd00400
             close pd00500
             close pd00600
-       
-       exit.                                                   
+            close pd00700
+            close pd01400
+
+       exit.
       *>=================================================================================
       *> Rotinas Genrias - Frame
  
@@ -815,8 +1279,10 @@
       *>=================================================================================
       *> 読み取り 
       
-       copy CSR00200.cpy. 
+       copy CSR00200.cpy.
        copy CSR00300.cpy.
        copy CSR00400.cpy.
        copy CSR00500.cpy.
-       copy CSR00600.cpy.      
\ No newline at end of file
+       copy CSR00600.cpy.
+       copy CSR00700.cpy.
+       copy CSR01400.cpy.      
\ No newline at end of file
