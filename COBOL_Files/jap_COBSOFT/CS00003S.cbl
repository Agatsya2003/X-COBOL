@@ -7,21 +7,40 @@
       *>=================================================================================
        environment division.
        configuration section.
-            special-names. decimal-point is comma.      
+            special-names. decimal-point is comma.
 
+       input-output section.
+       file-control.
+
+            select arq-log assign to disk wid-arq-log
+                 organization        is line sequential
+                 access mode         is sequential
+                 file status         is ws-AccessResult.
+
+      *>=================================================================================
+       data division.
+
+       fd   arq-log.
+
+       01   log-linha                              pic x(300).
 
       *>=================================================================================
-       data division.      
-      
-      *>=================================================================================      
        working-storage section.
-       
+
        78   c-Version                                value "a".
        78   c-ThisProgram                         value "CS00003S".
 
        78   c-caracteres-invalidos                 value "".
        78   c-caracteres-invalidos-conv            value "CAAAAOOOOEEUUUIIIcaaaaooooeeuuuiii".
-              
+
+       01   ws-log-WorkFields.
+            03 wid-arq-log                        pic x(200).
+            03 ws-data-inv                         pic 9(08).
+            03 ws-Hours                            pic 9(08).
+            03 ws-AccessResult                    pic x(02).
+               88 ws-OperationOK                       value "00", "02".
+               88 ws-File_Fairu-inexistente               value "35".
+
        01   ws-WorkFields.
             03 ws-Message_Messeji                         pic x(560).
             03 filler redefines ws-Message_Messeji.
@@ -106,11 +125,12 @@
         
       *>=================================================================================
        2000-Processing_Shori section.
-       
+
+            perform 9000-grava-Log_Eventos
+
             if   lnk-execucao-foreground
-                 move lw-Message_Messeji                  to ws-Message_Messeji        
-                 inspect ws-Message_Messeji converting c-caracteres-invalidos to all c-caracteres-invalidos-conv 
-                 
+                 move lw-Message_Messeji                  to ws-Message_Messeji
+
                  move spaces                       to lw-Message_Messeji-Option_Opushon
                  
                  move 01                           to ws-index-Frame_Furemu
@@ -133,14 +153,45 @@
                  
                  move function upper-case(lw-Message_Messeji-Option_Opushon)    to lw-Message_Messeji-Option_Opushon
                  
-                 perform 9000-retorna-Frame_Furemu          
-            
+                 perform 9000-retorna-Frame_Furemu
+
             else
-            
-            end-if    
+                 continue
+            end-if
        
        exit.
 
+      *>=================================================================================
+       9000-grava-Log_Eventos section.
+
+            if   lw-Message_Messeji equal spaces
+                 exit section
+            end-if
+
+            accept ws-data-inv                     from date yyyymmdd
+            accept ws-Hours                        from time
+
+            string lnk-log-path delimited by "  " "\EVENTOS.LOG" into wid-arq-log
+
+            open extend arq-log
+            if   ws-File_Fairu-inexistente
+                 open output arq-log
+                 close arq-log
+                 open extend arq-log
+            end-if
+
+            string ws-data-inv "-" ws-Hours(01:06)
+                   " [" lnk-UserID "] "
+                   lnk-ProgramCode ": "
+                   lw-Message_Messeji
+                   delimited by size into log-linha
+
+            write log-linha
+
+            close arq-log
+
+       exit.
+
       *>=================================================================================
        3000-Finalization_Shuryo section.
        
